@@ -0,0 +1,323 @@
+       >>source fixed
+      ************************************************************
+      * VERSION 001 -- ORIGINAL VERSION.  PostgreSQL SIBLING OF   *
+      *                MYSQL-PROCEDURES.CPY -- SAME PARAGRAPH     *
+      *                NUMBERING AND CALLING CONVENTION, AGAINST  *
+      *                A PostgreSQL CLIENT LIBRARY BINDING.       *
+      *                08/09/2026--DRM                           *
+      * VERSION 002 -- ADDS PGSQL-1305-BIND-PARAM SO A PREPARED   *
+      *                STATEMENT'S "$1", "$2", ... MARKERS CAN     *
+      *                ACTUALLY BE BOUND BEFORE                   *
+      *                PGSQL-1310-EXECUTE-PREPARED.               *
+      *                08/09/2026--DRM                           *
+      ************************************************************
+      *    COMMON PostgreSQL ROUTINES                            *
+      ************************************************************
+      *
+      *    INITIALIZE, CONNECT, AND SELECT DATA BASE
+      *
+      *      THE NAME OF YOUR DATA BASE FOLLOWED BY HEX 00
+      *        NEEDS TO BE MOVED INTO WS-PGSQL-BASE-NAME
+      *        BEFORE EXECUTION.  EXAMPLE:
+      *          MOVE "MYNAME" & X"00" TO WS-PGSQL-BASE-NAME
+      *
+      *      ANY OF WS-PGSQL-HOST-NAME, -IMPLEMENTATION, -PASSWORD
+      *        OR -PORT-NUMBER LEFT SPACES IS LOADED FROM
+      *        PGSQL_HOST, PGSQL_USER, PGSQL_PASSWORD AND
+      *        PGSQL_PORT BY PGSQL-1010-LOAD-CONNECT-PARMS.
+      *
+       PGSQL-1000-OPEN.
+           PERFORM PGSQL-1010-LOAD-CONNECT-PARMS THRU PGSQL-1019-EXIT.
+           CALL "PQ_Connect" USING
+             WS-PGSQL-CID-ENTRY (WS-PGSQL-CONN-INDEX),
+             WS-PGSQL-HOST-NAME, WS-PGSQL-PORT-NUMBER,
+             WS-PGSQL-IMPLEMENTATION, WS-PGSQL-PASSWORD,
+             WS-PGSQL-BASE-NAME.
+           IF RETURN-CODE IS NOT EQUAL TO ZERO
+             PERFORM PGSQL-1100-DB-ERROR THRU PGSQL-1190-EXIT.
+       PGSQL-1090-EXIT.
+           EXIT.
+      *
+      *    LOAD CONNECTION PARAMETERS
+      *
+      *      A FIELD THE CALLING PROGRAM ALREADY MOVED A VALUE INTO
+      *        IS LEFT ALONE; ONLY A FIELD STILL EQUAL TO SPACES IS
+      *        LOADED FROM THE ENVIRONMENT, FALLING BACK TO A
+      *        BUILT-IN DEFAULT WHEN THE VARIABLE ISN'T SET EITHER.
+      *
+       PGSQL-1010-LOAD-CONNECT-PARMS.
+           IF WS-PGSQL-HOST-NAME IS EQUAL TO SPACES
+             ACCEPT WS-PGSQL-HOST-NAME FROM ENVIRONMENT "PGSQL_HOST"
+             IF WS-PGSQL-HOST-NAME IS EQUAL TO SPACES
+               MOVE "localhost" & X"00" TO WS-PGSQL-HOST-NAME
+             END-IF
+           END-IF.
+           IF WS-PGSQL-IMPLEMENTATION IS EQUAL TO SPACES
+             ACCEPT WS-PGSQL-IMPLEMENTATION
+               FROM ENVIRONMENT "PGSQL_USER"
+           END-IF.
+           IF WS-PGSQL-PASSWORD IS EQUAL TO SPACES
+             ACCEPT WS-PGSQL-PASSWORD FROM ENVIRONMENT "PGSQL_PASSWORD"
+           END-IF.
+           IF WS-PGSQL-PORT-NUMBER IS EQUAL TO SPACES
+             ACCEPT WS-PGSQL-PORT-NUMBER FROM ENVIRONMENT "PGSQL_PORT"
+             IF WS-PGSQL-PORT-NUMBER IS EQUAL TO SPACES
+               MOVE "5432" TO WS-PGSQL-PORT-NUMBER
+             END-IF
+           END-IF.
+       PGSQL-1019-EXIT.
+           EXIT.
+      *
+      *    COMMON ERROR HANDLING
+      *
+      *      NOTE THAT WE DO A STOP RUN EVEN THOUGH WE GOT HERE
+      *        THROUGH A PERFORM THRU
+      *
+       PGSQL-1100-DB-ERROR.
+           CALL "PQ_ErrNo" USING
+             WS-PGSQL-CID-ENTRY (WS-PGSQL-CONN-INDEX),
+             WS-PGSQL-ERROR-NUMBER.
+           IF WS-PGSQL-IGNORE-COUNT IS EQUAL TO ZERO
+             PERFORM PGSQL-1101-SEED-IGNORE-LIST
+           END-IF.
+           PERFORM PGSQL-1106-CHECK-IGNORE-LIST THRU PGSQL-1108-EXIT.
+           IF WS-PGSQL-ERROR-IS-IGNORABLE
+             GO TO PGSQL-1190-EXIT.
+           DISPLAY "W) SQL ERROR NUMBER=", WS-PGSQL-ERROR-NUMBER.
+           DISPLAY "W) PARAGRAPH=", WS-PGSQL-NO-PARAGRAPH.
+           CALL "PQ_Error" USING
+             WS-PGSQL-CID-ENTRY (WS-PGSQL-CONN-INDEX),
+             WS-PGSQL-ERROR-MESSAGE.
+           DISPLAY "W) SQL Error Message for #" WS-PGSQL-ERROR-NUMBER
+                   "=" WS-PGSQL-ERROR-MESSAGE.
+           DISPLAY "T) PROGRAM ABORTED--CONTACT SUPERVISOR".
+           STOP RUN.
+       PGSQL-1190-EXIT.
+           EXIT.
+      *
+      *    SEED THE DEFAULT IGNORABLE-ERROR ENTRY
+      *
+      *      PRESERVES THE "23505"/INSERT UNIQUE-VIOLATION BEHAVIOR
+      *        AS ENTRY 1 OF WS-PGSQL-IGNORE-TABLE, RUN ONCE ON THE
+      *        FIRST CALL TO PGSQL-1100-DB-ERROR.
+      *
+       PGSQL-1101-SEED-IGNORE-LIST.
+           MOVE "23505" TO WS-PGSQL-IGNORE-ERRNO (1).
+           MOVE "INSERT" TO WS-PGSQL-IGNORE-VERB (1).
+           MOVE 1 TO WS-PGSQL-IGNORE-COUNT.
+           .
+      *
+      *    ADD A CUSTOM IGNORABLE-ERROR ENTRY
+      *
+      *      MOVE THE SQLSTATE AND (OPTIONAL) COMMAND-VERB PREFIX
+      *        INTO WS-PGSQL-NEW-IGNORE-ERRNO/-VERB, THEN PERFORM
+      *        THIS PARAGRAPH.  LEAVE THE VERB SPACES TO IGNORE THE
+      *        SQLSTATE FOR ANY COMMAND.
+      *
+       PGSQL-1105-ADD-IGNORE-ENTRY.
+           IF WS-PGSQL-IGNORE-COUNT IS EQUAL TO ZERO
+             PERFORM PGSQL-1101-SEED-IGNORE-LIST
+           END-IF.
+           ADD 1 TO WS-PGSQL-IGNORE-COUNT.
+           MOVE WS-PGSQL-NEW-IGNORE-ERRNO
+             TO WS-PGSQL-IGNORE-ERRNO (WS-PGSQL-IGNORE-COUNT).
+           MOVE WS-PGSQL-NEW-IGNORE-VERB
+             TO WS-PGSQL-IGNORE-VERB (WS-PGSQL-IGNORE-COUNT).
+       PGSQL-1109-EXIT.
+           EXIT.
+      *
+      *    CHECK THE CURRENT ERROR AGAINST THE IGNORABLE-ERROR TABLE
+      *
+       PGSQL-1106-CHECK-IGNORE-LIST.
+           MOVE "N" TO WS-PGSQL-IGNORE-FOUND.
+           MOVE WS-PGSQL-COMMAND (1:6) TO WS-PGSQL-COMMAND-VERB.
+           INSPECT WS-PGSQL-COMMAND-VERB CONVERTING
+               "abcdefghijklmnopqrstuvwxyz"
+            TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           PERFORM PGSQL-1107-SCAN-IGNORE-ENTRY
+             VARYING WS-PGSQL-IGNORE-IDX FROM 1 BY 1
+             UNTIL WS-PGSQL-IGNORE-IDX > WS-PGSQL-IGNORE-COUNT
+                OR WS-PGSQL-ERROR-IS-IGNORABLE.
+       PGSQL-1108-EXIT.
+           EXIT.
+      *
+       PGSQL-1107-SCAN-IGNORE-ENTRY.
+           IF WS-PGSQL-ERROR-NUMBER IS EQUAL TO
+                   WS-PGSQL-IGNORE-ERRNO (WS-PGSQL-IGNORE-IDX)
+             IF WS-PGSQL-IGNORE-VERB (WS-PGSQL-IGNORE-IDX) IS EQUAL
+                     TO SPACES
+               MOVE "Y" TO WS-PGSQL-IGNORE-FOUND
+             ELSE
+               IF WS-PGSQL-COMMAND-VERB IS EQUAL TO
+                       WS-PGSQL-IGNORE-VERB (WS-PGSQL-IGNORE-IDX)
+                 MOVE "Y" TO WS-PGSQL-IGNORE-FOUND
+               END-IF
+             END-IF
+           END-IF
+           .
+      *
+      *    EXECUTE SELECT
+      *
+      *      REMEMBER TO TERMINATE YOUR WS-PGSQL-COMMAND WITH
+      *        HEX "00"
+      *
+       PGSQL-1200-SELECT.
+           CALL "PQ_Query" USING
+             WS-PGSQL-CID-ENTRY (WS-PGSQL-CONN-INDEX),
+             WS-PGSQL-COMMAND.
+           IF RETURN-CODE IS NOT EQUAL TO ZERO
+             PERFORM PGSQL-1100-DB-ERROR THRU PGSQL-1190-EXIT.
+       PGSQL-1209-EXIT.
+           EXIT.
+      *
+      *    EXECUTE COMMAND
+      *
+      *      REMEMBER TO TERMINATE YOUR WS-PGSQL-COMMAND WITH
+      *        HEX "00"
+      *
+       PGSQL-1210-COMMAND.
+           CALL "PQ_Query" USING
+             WS-PGSQL-CID-ENTRY (WS-PGSQL-CONN-INDEX),
+             WS-PGSQL-COMMAND.
+           IF RETURN-CODE IS NOT EQUAL TO ZERO
+             PERFORM PGSQL-1100-DB-ERROR THRU PGSQL-1190-EXIT.
+           CALL "PQ_AffectedRows" USING
+             WS-PGSQL-CID-ENTRY (WS-PGSQL-CONN-INDEX),
+             WS-PGSQL-COUNT-ROWS.
+       PGSQL-1219-EXIT.
+           EXIT.
+      *
+      *      STORE RESULT
+      *
+       PGSQL-1220-STORE-RESULT.
+           CALL "PQ_StoreResult" USING
+             WS-PGSQL-CID-ENTRY (WS-PGSQL-CONN-INDEX), WS-PGSQL-RESULT.
+           IF WS-PGSQL-RESULT IS EQUAL TO NULL
+             PERFORM PGSQL-1100-DB-ERROR THRU PGSQL-1190-EXIT.
+           CALL "PQ_NumRows" USING WS-PGSQL-RESULT,
+                                    WS-PGSQL-COUNT-ROWS.
+       PGSQL-1239-EXIT.
+           EXIT.
+      *
+      *      FETCH ONE ROW FROM THE STORED RESULT SET
+      *
+      *        PERFORM THIS PARAGRAPH REPEATEDLY AFTER
+      *          PGSQL-1220-STORE-RESULT UNTIL
+      *          WS-PGSQL-NO-MORE-ROWS IS TRUE.
+      *
+       PGSQL-1230-FETCH-ROW.
+           CALL "PQ_FetchRow" USING WS-PGSQL-RESULT, WS-PGSQL-ROW.
+           IF WS-PGSQL-ROW IS EQUAL TO NULL
+             MOVE "Y" TO WS-PGSQL-ROW-EOF
+           ELSE
+             MOVE "N" TO WS-PGSQL-ROW-EOF
+           END-IF.
+       PGSQL-1234-EXIT.
+           EXIT.
+      *
+      *      SWITCH DATABASES
+      *
+      *        PostgreSQL HAS NO IN-CONNECTION "USE" COMMAND THE WAY
+      *          MYSQL DOES; THIS CLOSES AND RE-OPENS THE CONNECTION
+      *          AGAINST WS-PGSQL-BASE-NAME INSTEAD.
+      *
+       PGSQL-1240-SWITCH-DB.
+           CALL "PQ_Close" USING
+             WS-PGSQL-CID-ENTRY (WS-PGSQL-CONN-INDEX).
+           CALL "PQ_Connect" USING
+             WS-PGSQL-CID-ENTRY (WS-PGSQL-CONN-INDEX),
+             WS-PGSQL-HOST-NAME, WS-PGSQL-PORT-NUMBER,
+             WS-PGSQL-IMPLEMENTATION, WS-PGSQL-PASSWORD,
+             WS-PGSQL-BASE-NAME.
+           IF RETURN-CODE IS NOT EQUAL TO ZERO
+             PERFORM PGSQL-1100-DB-ERROR THRU PGSQL-1190-EXIT.
+       PGSQL-1249-EXIT.
+           EXIT.
+      *
+      *    PREPARE A STATEMENT
+      *
+      *      REMEMBER TO TERMINATE YOUR WS-PGSQL-STMT-TEXT WITH
+      *        HEX "00".  USE "$1", "$2", ... FOR EACH PARAMETER
+      *        MARKER, THE SAME AS THE UNDERLYING PostgreSQL CLIENT
+      *        LIBRARY.
+      *
+       PGSQL-1300-PREPARE.
+           CALL "PQ_StmtInit" USING
+             WS-PGSQL-CID-ENTRY (WS-PGSQL-CONN-INDEX), WS-PGSQL-STMT-ID.
+           IF WS-PGSQL-STMT-ID IS EQUAL TO NULL
+             PERFORM PGSQL-1100-DB-ERROR THRU PGSQL-1190-EXIT.
+           CALL "PQ_StmtPrepare" USING
+             WS-PGSQL-STMT-ID, WS-PGSQL-STMT-TEXT.
+           IF RETURN-CODE IS NOT EQUAL TO ZERO
+             PERFORM PGSQL-1100-DB-ERROR THRU PGSQL-1190-EXIT.
+       PGSQL-1309-EXIT.
+           EXIT.
+      *
+      *    BIND ONE PARAMETER MARKER TO A PREPARED STATEMENT
+      *
+      *      MOVE THE MARKER'S 1-ORIGIN POSITION TO
+      *        WS-PGSQL-STMT-PARAM-NUMBER AND ITS VALUE TO
+      *        WS-PGSQL-STMT-PARAM-VALUE, THEN PERFORM THIS
+      *        PARAGRAPH ONCE FOR EACH "$n" IN WS-PGSQL-STMT-TEXT
+      *        BEFORE PGSQL-1310-EXECUTE-PREPARED.
+      *
+       PGSQL-1305-BIND-PARAM.
+           CALL "PQ_StmtBindParam" USING
+             WS-PGSQL-STMT-ID, WS-PGSQL-STMT-PARAM-NUMBER,
+             WS-PGSQL-STMT-PARAM-VALUE.
+           IF RETURN-CODE IS NOT EQUAL TO ZERO
+             PERFORM PGSQL-1100-DB-ERROR THRU PGSQL-1190-EXIT.
+       PGSQL-1308-EXIT.
+           EXIT.
+      *
+      *    EXECUTE A PREPARED STATEMENT
+      *
+      *      BIND ANY PARAMETER MARKERS WITH PGSQL-1305-BIND-PARAM
+      *        BEFORE PERFORMING THIS PARAGRAPH; CLOSE THE STATEMENT
+      *        WITH PGSQL-1330-CLOSE-PREPARED WHEN IT IS NO LONGER
+      *        NEEDED.
+      *
+       PGSQL-1310-EXECUTE-PREPARED.
+           CALL "PQ_StmtExecute" USING WS-PGSQL-STMT-ID.
+           IF RETURN-CODE IS NOT EQUAL TO ZERO
+             PERFORM PGSQL-1100-DB-ERROR THRU PGSQL-1190-EXIT.
+       PGSQL-1319-EXIT.
+           EXIT.
+      *
+      *    CLOSE A PREPARED STATEMENT
+      *
+       PGSQL-1330-CLOSE-PREPARED.
+           CALL "PQ_StmtClose" USING WS-PGSQL-STMT-ID.
+       PGSQL-1339-EXIT.
+           EXIT.
+      *
+      *    TRANSACTION CONTROL
+      *
+      *      WS-PGSQL-COMMAND IS OVERWRITTEN BY EACH OF THESE; SAVE
+      *        IT FIRST IF THE CALLING PROGRAM STILL NEEDS IT.
+      *
+       PGSQL-1400-BEGIN-TRANSACTION.
+           MOVE "BEGIN" & X"00" TO WS-PGSQL-COMMAND.
+           PERFORM PGSQL-1210-COMMAND THRU PGSQL-1219-EXIT.
+       PGSQL-1409-EXIT.
+           EXIT.
+      *
+       PGSQL-1410-COMMIT-TRANSACTION.
+           MOVE "COMMIT" & X"00" TO WS-PGSQL-COMMAND.
+           PERFORM PGSQL-1210-COMMAND THRU PGSQL-1219-EXIT.
+       PGSQL-1419-EXIT.
+           EXIT.
+      *
+       PGSQL-1420-ROLLBACK-TRANSACTION.
+           MOVE "ROLLBACK" & X"00" TO WS-PGSQL-COMMAND.
+           PERFORM PGSQL-1210-COMMAND THRU PGSQL-1219-EXIT.
+       PGSQL-1429-EXIT.
+           EXIT.
+      *
+      *      CLOSE DATA BASE
+      *
+       PGSQL-1980-CLOSE.
+           CALL "PQ_Close" USING
+             WS-PGSQL-CID-ENTRY (WS-PGSQL-CONN-INDEX).
+       PGSQL-1999-EXIT.
+           EXIT.
