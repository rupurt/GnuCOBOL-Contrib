@@ -0,0 +1,131 @@
+       >>source fixed
+      ************************************************************
+      * VERSION 001 -- ORIGINAL VERSION.                         *
+      * VERSION 002 -- ADDS PREPARED-STATEMENT WORK AREA.        *
+      * VERSION 003 -- ADDS THE IGNORABLE-ERROR TABLE.           *
+      * VERSION 004 -- WS-MYSQL-CID BECOMES A TABLE OF UP TO 5   *
+      *                SIMULTANEOUS CONNECTION HANDLES.          *
+      *                08/09/2026--DRM                           *
+      * VERSION 005 -- ADDS THE ROW-FETCH WORK AREA.             *
+      *                08/09/2026--DRM                           *
+      * VERSION 006 -- ADDS THE ERROR AUDIT LOG SWITCHES.        *
+      *                08/09/2026--DRM                           *
+      * VERSION 007 -- ADDS WS-MYSQL-PROGRAM-NAME SO THE AUDIT    *
+      *                RECORD CAN CARRY THE CALLING PROGRAM'S     *
+      *                NAME.                                      *
+      *                08/09/2026--DRM                           *
+      * VERSION 008 -- ADDS THE PREPARED-STATEMENT PARAMETER      *
+      *                BIND WORK AREA.                            *
+      *                08/09/2026--DRM                           *
+      ************************************************************
+      *    COMMON MYSQL WORKING STORAGE                          *
+      ************************************************************
+      *
+      *    DATA ITEMS REFERENCED BY MYSQL-PROCEDURES.CPY.  COPY
+      *      THIS MEMBER INTO WORKING-STORAGE IN ANY PROGRAM THAT
+      *      ALSO COPIES MYSQL-PROCEDURES.CPY INTO THE PROCEDURE
+      *      DIVISION.
+      *
+      *
+      *    CONNECTION HANDLES.  WS-MYSQL-CONN-INDEX SELECTS WHICH
+      *      TABLE ENTRY THE NEXT MYSQL-10NN/12NN/19NN PARAGRAPH
+      *      OPERATES ON -- MOVE THE DESIRED SUBSCRIPT INTO IT
+      *      BEFORE PERFORMING MYSQL-1000-OPEN, AND LEAVE IT SET TO
+      *      THE SAME VALUE FOR EVERY SUBSEQUENT PARAGRAPH THAT
+      *      TALKS TO THAT CONNECTION.  A PROGRAM THAT ONLY EVER
+      *      TALKS TO ONE DATA BASE CAN LEAVE WS-MYSQL-CONN-INDEX AT
+      *      ITS DEFAULT OF 1 AND IGNORE THE TABLE ENTIRELY.
+      *
+       01  WS-MYSQL-CONN-INDEX          PIC 9(02) VALUE 1.
+       01  WS-MYSQL-CID-TABLE.
+           05  WS-MYSQL-CID-ENTRY OCCURS 5 TIMES
+                                  USAGE IS POINTER.
+       01  WS-MYSQL-RESULT              USAGE IS POINTER.
+      *
+      *    ROW-FETCH WORK AREA.  WS-MYSQL-ROW-EOF IS SET TO "Y" WHEN
+      *      MYSQL-1230-FETCH-ROW RUNS OFF THE END OF THE RESULT SET
+      *      PRODUCED BY MYSQL-1220-STORE-RESULT.
+      *
+       01  WS-MYSQL-ROW                 USAGE IS POINTER.
+       01  WS-MYSQL-ROW-EOF             PIC X(01) VALUE "N".
+           88  WS-MYSQL-NO-MORE-ROWS        VALUE "Y".
+      *
+      *    CONNECTION PARAMETERS.  LEAVE A FIELD SPACES AND
+      *      MYSQL-1010-LOAD-CONNECT-PARMS WILL FILL IT IN FROM THE
+      *      MATCHING MYSQL_xxx ENVIRONMENT VARIABLE (OR A BUILT-IN
+      *      DEFAULT) INSTEAD OF REQUIRING A HARDCODED MOVE.
+      *
+       01  WS-MYSQL-HOST-NAME           PIC X(64).
+       01  WS-MYSQL-IMPLEMENTATION      PIC X(32).
+       01  WS-MYSQL-PASSWORD            PIC X(32).
+       01  WS-MYSQL-BASE-NAME           PIC X(64).
+       01  WS-MYSQL-PORT-NUMBER         PIC X(08).
+       01  WS-MYSQL-SOCKET              PIC X(64).
+      *
+      *    COMMAND/RESULT WORK AREAS.
+      *
+       01  WS-MYSQL-COMMAND             PIC X(2048).
+       01  WS-MYSQL-COUNT-ROWS          PIC 9(09) COMP.
+       01  WS-MYSQL-ERROR-NUMBER        PIC X(04).
+       01  WS-MYSQL-ERROR-MESSAGE       PIC X(256).
+       01  WS-NO-PARAGRAPH              PIC X(30).
+      *
+      *    PREPARED-STATEMENT WORK AREA.
+      *
+       01  WS-MYSQL-STMT-ID             USAGE IS POINTER.
+       01  WS-MYSQL-STMT-TEXT           PIC X(2048).
+      *
+      *    ONE PARAMETER MARKER'S BIND VALUE, SET BY THE CALLER AND
+      *      CONSUMED BY MYSQL-1305-BIND-PARAM -- MOVE THE MARKER'S
+      *      1-ORIGIN POSITION (COUNTING "?" LEFT TO RIGHT IN
+      *      WS-MYSQL-STMT-TEXT) TO WS-MYSQL-STMT-PARAM-NUMBER AND
+      *      ITS VALUE AS DISPLAY TEXT TO WS-MYSQL-STMT-PARAM-VALUE,
+      *      THEN PERFORM MYSQL-1305-BIND-PARAM ONCE PER MARKER
+      *      BEFORE MYSQL-1310-EXECUTE-PREPARED.
+      *
+       01  WS-MYSQL-STMT-PARAM-NUMBER   PIC 9(02) COMP.
+       01  WS-MYSQL-STMT-PARAM-VALUE    PIC X(64).
+      *
+      *    IGNORABLE-ERROR TABLE FOR MYSQL-1100-DB-ERROR.  EACH
+      *      ENTRY PAIRS AN ERROR NUMBER WITH THE COMMAND-VERB
+      *      PREFIX IT IS IGNORED FOR; SPACES IN THE VERB MEANS THE
+      *      ERROR IS IGNORED REGARDLESS OF COMMAND.  THE TABLE IS
+      *      SEEDED WITH THE HISTORICAL "1062"/INSERT DUPLICATE-KEY
+      *      ENTRY THE FIRST TIME MYSQL-1100-DB-ERROR RUNS; PERFORM
+      *      MYSQL-1105-ADD-IGNORE-ENTRY AFTER MOVING A VALUE INTO
+      *      WS-MYSQL-NEW-IGNORE-ERRNO/-VERB TO IGNORE OTHERS.
+      *
+       01  WS-MYSQL-IGNORE-COUNT         PIC 9(02) VALUE ZERO.
+       01  WS-MYSQL-IGNORE-TABLE.
+           05  WS-MYSQL-IGNORE-ENTRY OCCURS 10 TIMES
+                                     INDEXED BY WS-MYSQL-IGNORE-IDX.
+               10  WS-MYSQL-IGNORE-ERRNO     PIC X(04).
+               10  WS-MYSQL-IGNORE-VERB      PIC X(06).
+       01  WS-MYSQL-NEW-IGNORE-ERRNO    PIC X(04).
+       01  WS-MYSQL-NEW-IGNORE-VERB     PIC X(06).
+       01  WS-MYSQL-COMMAND-VERB        PIC X(06).
+       01  WS-MYSQL-IGNORE-FOUND        PIC X(01) VALUE "N".
+           88  WS-MYSQL-ERROR-IS-IGNORABLE  VALUE "Y".
+      *
+      *    ERROR AUDIT LOG.  SET WS-MYSQL-AUDIT-SWITCH TO "Y" AND
+      *      PERFORM MYSQL-1030-OPEN-AUDIT-LOG BEFORE
+      *      MYSQL-1000-OPEN TO HAVE EVERY ERROR MYSQL-1100-DB-ERROR
+      *      SEES -- IGNORED OR FATAL -- WRITTEN TO MYSQLAUD.  A
+      *      PROGRAM THAT DOES NOT TURN THE SWITCH ON NEVER OPENS
+      *      THE FILE AND SEES NO BEHAVIOR CHANGE.  A PROGRAM THAT
+      *      USES MYSQL-AUDIT-SELECT/MYSQL-AUDIT-FD MUST ALSO COPY
+      *      THEM INTO FILE-CONTROL AND THE FILE SECTION.
+      *
+       01  WS-MYSQL-AUDIT-SWITCH        PIC X(01) VALUE "N".
+           88  WS-MYSQL-AUDIT-IS-ENABLED    VALUE "Y".
+       01  WS-MYSQL-AUDIT-OPEN-SWITCH   PIC X(01) VALUE "N".
+           88  WS-MYSQL-AUDIT-IS-OPEN       VALUE "Y".
+       01  WS-MYSQL-AUDIT-FILE-STATUS   PIC X(02).
+      *
+      *    AUDIT RECORD PROGRAM NAME.  MYSQL-1035-WRITE-AUDIT-RECORD
+      *      HAS NO WAY TO KNOW ITS OWN CALLING PROGRAM'S NAME, SO A
+      *      PROGRAM THAT WANTS ITSELF IDENTIFIED IN THE AUDIT LOG
+      *      MOVES ITS NAME IN HERE ONCE, THE SAME WAY IT SETS
+      *      WS-NO-PARAGRAPH.
+      *
+       01  WS-MYSQL-PROGRAM-NAME        PIC X(08) VALUE SPACES.
