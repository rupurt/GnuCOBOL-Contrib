@@ -0,0 +1,66 @@
+       >>source fixed
+      ************************************************************
+      * VERSION 001 -- ORIGINAL VERSION.                         *
+      *                08/09/2026--DRM                           *
+      * VERSION 002 -- BINDS THE TWO "?" MARKERS IN THE PREPARED  *
+      *                UPDATE STATEMENT BEFORE EXECUTING IT.      *
+      *                08/09/2026--DRM                           *
+      ************************************************************
+      *    SAMPLE DRIVER FOR MYSQL-PROCEDURES.CPY                *
+      *                                                          *
+      *      MYSQL-PROCEDURES.CPY IS A PROCEDURE-DIVISION-ONLY   *
+      *      COPY MEMBER WITH NO PROGRAM OF ITS OWN; THIS PROGRAM *
+      *      SHOWS THE COPY MYSQL-WORKING-STORAGE / COPY          *
+      *      MYSQL-PROCEDURES PAIRING A GENERATED PROGRAM USES,   *
+      *      AND DOUBLES AS THE SYNTAX CHECK FOR BOTH MEMBERS.    *
+      ************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MYSQL-DEMO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY MYSQL-AUDIT-SELECT.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY MYSQL-AUDIT-FD.
+       WORKING-STORAGE SECTION.
+           COPY MYSQL-WORKING-STORAGE.
+       PROCEDURE DIVISION.
+       MYSQL-DEMO-MAINLINE.
+           MOVE "Y" TO WS-MYSQL-AUDIT-SWITCH.
+           PERFORM MYSQL-1030-OPEN-AUDIT-LOG THRU MYSQL-1039-EXIT.
+           MOVE "MYDATABASE" & X"00" TO WS-MYSQL-BASE-NAME.
+           PERFORM MYSQL-1000-OPEN THRU MYSQL-1090-EXIT.
+           MOVE "SELECT * FROM CUSTOMER" & X"00" TO WS-MYSQL-COMMAND.
+           PERFORM MYSQL-1200-SELECT THRU MYSQL-1209-EXIT.
+           PERFORM MYSQL-1220-STORE-RESULT THRU MYSQL-1239-EXIT.
+           PERFORM MYSQL-1230-FETCH-ROW THRU MYSQL-1234-EXIT
+             UNTIL WS-MYSQL-NO-MORE-ROWS.
+           PERFORM MYSQL-1400-BEGIN-TRANSACTION THRU MYSQL-1409-EXIT.
+           PERFORM MYSQL-1410-COMMIT-TRANSACTION THRU MYSQL-1419-EXIT.
+           MOVE "UPDATE CUSTOMER SET NAME = ? WHERE ID = ?" & X"00"
+             TO WS-MYSQL-STMT-TEXT.
+           PERFORM MYSQL-1300-PREPARE THRU MYSQL-1309-EXIT.
+           MOVE 1 TO WS-MYSQL-STMT-PARAM-NUMBER.
+           MOVE "JOHN DOE" TO WS-MYSQL-STMT-PARAM-VALUE.
+           PERFORM MYSQL-1305-BIND-PARAM THRU MYSQL-1308-EXIT.
+           MOVE 2 TO WS-MYSQL-STMT-PARAM-NUMBER.
+           MOVE "1001" TO WS-MYSQL-STMT-PARAM-VALUE.
+           PERFORM MYSQL-1305-BIND-PARAM THRU MYSQL-1308-EXIT.
+           PERFORM MYSQL-1310-EXECUTE-PREPARED THRU MYSQL-1319-EXIT.
+           PERFORM MYSQL-1330-CLOSE-PREPARED THRU MYSQL-1339-EXIT.
+           PERFORM MYSQL-1980-CLOSE THRU MYSQL-1999-EXIT.
+      *
+      *    A SECOND, SIMULTANEOUS CONNECTION -- SWITCHING
+      *      WS-MYSQL-CONN-INDEX SELECTS A DIFFERENT ENTRY IN
+      *      WS-MYSQL-CID-TABLE, LEAVING CONNECTION 1 (ALREADY
+      *      CLOSED ABOVE) UNDISTURBED.
+      *
+           MOVE 2 TO WS-MYSQL-CONN-INDEX.
+           MOVE SPACES TO WS-MYSQL-HOST-NAME.
+           MOVE "REPORTING" & X"00" TO WS-MYSQL-BASE-NAME.
+           PERFORM MYSQL-1000-OPEN THRU MYSQL-1090-EXIT.
+           PERFORM MYSQL-1980-CLOSE THRU MYSQL-1999-EXIT.
+           PERFORM MYSQL-1985-CLOSE-AUDIT-LOG THRU MYSQL-1989-EXIT.
+           GOBACK.
+           COPY MYSQL-PROCEDURES.
