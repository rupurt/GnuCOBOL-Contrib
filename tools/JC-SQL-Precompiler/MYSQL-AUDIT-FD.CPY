@@ -0,0 +1,35 @@
+       >>source fixed
+      ************************************************************
+      * VERSION 001 -- ORIGINAL VERSION.                         *
+      *                08/09/2026--DRM                           *
+      * VERSION 002 -- ADDS A TIMESTAMP, THE CALLING PROGRAM'S    *
+      *                NAME, AND THE SQL COMMAND TEXT IN PROGRESS *
+      *                WHEN THE ERROR WAS SEEN.                   *
+      *                08/09/2026--DRM                           *
+      ************************************************************
+      *    RECORD LAYOUT FOR THE MYSQL ERROR AUDIT LOG.
+      *      COPY INTO THE FILE SECTION ALONGSIDE
+      *      MYSQL-AUDIT-SELECT (COPIED INTO FILE-CONTROL) IN ANY
+      *      PROGRAM THAT PERFORMS MYSQL-1030-OPEN-AUDIT-LOG.  ONE
+      *      LINE IS WRITTEN FOR EVERY ERROR MYSQL-1100-DB-ERROR
+      *      SEES, WHETHER IT WAS IGNORED OR FATAL.
+      *
+       FD  MYSQL-AUDIT-LOG.
+       01  MYSQL-AUDIT-RECORD.
+           05  MYSQL-AUDIT-DATE          PIC 9(08).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  MYSQL-AUDIT-TIME          PIC 9(08).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  MYSQL-AUDIT-PROGRAM       PIC X(08).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  MYSQL-AUDIT-CONN-INDEX    PIC 9(02).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  MYSQL-AUDIT-ERROR-NUMBER  PIC X(04).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  MYSQL-AUDIT-IGNORED-FLAG  PIC X(01).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  MYSQL-AUDIT-PARAGRAPH     PIC X(30).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  MYSQL-AUDIT-SQL-TEXT      PIC X(80).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  MYSQL-AUDIT-MESSAGE       PIC X(80).
