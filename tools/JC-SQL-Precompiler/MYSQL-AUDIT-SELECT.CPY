@@ -0,0 +1,13 @@
+       >>source fixed
+      ************************************************************
+      * VERSION 001 -- ORIGINAL VERSION.                         *
+      *                08/09/2026--DRM                           *
+      ************************************************************
+      *    FILE-CONTROL ENTRY FOR THE MYSQL ERROR AUDIT LOG.
+      *      COPY INTO FILE-CONTROL ALONGSIDE MYSQL-AUDIT-FD
+      *      (COPIED INTO THE FILE SECTION) IN ANY PROGRAM THAT
+      *      PERFORMS MYSQL-1030-OPEN-AUDIT-LOG.
+      *
+           SELECT MYSQL-AUDIT-LOG ASSIGN TO "MYSQLAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MYSQL-AUDIT-FILE-STATUS.
