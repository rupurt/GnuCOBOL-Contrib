@@ -0,0 +1,51 @@
+       >>source fixed
+      ************************************************************
+      * VERSION 001 -- ORIGINAL VERSION.                         *
+      *                08/09/2026--DRM                           *
+      * VERSION 002 -- BINDS THE TWO "$1"/"$2" MARKERS IN THE     *
+      *                PREPARED UPDATE STATEMENT BEFORE           *
+      *                EXECUTING IT.                              *
+      *                08/09/2026--DRM                           *
+      ************************************************************
+      *    SAMPLE DRIVER FOR POSTGRESQL-PROCEDURES.CPY           *
+      *                                                          *
+      *      POSTGRESQL-PROCEDURES.CPY IS A PROCEDURE-DIVISION-  *
+      *      ONLY COPY MEMBER WITH NO PROGRAM OF ITS OWN; THIS    *
+      *      PROGRAM SHOWS THE COPY POSTGRESQL-WORKING-STORAGE /  *
+      *      COPY POSTGRESQL-PROCEDURES PAIRING A GENERATED       *
+      *      PROGRAM USES, AND DOUBLES AS THE SYNTAX CHECK FOR    *
+      *      BOTH MEMBERS.                                        *
+      ************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSTGRESQL-DEMO.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY POSTGRESQL-WORKING-STORAGE.
+       PROCEDURE DIVISION.
+       POSTGRESQL-DEMO-MAINLINE.
+           MOVE "MYDATABASE" & X"00" TO WS-PGSQL-BASE-NAME.
+           PERFORM PGSQL-1000-OPEN THRU PGSQL-1090-EXIT.
+           MOVE "SELECT * FROM CUSTOMER" & X"00" TO WS-PGSQL-COMMAND.
+           PERFORM PGSQL-1200-SELECT THRU PGSQL-1209-EXIT.
+           PERFORM PGSQL-1220-STORE-RESULT THRU PGSQL-1239-EXIT.
+           PERFORM PGSQL-1230-FETCH-ROW THRU PGSQL-1234-EXIT
+             UNTIL WS-PGSQL-NO-MORE-ROWS.
+           PERFORM PGSQL-1400-BEGIN-TRANSACTION THRU PGSQL-1409-EXIT.
+           PERFORM PGSQL-1410-COMMIT-TRANSACTION THRU PGSQL-1419-EXIT.
+           MOVE "UPDATE CUSTOMER SET NAME = $1 WHERE ID = $2" & X"00"
+             TO WS-PGSQL-STMT-TEXT.
+           PERFORM PGSQL-1300-PREPARE THRU PGSQL-1309-EXIT.
+           MOVE 1 TO WS-PGSQL-STMT-PARAM-NUMBER.
+           MOVE "JOHN DOE" TO WS-PGSQL-STMT-PARAM-VALUE.
+           PERFORM PGSQL-1305-BIND-PARAM THRU PGSQL-1308-EXIT.
+           MOVE 2 TO WS-PGSQL-STMT-PARAM-NUMBER.
+           MOVE "1001" TO WS-PGSQL-STMT-PARAM-VALUE.
+           PERFORM PGSQL-1305-BIND-PARAM THRU PGSQL-1308-EXIT.
+           PERFORM PGSQL-1310-EXECUTE-PREPARED THRU PGSQL-1319-EXIT.
+           PERFORM PGSQL-1330-CLOSE-PREPARED THRU PGSQL-1339-EXIT.
+           MOVE "REPORTING" & X"00" TO WS-PGSQL-BASE-NAME.
+           PERFORM PGSQL-1240-SWITCH-DB THRU PGSQL-1249-EXIT.
+           PERFORM PGSQL-1980-CLOSE THRU PGSQL-1999-EXIT.
+           GOBACK.
+           COPY POSTGRESQL-PROCEDURES.
