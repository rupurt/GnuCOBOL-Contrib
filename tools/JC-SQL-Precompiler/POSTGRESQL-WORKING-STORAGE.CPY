@@ -0,0 +1,97 @@
+       >>source fixed
+      ************************************************************
+      * VERSION 001 -- ORIGINAL VERSION.                         *
+      *                08/09/2026--DRM                           *
+      * VERSION 002 -- ADDS THE PREPARED-STATEMENT PARAMETER      *
+      *                BIND WORK AREA.                            *
+      *                08/09/2026--DRM                           *
+      ************************************************************
+      *    COMMON POSTGRESQL WORKING STORAGE                     *
+      ************************************************************
+      *
+      *    DATA ITEMS REFERENCED BY POSTGRESQL-PROCEDURES.CPY.
+      *      COPY THIS MEMBER INTO WORKING-STORAGE IN ANY PROGRAM
+      *      THAT ALSO COPIES POSTGRESQL-PROCEDURES.CPY INTO THE
+      *      PROCEDURE DIVISION.  LAID OUT TO MATCH
+      *      MYSQL-WORKING-STORAGE.CPY FIELD FOR FIELD SO A PROGRAM
+      *      CAN SWITCH DATA BASES BY SWAPPING WHICH PAIR OF
+      *      COPYBOOKS IT COPIES.
+      *
+      *    CONNECTION HANDLES.  WS-PGSQL-CONN-INDEX SELECTS WHICH
+      *      TABLE ENTRY THE NEXT PGSQL-10NN/12NN/19NN PARAGRAPH
+      *      OPERATES ON -- MOVE THE DESIRED SUBSCRIPT INTO IT
+      *      BEFORE PERFORMING PGSQL-1000-OPEN, AND LEAVE IT SET TO
+      *      THE SAME VALUE FOR EVERY SUBSEQUENT PARAGRAPH THAT
+      *      TALKS TO THAT CONNECTION.  A PROGRAM THAT ONLY EVER
+      *      TALKS TO ONE DATA BASE CAN LEAVE WS-PGSQL-CONN-INDEX AT
+      *      ITS DEFAULT OF 1 AND IGNORE THE TABLE ENTIRELY.
+      *
+       01  WS-PGSQL-CONN-INDEX          PIC 9(02) VALUE 1.
+       01  WS-PGSQL-CID-TABLE.
+           05  WS-PGSQL-CID-ENTRY OCCURS 5 TIMES
+                                  USAGE IS POINTER.
+       01  WS-PGSQL-RESULT              USAGE IS POINTER.
+      *
+      *    ROW-FETCH WORK AREA.  WS-PGSQL-ROW-EOF IS SET TO "Y" WHEN
+      *      PGSQL-1230-FETCH-ROW RUNS OFF THE END OF THE RESULT SET
+      *      PRODUCED BY PGSQL-1220-STORE-RESULT.
+      *
+       01  WS-PGSQL-ROW                 USAGE IS POINTER.
+       01  WS-PGSQL-ROW-EOF             PIC X(01) VALUE "N".
+           88  WS-PGSQL-NO-MORE-ROWS        VALUE "Y".
+      *
+      *    CONNECTION PARAMETERS.  LEAVE A FIELD SPACES AND
+      *      PGSQL-1010-LOAD-CONNECT-PARMS WILL FILL IT IN FROM THE
+      *      MATCHING PGSQL_xxx ENVIRONMENT VARIABLE (OR A BUILT-IN
+      *      DEFAULT) INSTEAD OF REQUIRING A HARDCODED MOVE.
+      *
+       01  WS-PGSQL-HOST-NAME           PIC X(64).
+       01  WS-PGSQL-IMPLEMENTATION      PIC X(32).
+       01  WS-PGSQL-PASSWORD            PIC X(32).
+       01  WS-PGSQL-BASE-NAME           PIC X(64).
+       01  WS-PGSQL-PORT-NUMBER         PIC X(08).
+      *
+      *    COMMAND/RESULT WORK AREAS.
+      *
+       01  WS-PGSQL-COMMAND             PIC X(2048).
+       01  WS-PGSQL-COUNT-ROWS          PIC 9(09) COMP.
+       01  WS-PGSQL-ERROR-NUMBER        PIC X(05).
+       01  WS-PGSQL-ERROR-MESSAGE       PIC X(256).
+       01  WS-PGSQL-NO-PARAGRAPH        PIC X(30).
+      *
+      *    PREPARED-STATEMENT WORK AREA.
+      *
+       01  WS-PGSQL-STMT-ID             USAGE IS POINTER.
+       01  WS-PGSQL-STMT-TEXT           PIC X(2048).
+      *
+      *    ONE PARAMETER MARKER'S BIND VALUE, SET BY THE CALLER AND
+      *      CONSUMED BY PGSQL-1305-BIND-PARAM -- MOVE THE MARKER'S
+      *      1-ORIGIN POSITION (COUNTING "$1", "$2", ... IN
+      *      WS-PGSQL-STMT-TEXT) TO WS-PGSQL-STMT-PARAM-NUMBER AND
+      *      ITS VALUE AS DISPLAY TEXT TO WS-PGSQL-STMT-PARAM-VALUE,
+      *      THEN PERFORM PGSQL-1305-BIND-PARAM ONCE PER MARKER
+      *      BEFORE PGSQL-1310-EXECUTE-PREPARED.
+      *
+       01  WS-PGSQL-STMT-PARAM-NUMBER   PIC 9(02) COMP.
+       01  WS-PGSQL-STMT-PARAM-VALUE    PIC X(64).
+      *
+      *    IGNORABLE-ERROR TABLE FOR PGSQL-1100-DB-ERROR.  EACH
+      *      ENTRY PAIRS A SQLSTATE WITH THE COMMAND-VERB PREFIX IT
+      *      IS IGNORED FOR; SPACES IN THE VERB MEANS THE ERROR IS
+      *      IGNORED REGARDLESS OF COMMAND.  THE TABLE IS SEEDED
+      *      WITH THE "23505"/INSERT UNIQUE-VIOLATION ENTRY THE
+      *      FIRST TIME PGSQL-1100-DB-ERROR RUNS; PERFORM
+      *      PGSQL-1105-ADD-IGNORE-ENTRY AFTER MOVING A VALUE INTO
+      *      WS-PGSQL-NEW-IGNORE-ERRNO/-VERB TO IGNORE OTHERS.
+      *
+       01  WS-PGSQL-IGNORE-COUNT        PIC 9(02) VALUE ZERO.
+       01  WS-PGSQL-IGNORE-TABLE.
+           05  WS-PGSQL-IGNORE-ENTRY OCCURS 10 TIMES
+                                     INDEXED BY WS-PGSQL-IGNORE-IDX.
+               10  WS-PGSQL-IGNORE-ERRNO     PIC X(05).
+               10  WS-PGSQL-IGNORE-VERB      PIC X(06).
+       01  WS-PGSQL-NEW-IGNORE-ERRNO    PIC X(05).
+       01  WS-PGSQL-NEW-IGNORE-VERB     PIC X(06).
+       01  WS-PGSQL-COMMAND-VERB        PIC X(06).
+       01  WS-PGSQL-IGNORE-FOUND        PIC X(01) VALUE "N".
+           88  WS-PGSQL-ERROR-IS-IGNORABLE  VALUE "Y".
