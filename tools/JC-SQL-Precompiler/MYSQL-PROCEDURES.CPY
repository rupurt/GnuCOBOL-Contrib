@@ -6,6 +6,42 @@
       *                CONNECTION PARAMETERS.                    *
       *                1277920--JIM CURREY                       *
       *                05/26/2009--JOSE ROSADO                   *
+      * VERSION 004 -- OPEN ROUTINE NOW LOADS ANY CONNECTION     *
+      *                PARAMETER THE CALLING PROGRAM LEFT BLANK  *
+      *                FROM THE MATCHING MYSQL_xxx ENVIRONMENT   *
+      *                VARIABLE, SO A SITE NO LONGER HAS TO      *
+      *                RECOMPILE TO POINT AT A DIFFERENT SERVER. *
+      *                08/09/2026--DRM                           *
+      * VERSION 005 -- ADDS PREPARED-STATEMENT PARAGRAPHS.        *
+      *                08/09/2026--DRM                           *
+      * VERSION 006 -- ADDS EXPLICIT TRANSACTION CONTROL          *
+      *                PARAGRAPHS.                                *
+      *                08/09/2026--DRM                           *
+      * VERSION 007 -- GENERALIZES THE DUPLICATE-KEY SUPPRESSION  *
+      *                IN MYSQL-1100-DB-ERROR INTO A TABLE OF     *
+      *                IGNORABLE ERROR-NUMBER/COMMAND-VERB PAIRS. *
+      *                08/09/2026--DRM                           *
+      * VERSION 008 -- SUPPORTS MULTIPLE SIMULTANEOUS CONNECTIONS *
+      *                -- EVERY CALL NOW PASSES THE CONNECTION    *
+      *                HANDLE SELECTED BY WS-MYSQL-CONN-INDEX      *
+      *                INSTEAD OF RELYING ON A SINGLE IMPLICIT     *
+      *                GLOBAL CONNECTION.                          *
+      *                08/09/2026--DRM                           *
+      * VERSION 009 -- ADDS MYSQL-1230-FETCH-ROW TO READ A RESULT  *
+      *                SET ONE ROW AT A TIME.                      *
+      *                08/09/2026--DRM                           *
+      * VERSION 010 -- ADDS AN OPTIONAL ERROR AUDIT LOG WRITTEN    *
+      *                BY MYSQL-1100-DB-ERROR.                     *
+      *                08/09/2026--DRM                           *
+      * VERSION 011 -- AUDIT RECORD NOW ALSO CARRIES A TIMESTAMP,  *
+      *                THE CALLING PROGRAM'S NAME, AND THE SQL     *
+      *                COMMAND TEXT IN PROGRESS AT THE TIME OF     *
+      *                THE ERROR.                                  *
+      *                08/09/2026--DRM                           *
+      * VERSION 012 -- ADDS MYSQL-1305-BIND-PARAM SO A PREPARED   *
+      *                STATEMENT'S "?" MARKERS CAN ACTUALLY BE     *
+      *                BOUND BEFORE MYSQL-1310-EXECUTE-PREPARED.  *
+      *                08/09/2026--DRM                           *
       ************************************************************
       *    COMMON MYSQL ROUTINES                                 *
       ************************************************************
@@ -17,44 +53,103 @@
       *        BEFORE EXECUTION.  EXAMPLE:
       *          MOVE "MYNAME" & X"00" TO WS-MY-SQL-BASE-NAME
       *
+      *      ANY OF WS-MYSQL-HOST-NAME, -IMPLEMENTATION, -PASSWORD,
+      *        -PORT-NUMBER OR -SOCKET LEFT SPACES IS LOADED FROM
+      *        MYSQL_HOST, MYSQL_USER, MYSQL_PASSWORD, MYSQL_PORT
+      *        AND MYSQL_SOCKET BY MYSQL-1010-LOAD-CONNECT-PARMS.
       *
        MYSQL-1000-OPEN.
-           CALL "MySQL_init" USING WS-MYSQL-CID.
+           CALL "MySQL_init" USING
+             WS-MYSQL-CID-ENTRY (WS-MYSQL-CONN-INDEX).
            IF RETURN-CODE IS NOT EQUAL TO ZERO
              PERFORM MYSQL-1100-DB-ERROR THRU MYSQL-1190-EXIT.
-052609*    MOVE "localhost" & X"00" to WS-MYSQL-HOST-NAME.
-052609*    MOVE "dev-prog-001" & X"00" TO WS-MYSQL-IMPLEMENTATION.
-052609*    MOVE "mysqlpass" & X"00" TO WS-MYSQL-PASSWORD.
-052609*    MOVE "3306" TO WS-MYSQL-PORT-NUMBER.
-052609*    MOVE "/home/mysql/mysql.sock" & X"00"
-052609*      TO WS-MYSQL-SOCKET.
+           PERFORM MYSQL-1010-LOAD-CONNECT-PARMS THRU MYSQL-1019-EXIT.
            CALL "MySQL_real_connect" USING
+             WS-MYSQL-CID-ENTRY (WS-MYSQL-CONN-INDEX),
              WS-MYSQL-HOST-NAME, WS-MYSQL-IMPLEMENTATION,
-             WS-MYSQL-PASSWORD, WS-MYSQL-BASE-NAME, WS-MYSQL-PORT-NUMBER,
-             WS-MYSQL-SOCKET.
+             WS-MYSQL-PASSWORD, WS-MYSQL-BASE-NAME,
+             WS-MYSQL-PORT-NUMBER, WS-MYSQL-SOCKET.
            IF RETURN-CODE IS NOT EQUAL TO ZERO
              PERFORM MYSQL-1100-DB-ERROR THRU MYSQL-1190-EXIT.
-           CALL "MySQL_selectdb" USING WS-MYSQL-BASE-NAME.
+           CALL "MySQL_selectdb" USING
+             WS-MYSQL-CID-ENTRY (WS-MYSQL-CONN-INDEX),
+             WS-MYSQL-BASE-NAME.
            IF RETURN-CODE IS NOT EQUAL TO ZERO
              PERFORM MYSQL-1100-DB-ERROR THRU MYSQL-1190-EXIT.
        MYSQL-1090-EXIT.
            EXIT.
       *
+      *    LOAD CONNECTION PARAMETERS
+      *
+      *      A FIELD THE CALLING PROGRAM ALREADY MOVED A VALUE INTO
+      *        IS LEFT ALONE; ONLY A FIELD STILL EQUAL TO SPACES IS
+      *        LOADED FROM THE ENVIRONMENT, FALLING BACK TO A
+      *        BUILT-IN DEFAULT WHEN THE VARIABLE ISN'T SET EITHER.
+      *
+       MYSQL-1010-LOAD-CONNECT-PARMS.
+           IF WS-MYSQL-HOST-NAME IS EQUAL TO SPACES
+             ACCEPT WS-MYSQL-HOST-NAME FROM ENVIRONMENT "MYSQL_HOST"
+             IF WS-MYSQL-HOST-NAME IS EQUAL TO SPACES
+               MOVE "localhost" & X"00" TO WS-MYSQL-HOST-NAME
+             END-IF
+           END-IF.
+           IF WS-MYSQL-IMPLEMENTATION IS EQUAL TO SPACES
+             ACCEPT WS-MYSQL-IMPLEMENTATION
+               FROM ENVIRONMENT "MYSQL_USER"
+           END-IF.
+           IF WS-MYSQL-PASSWORD IS EQUAL TO SPACES
+             ACCEPT WS-MYSQL-PASSWORD FROM ENVIRONMENT "MYSQL_PASSWORD"
+           END-IF.
+           IF WS-MYSQL-PORT-NUMBER IS EQUAL TO SPACES
+             ACCEPT WS-MYSQL-PORT-NUMBER FROM ENVIRONMENT "MYSQL_PORT"
+             IF WS-MYSQL-PORT-NUMBER IS EQUAL TO SPACES
+               MOVE "3306" TO WS-MYSQL-PORT-NUMBER
+             END-IF
+           END-IF.
+           IF WS-MYSQL-SOCKET IS EQUAL TO SPACES
+             ACCEPT WS-MYSQL-SOCKET FROM ENVIRONMENT "MYSQL_SOCKET"
+           END-IF.
+       MYSQL-1019-EXIT.
+           EXIT.
+      *
+      *    OPEN THE ERROR AUDIT LOG
+      *
+      *      PERFORM THIS PARAGRAPH (AFTER SETTING
+      *        WS-MYSQL-AUDIT-SWITCH TO "Y") BEFORE MYSQL-1000-OPEN
+      *        TO HAVE EVERY ERROR MYSQL-1100-DB-ERROR SEES WRITTEN
+      *        TO MYSQLAUD.  HAS NO EFFECT IF THE SWITCH IS "N".
+      *
+       MYSQL-1030-OPEN-AUDIT-LOG.
+           IF WS-MYSQL-AUDIT-IS-ENABLED
+             OPEN OUTPUT MYSQL-AUDIT-LOG
+             MOVE "Y" TO WS-MYSQL-AUDIT-OPEN-SWITCH
+           END-IF.
+       MYSQL-1039-EXIT.
+           EXIT.
+      *
       *    COMMON ERROR HANDLING
       *
       *      NOTE THAT WE DO A STOP RUN EVEN THOUGH WE GOT HERE
       *        THROUGH A PERFORM THRU
       *
        MYSQL-1100-DB-ERROR.
-           CALL "MySQL_errno" USING WS-MYSQL-ERROR-NUMBER.
-           IF WS-MYSQL-ERROR-NUMBER IS EQUAL TO "1062"
-             EVALUATE WS-MYSQL-COMMAND (1:6)
-               WHEN "INSERT"
-               WHEN "insert"
-                 GO TO MYSQL-1190-EXIT.
+           CALL "MySQL_errno" USING
+             WS-MYSQL-CID-ENTRY (WS-MYSQL-CONN-INDEX),
+             WS-MYSQL-ERROR-NUMBER.
+           IF WS-MYSQL-IGNORE-COUNT IS EQUAL TO ZERO
+             PERFORM MYSQL-1101-SEED-IGNORE-LIST
+           END-IF.
+           PERFORM MYSQL-1106-CHECK-IGNORE-LIST THRU MYSQL-1108-EXIT.
+           IF WS-MYSQL-AUDIT-IS-OPEN
+             PERFORM MYSQL-1035-WRITE-AUDIT-RECORD THRU MYSQL-1038-EXIT
+           END-IF.
+           IF WS-MYSQL-ERROR-IS-IGNORABLE
+             GO TO MYSQL-1190-EXIT.
            DISPLAY "W) SQL ERROR NUMBER=", WS-MYSQL-ERROR-NUMBER.
            DISPLAY "W) PARAGRAPH=", WS-NO-PARAGRAPH.
-           CALL "MySQL_error" USING WS-MYSQL-ERROR-MESSAGE.
+           CALL "MySQL_error" USING
+             WS-MYSQL-CID-ENTRY (WS-MYSQL-CONN-INDEX),
+             WS-MYSQL-ERROR-MESSAGE.
            display  "W) SQL Error Message for #" ws-mysql-error-number
                     "=" ws-mysql-error-message.
       *     DISPLAY "W) SQL ERROR MESSAGE=", WS-MYSQL-ERROR-MESSAGE.
@@ -63,13 +158,98 @@
        MYSQL-1190-EXIT.
            EXIT.
       *
+      *    WRITE ONE ERROR AUDIT LOG RECORD
+      *
+      *      CALLED FROM MYSQL-1100-DB-ERROR FOR EVERY ERROR IT
+      *        SEES, WHETHER IGNORED OR FATAL, WHILE THE AUDIT LOG
+      *        IS OPEN.
+      *
+       MYSQL-1035-WRITE-AUDIT-RECORD.
+           ACCEPT MYSQL-AUDIT-DATE      FROM DATE YYYYMMDD.
+           ACCEPT MYSQL-AUDIT-TIME      FROM TIME.
+           MOVE WS-MYSQL-PROGRAM-NAME   TO MYSQL-AUDIT-PROGRAM.
+           MOVE WS-MYSQL-CONN-INDEX     TO MYSQL-AUDIT-CONN-INDEX.
+           MOVE WS-MYSQL-ERROR-NUMBER   TO MYSQL-AUDIT-ERROR-NUMBER.
+           MOVE WS-MYSQL-IGNORE-FOUND   TO MYSQL-AUDIT-IGNORED-FLAG.
+           MOVE WS-NO-PARAGRAPH         TO MYSQL-AUDIT-PARAGRAPH.
+           MOVE WS-MYSQL-COMMAND (1:80) TO MYSQL-AUDIT-SQL-TEXT.
+           CALL "MySQL_error" USING
+             WS-MYSQL-CID-ENTRY (WS-MYSQL-CONN-INDEX),
+             WS-MYSQL-ERROR-MESSAGE.
+           MOVE WS-MYSQL-ERROR-MESSAGE  TO MYSQL-AUDIT-MESSAGE.
+           WRITE MYSQL-AUDIT-RECORD.
+       MYSQL-1038-EXIT.
+           EXIT.
+      *
+      *    SEED THE DEFAULT IGNORABLE-ERROR ENTRY
+      *
+      *      PRESERVES THE ORIGINAL "1062"/INSERT DUPLICATE-KEY
+      *        BEHAVIOR AS ENTRY 1 OF WS-MYSQL-IGNORE-TABLE, RUN
+      *        ONCE ON THE FIRST CALL TO MYSQL-1100-DB-ERROR.
+      *
+       MYSQL-1101-SEED-IGNORE-LIST.
+           MOVE "1062" TO WS-MYSQL-IGNORE-ERRNO (1).
+           MOVE "INSERT" TO WS-MYSQL-IGNORE-VERB (1).
+           MOVE 1 TO WS-MYSQL-IGNORE-COUNT.
+           .
+      *
+      *    ADD A CUSTOM IGNORABLE-ERROR ENTRY
+      *
+      *      MOVE THE ERROR NUMBER AND (OPTIONAL) COMMAND-VERB
+      *        PREFIX INTO WS-MYSQL-NEW-IGNORE-ERRNO/-VERB, THEN
+      *        PERFORM THIS PARAGRAPH.  LEAVE THE VERB SPACES TO
+      *        IGNORE THE ERROR NUMBER FOR ANY COMMAND.
+      *
+       MYSQL-1105-ADD-IGNORE-ENTRY.
+           IF WS-MYSQL-IGNORE-COUNT IS EQUAL TO ZERO
+             PERFORM MYSQL-1101-SEED-IGNORE-LIST
+           END-IF.
+           ADD 1 TO WS-MYSQL-IGNORE-COUNT.
+           MOVE WS-MYSQL-NEW-IGNORE-ERRNO
+             TO WS-MYSQL-IGNORE-ERRNO (WS-MYSQL-IGNORE-COUNT).
+           MOVE WS-MYSQL-NEW-IGNORE-VERB
+             TO WS-MYSQL-IGNORE-VERB (WS-MYSQL-IGNORE-COUNT).
+       MYSQL-1109-EXIT.
+           EXIT.
+      *
+      *    CHECK THE CURRENT ERROR AGAINST THE IGNORABLE-ERROR TABLE
+      *
+       MYSQL-1106-CHECK-IGNORE-LIST.
+           MOVE "N" TO WS-MYSQL-IGNORE-FOUND.
+           MOVE WS-MYSQL-COMMAND (1:6) TO WS-MYSQL-COMMAND-VERB.
+           INSPECT WS-MYSQL-COMMAND-VERB CONVERTING
+               "abcdefghijklmnopqrstuvwxyz"
+            TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           PERFORM MYSQL-1107-SCAN-IGNORE-ENTRY
+             VARYING WS-MYSQL-IGNORE-IDX FROM 1 BY 1
+             UNTIL WS-MYSQL-IGNORE-IDX > WS-MYSQL-IGNORE-COUNT
+                OR WS-MYSQL-ERROR-IS-IGNORABLE.
+       MYSQL-1108-EXIT.
+           EXIT.
+      *
+       MYSQL-1107-SCAN-IGNORE-ENTRY.
+           IF WS-MYSQL-ERROR-NUMBER IS EQUAL TO
+                   WS-MYSQL-IGNORE-ERRNO (WS-MYSQL-IGNORE-IDX)
+             IF WS-MYSQL-IGNORE-VERB (WS-MYSQL-IGNORE-IDX) IS EQUAL
+                     TO SPACES
+               MOVE "Y" TO WS-MYSQL-IGNORE-FOUND
+             ELSE
+               IF WS-MYSQL-COMMAND-VERB IS EQUAL TO
+                       WS-MYSQL-IGNORE-VERB (WS-MYSQL-IGNORE-IDX)
+                 MOVE "Y" TO WS-MYSQL-IGNORE-FOUND
+               END-IF
+             END-IF
+           END-IF
+           .
+      *
       *    EXECUTE SELECT
       *
       *      REMEMBER TO TERMINATE YOUR WS-MYSQL-COMMAND WITH
       *        HEX "00"
       *
        MYSQL-1200-SELECT.
-           CALL "MySQL_query" USING WS-MYSQL-COMMAND.
+           CALL "MySQL_query" USING
+             WS-MYSQL-CID-ENTRY (WS-MYSQL-CONN-INDEX), WS-MYSQL-COMMAND.
            IF RETURN-CODE IS NOT EQUAL TO ZERO
              PERFORM MYSQL-1100-DB-ERROR THRU MYSQL-1190-EXIT.
        MYSQL-1209-EXIT.
@@ -82,37 +262,155 @@
       *        HEX "00"
       *
        MYSQL-1210-COMMAND.
-           CALL "MySQL_query" USING WS-MYSQL-COMMAND.
+           CALL "MySQL_query" USING
+             WS-MYSQL-CID-ENTRY (WS-MYSQL-CONN-INDEX),
+             WS-MYSQL-COMMAND.
            IF RETURN-CODE IS NOT EQUAL TO ZERO
              PERFORM MYSQL-1100-DB-ERROR THRU MYSQL-1190-EXIT.
-           CALL "MySQL_affected_rows" USING WS-MYSQL-COUNT-ROWS.
+           CALL "MySQL_affected_rows" USING
+             WS-MYSQL-CID-ENTRY (WS-MYSQL-CONN-INDEX),
+             WS-MYSQL-COUNT-ROWS.
        MYSQL-1219-EXIT.
            EXIT.
 
       *
+      *    TRANSACTION CONTROL
+      *
+      *      WS-MYSQL-COMMAND IS OVERWRITTEN BY EACH OF THESE; SAVE
+      *        IT FIRST IF THE CALLING PROGRAM STILL NEEDS IT.
+      *
+       MYSQL-1400-BEGIN-TRANSACTION.
+           MOVE "START TRANSACTION" & X"00" TO WS-MYSQL-COMMAND.
+           PERFORM MYSQL-1210-COMMAND THRU MYSQL-1219-EXIT.
+       MYSQL-1409-EXIT.
+           EXIT.
+      *
+       MYSQL-1410-COMMIT-TRANSACTION.
+           MOVE "COMMIT" & X"00" TO WS-MYSQL-COMMAND.
+           PERFORM MYSQL-1210-COMMAND THRU MYSQL-1219-EXIT.
+       MYSQL-1419-EXIT.
+           EXIT.
+      *
+       MYSQL-1420-ROLLBACK-TRANSACTION.
+           MOVE "ROLLBACK" & X"00" TO WS-MYSQL-COMMAND.
+           PERFORM MYSQL-1210-COMMAND THRU MYSQL-1219-EXIT.
+       MYSQL-1429-EXIT.
+           EXIT.
+      *
       *      STORE RESULT
       *
        MYSQL-1220-STORE-RESULT.
-           CALL "MySQL_store_result" USING WS-MYSQL-RESULT.
+           CALL "MySQL_store_result" USING
+             WS-MYSQL-CID-ENTRY (WS-MYSQL-CONN-INDEX), WS-MYSQL-RESULT.
            IF WS-MYSQL-RESULT IS EQUAL TO NULL
              PERFORM MYSQL-1100-DB-ERROR THRU MYSQL-1190-EXIT.
            CALL "MySQL_num_rows" USING WS-MYSQL-RESULT,
-	                               WS-MYSQL-COUNT-ROWS.
+             WS-MYSQL-COUNT-ROWS.
        MYSQL-1239-EXIT.
            EXIT.
       *
+      *      FETCH ONE ROW FROM THE STORED RESULT SET
+      *
+      *        PERFORM THIS PARAGRAPH REPEATEDLY AFTER
+      *          MYSQL-1220-STORE-RESULT UNTIL
+      *          WS-MYSQL-NO-MORE-ROWS IS TRUE.  WS-MYSQL-ROW POINTS
+      *          AT THE FETCHED ROW FOR USE BY MySQL_fetch_lengths/
+      *          AN APPLICATION'S OWN FIELD-EXTRACTION CALLS.
+      *
+       MYSQL-1230-FETCH-ROW.
+           CALL "MySQL_fetch_row" USING WS-MYSQL-RESULT, WS-MYSQL-ROW.
+           IF WS-MYSQL-ROW IS EQUAL TO NULL
+             MOVE "Y" TO WS-MYSQL-ROW-EOF
+           ELSE
+             MOVE "N" TO WS-MYSQL-ROW-EOF
+           END-IF.
+       MYSQL-1234-EXIT.
+           EXIT.
+      *
       *      SWITCH DATABASES
       *
        MYSQL-1240-SWITCH-DB.
-           CALL "MySQL_selectdb" USING WS-MYSQL-BASE-NAME.
+           CALL "MySQL_selectdb" USING
+             WS-MYSQL-CID-ENTRY (WS-MYSQL-CONN-INDEX),
+             WS-MYSQL-BASE-NAME.
            IF RETURN-CODE IS NOT EQUAL TO ZERO
              PERFORM MYSQL-1100-DB-ERROR THRU MYSQL-1190-EXIT.
        MYSQL-1249-EXIT.
                  EXIT.
       *
+      *    PREPARE A STATEMENT
+      *
+      *      REMEMBER TO TERMINATE YOUR WS-MYSQL-STMT-TEXT WITH
+      *        HEX "00".  USE "?" FOR EACH PARAMETER MARKER, THE
+      *        SAME AS THE UNDERLYING MYSQL CLIENT LIBRARY.
+      *
+       MYSQL-1300-PREPARE.
+           CALL "MySQL_stmt_init" USING
+             WS-MYSQL-CID-ENTRY (WS-MYSQL-CONN-INDEX), WS-MYSQL-STMT-ID.
+           IF WS-MYSQL-STMT-ID IS EQUAL TO NULL
+             PERFORM MYSQL-1100-DB-ERROR THRU MYSQL-1190-EXIT.
+           CALL "MySQL_stmt_prepare" USING
+             WS-MYSQL-STMT-ID, WS-MYSQL-STMT-TEXT.
+           IF RETURN-CODE IS NOT EQUAL TO ZERO
+             PERFORM MYSQL-1100-DB-ERROR THRU MYSQL-1190-EXIT.
+       MYSQL-1309-EXIT.
+           EXIT.
+      *
+      *    BIND ONE PARAMETER MARKER TO A PREPARED STATEMENT
+      *
+      *      MOVE THE MARKER'S 1-ORIGIN POSITION TO
+      *        WS-MYSQL-STMT-PARAM-NUMBER AND ITS VALUE TO
+      *        WS-MYSQL-STMT-PARAM-VALUE, THEN PERFORM THIS
+      *        PARAGRAPH ONCE FOR EACH "?" IN WS-MYSQL-STMT-TEXT
+      *        BEFORE MYSQL-1310-EXECUTE-PREPARED.
+      *
+       MYSQL-1305-BIND-PARAM.
+           CALL "MySQL_stmt_bind_param" USING
+             WS-MYSQL-STMT-ID, WS-MYSQL-STMT-PARAM-NUMBER,
+             WS-MYSQL-STMT-PARAM-VALUE.
+           IF RETURN-CODE IS NOT EQUAL TO ZERO
+             PERFORM MYSQL-1100-DB-ERROR THRU MYSQL-1190-EXIT.
+       MYSQL-1308-EXIT.
+           EXIT.
+      *
+      *    EXECUTE A PREPARED STATEMENT
+      *
+      *      BIND ANY PARAMETER MARKERS WITH MYSQL-1305-BIND-PARAM
+      *        BEFORE PERFORMING THIS PARAGRAPH; CLOSE THE STATEMENT
+      *        WITH MYSQL-1330-CLOSE-PREPARED WHEN IT IS NO LONGER
+      *        NEEDED.
+      *
+       MYSQL-1310-EXECUTE-PREPARED.
+           CALL "MySQL_stmt_execute" USING WS-MYSQL-STMT-ID.
+           IF RETURN-CODE IS NOT EQUAL TO ZERO
+             PERFORM MYSQL-1100-DB-ERROR THRU MYSQL-1190-EXIT.
+       MYSQL-1319-EXIT.
+           EXIT.
+      *
+      *    CLOSE A PREPARED STATEMENT
+      *
+       MYSQL-1330-CLOSE-PREPARED.
+           CALL "MySQL_stmt_close" USING WS-MYSQL-STMT-ID.
+       MYSQL-1339-EXIT.
+           EXIT.
+      *
       *      CLOSE DATA BASE
       *
        MYSQL-1980-CLOSE.
-           CALL "MySQL_close".
+           CALL "MySQL_close" USING
+             WS-MYSQL-CID-ENTRY (WS-MYSQL-CONN-INDEX).
        MYSQL-1999-EXIT.
            EXIT.
+      *
+      *    CLOSE THE ERROR AUDIT LOG
+      *
+      *      HAS NO EFFECT IF MYSQL-1030-OPEN-AUDIT-LOG WAS NEVER
+      *        PERFORMED.
+      *
+       MYSQL-1985-CLOSE-AUDIT-LOG.
+           IF WS-MYSQL-AUDIT-IS-OPEN
+             CLOSE MYSQL-AUDIT-LOG
+             MOVE "N" TO WS-MYSQL-AUDIT-OPEN-SWITCH
+           END-IF.
+       MYSQL-1989-EXIT.
+           EXIT.
