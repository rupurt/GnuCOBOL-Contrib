@@ -61,6 +61,12 @@ identification division.
 *>
         >>DEFINE CONSTANT OS AS 'LINUX'
 *>
+*>    MAX-CALL-PARMS controls how many formal parameters (!1 thru !n) a macro
+*>    call may be passed. The HPe3000 original only allowed nine; override it
+*>    on the compile line with -D MAX-CALL-PARMS="nn" if nine is not enough.
+*>
+        >>DEFINE CONSTANT MAX-CALL-PARMS AS 20
+*>
 *>  Compilation Instructions:
 *>
 *>    Production:
@@ -128,11 +134,46 @@ environment division.
                                        organization is line sequential
                                        file status is w500-file-status
                                        .
+      select incfile2                  assign to w501-incfile2-filename
+                                       access is sequential
+                                       organization is line sequential
+                                       file status is w500-file-status
+                                       .
+      select incfile3                  assign to w501-incfile3-filename
+                                       access is sequential
+                                       organization is line sequential
+                                       file status is w500-file-status
+                                       .
       select optional macrostd         assign to w501-macrostd-filename
                                        access is sequential
                                        organization is line sequential
                                        file status is w500-file-status
                                        .
+      select optional maclibexp        assign to w501-maclibexp-filename
+                                       access is sequential
+                                       organization is line sequential
+                                       file status is w500-file-status
+                                       .
+      select optional filelist         assign to w501-filelist-filename
+                                       access is sequential
+                                       organization is line sequential
+                                       file status is w500-file-status
+                                       .
+      select optional filelistin       assign to w501-filelistin-filename
+                                       access is sequential
+                                       organization is line sequential
+                                       file status is w500-file-status
+                                       .
+      select filelistout               assign to w501-filelistout-filename
+                                       access is sequential
+                                       organization is line sequential
+                                       file status is w500-file-status
+                                       .
+      select optional tracefile        assign to w501-tracefile-filename
+                                       access is sequential
+                                       organization is line sequential
+                                       file status is w500-file-status
+                                       .
 
 data division.
 
@@ -167,10 +208,47 @@ data division.
 
     01  incfile-record                 pic x(256).
 
+    fd  incfile2.
+            *> Holds a $INCLUDE file nested inside another $INCLUDE file.
+
+    01  incfile2-record                pic x(256).
+
+    fd  incfile3.
+            *> Holds a $INCLUDE file nested two levels inside another $INCLUDE file.
+
+    01  incfile3-record                pic x(256).
+
     fd  macrostd.
 
     01  macrostd-record                pic x(256).
 
+    fd  maclibexp.
+            *> Holds a portable, flat-file copy of the Macro Library, used by
+            *> the --export-maclib/--import-maclib/--persist-stdlib options.
+
+    01  maclibexp-record                pic x(290).
+
+    fd  filelist.
+            *> Holds the 'input,output' filename pairs given by --filelist.
+
+    01  filelist-record                 pic x(512).
+
+    fd  filelistin.
+            *> Holds the current --filelist input file, in place of stdin.
+
+    01  filelistin-record               pic x(256).
+
+    fd  filelistout.
+            *> Holds the current --filelist output file, in place of stdout.
+
+    01  filelistout-record              pic x(256).
+
+    fd  tracefile.
+            *> Holds the Macro Begin/End trace lines when --trace-file is
+            *> given, in place of embedding them in the preprocessed output.
+
+    01  tracefile-record                pic x(256).
+
   working-storage section.
 
     *> -------------------------------------------------------------------------
@@ -206,6 +284,41 @@ data division.
         10  pic x(079) value "    -m, --maclib   List the contents of the Macro Library.".
         10  pic x(079) value "    -sfilename, --stdlib=filename".
         10  pic x(079) value "                   [path/]name of file containing Standard Macros Library.".
+        10  pic x(079) value "                   May be repeated to give several search paths; the".
+        10  pic x(079) value "                   first one found is used. Also searched, after any".
+        10  pic x(079) value "                   -s paths, is the colon-separated COBOLMAC_MACPATH".
+        10  pic x(079) value "                   environment variable.".
+        10  pic x(079) value "    -pfilename, --persist-stdlib=filename".
+        10  pic x(079) value "                   Cache the Standard Macros Library in filename and open".
+        10  pic x(079) value "                   it read-only on later runs instead of reloading it.".
+        10  pic x(079) value "    -Dname=value, --define=name=value".
+        10  pic x(079) value "                   Define a Standard Macro on the command line without".
+        10  pic x(079) value "                   editing the source. May be repeated up to 20 times.".
+        10  pic x(079) value "    -ykeychar=x,parmchar=y,delimiter=z, --syntax=keychar=x,parmchar=y,delimiter=z".
+        10  pic x(079) value "                   Override the default macro keychar, parmchar and/or".
+        10  pic x(079) value "                   delimiter before the source is read (see $PREPROCESSOR).".
+        10  pic x(079) value "    -r, --allow-redefine".
+        10  pic x(079) value "                   Allow a $DEFINE to replace an existing macro of the".
+        10  pic x(079) value "                   same name instead of a warning/error being raised.".
+        10  pic x(079) value "    -l, --list-includes".
+        10  pic x(079) value "                   List the $INCLUDE file dependency tree to Standard".
+        10  pic x(079) value "                   Error, indented by nesting level.".
+        10  pic x(079) value "    -xfilename, --export-maclib=filename".
+        10  pic x(079) value "                   Write the finished Macro Library out to filename.".
+        10  pic x(079) value "    -ifilename, --import-maclib=filename".
+        10  pic x(079) value "                   Seed the Macro Library from a file written earlier".
+        10  pic x(079) value "                   by --export-maclib, instead of scanning for $DEFINEs.".
+        10  pic x(079) value "    -ffilename, --filelist=filename".
+        10  pic x(079) value "                   Batch mode: process every 'input,output' filename".
+        10  pic x(079) value "                   pair listed in filename instead of reading a single".
+        10  pic x(079) value "                   file from Standard Input/Output.".
+        10  pic x(079) value "    -tfilename, --trace-file=filename".
+        10  pic x(079) value "                   Write the Macro Begin/End trace lines (see --verbose)".
+        10  pic x(079) value "                   to filename instead of embedding them in the output.".
+        10  pic x(079) value "    -nname[,name...], --no-warn=name[,name...]".
+        10  pic x(079) value "                   Suppress the already-$DEFINEd warning for the given".
+        10  pic x(079) value "                   macro name(s) instead of every duplicate $DEFINE.".
+        10  pic x(079) value "                   May be repeated.".
         10  pic x(079) value " ".
         10  pic x(079) value "    input          [path/]name of file Standard Input redirected to.".
         10  pic x(079) value "    output         [path/]name of file Standard Output redirected to.".
@@ -223,7 +336,7 @@ data division.
                            *>"         1         2         3         4         5         6         7         "
                            *>"1234567890123456789012345678901234567890123456789012345678901234567890123456789"
       05  redefines w101-usage-text.
-        10  w101-usage-line            pic x(079) occurs 28.
+        10  w101-usage-line            pic x(079) occurs 62.
             *> Update occurs count if number of fillers below w101-usage-text changes.
 
     *> -------------------------------------------------------------------------
@@ -245,21 +358,35 @@ data division.
             *> This specifies the character to be used to terminate the macro
             *> definition and the actual parameters in a macro call.
 
-    01  w301-max-call-parms            pic s9(04) comp value 9.
+    01  w301-max-call-parms            pic s9(04) comp value MAX-CALL-PARMS.
 
     01  w302-id-markers.
       05  w302-id-marker-values.
-        10  pic x(002)                            value "!1".
-        10  pic x(002)                            value "!2".
-        10  pic x(002)                            value "!3".
-        10  pic x(002)                            value "!4".
-        10  pic x(002)                            value "!5".
-        10  pic x(002)                            value "!6".
-        10  pic x(002)                            value "!7".
-        10  pic x(002)                            value "!8".
-        10  pic x(002)                            value "!9".
+        10  pic x(003)                            value "!1".
+        10  pic x(003)                            value "!2".
+        10  pic x(003)                            value "!3".
+        10  pic x(003)                            value "!4".
+        10  pic x(003)                            value "!5".
+        10  pic x(003)                            value "!6".
+        10  pic x(003)                            value "!7".
+        10  pic x(003)                            value "!8".
+        10  pic x(003)                            value "!9".
+        10  pic x(003)                            value "!10".
+        10  pic x(003)                            value "!11".
+        10  pic x(003)                            value "!12".
+        10  pic x(003)                            value "!13".
+        10  pic x(003)                            value "!14".
+        10  pic x(003)                            value "!15".
+        10  pic x(003)                            value "!16".
+        10  pic x(003)                            value "!17".
+        10  pic x(003)                            value "!18".
+        10  pic x(003)                            value "!19".
+        10  pic x(003)                            value "!20".
       05  redefines w302-id-marker-values.
-        10  w302-id-marker             pic x(002) occurs 9.
+        10  w302-id-marker             pic x(003) occurs 20.
+            *> Substitution must run highest-numbered marker first (see
+            *> e210-macro-with-parameters) so "!1" is not mistaken for the
+            *> leading digit of "!10", "!11" etc.
 
     01  w303-os-specific-variables.
 >>IF OS='LINUX'
@@ -305,10 +432,10 @@ data division.
 
     *>  Parameters required by CBL_OC_GETOPT
 
-    78  w400-short-options                        value "hvHVdms:".
+    78  w400-short-options                        value "hvHVdmrls:p:D:y:x:i:f:t:n:".
 
     01  w400-long-options.
-      05  w400-long-option-record      occurs 7 times.
+      05  w400-long-option-record      occurs 17 times.
         10  w400-long-option-name      pic x(025).
         10  w400-long-option-argument  pic 9(001).
           88  w400-no-argument                    value zero.
@@ -325,6 +452,33 @@ data division.
 
     01  w400-option-argument           pic x(256).
 
+    01  w420-command-line-defines.
+      05  w420-define-count            pic s9(04) comp value zero.
+      05  w420-define-entry            pic x(256) occurs 20 times.
+
+    01  w421-define-index              pic s9(04) comp.
+
+    01  w422-syntax-option             pic x(256) value spaces.
+
+    01  w423-macrostd-search.
+      05  w423-macrostd-search-count   pic s9(04) comp value zero.
+      05  w423-macrostd-search-path    pic x(256) occurs 20 times.
+
+    01  w424-macrostd-search-index     pic s9(04) comp.
+
+    01  w425-macpath-env.
+      05  w425-macpath-env-value       pic x(2048) value spaces.
+      05  w425-macpath-env-pointer     pic s9(04) comp.
+      05  w425-macpath-env-one-path    pic x(256).
+
+    01  w426-no-warn-list.
+      05  w426-no-warn-count           pic s9(04) comp value zero.
+      05  w426-no-warn-name            pic x(030) occurs 20 times.
+
+    01  w427-no-warn-index             pic s9(04) comp.
+    01  w427-no-warn-pointer           pic s9(04) comp.
+    01  w427-no-warn-one-name          pic x(256).
+
     *> -------------------------------------------------------------------------
     *>  w5nn - File Status, Handles and Buffers.
     *> -------------------------------------------------------------------------
@@ -376,7 +530,21 @@ data division.
     01  w501-workout-filename          pic x(256) value spaces.
     01  w501-macrolib-filename         pic x(256) value spaces.
     01  w501-incfile-filename          pic x(256) value spaces.
+    01  w501-incfile2-filename         pic x(256) value spaces.
+    01  w501-incfile3-filename         pic x(256) value spaces.
     01  w501-macrostd-filename         pic x(256) value spaces.
+    01  w501-maclibexp-filename        pic x(256) value spaces.
+    01  w501-persist-stdlib-filename   pic x(256) value spaces.
+
+    01  w501-export-maclib-filename    pic x(256) value spaces.
+
+    01  w501-import-maclib-filename    pic x(256) value spaces.
+
+    01  w501-filelist-filename         pic x(256) value spaces.
+    01  w501-filelistin-filename       pic x(256) value spaces.
+    01  w501-filelistout-filename      pic x(256) value spaces.
+
+    01  w501-tracefile-filename        pic x(256) value spaces.
 
     01  w502-work-files.
       05  w502-work-file-one           pic x(256).
@@ -394,6 +562,8 @@ data division.
       05  w600-message-2               pic x(240) value spaces.
       05  w600-file-status             pic x(080) value spaces.
 
+    01  w607-workin-record-number      pic 9(007) value zero.
+
     01  w601-temporary-directory       pic x(256) value spaces.
 
     *> w602- is available for use.
@@ -401,6 +571,7 @@ data division.
     01  w603-random-number             pic 9(009) value zero.
 
     01  w604-getopt-status             pic s9(9) comp.
+    01  w604-getopt-status-disp        pic ---9.
       88  w604-no-more-options                    value -1.
       88  w604-non-option                         value 1.
       88  w604-option-argument-truncated          value 2.
@@ -424,7 +595,7 @@ data division.
       05  w606-call-parameters.
         10  w606-call-parms-count      pic s9(04) comp value zero.
         10  w606-call-parm-number      pic s9(04) comp.
-        10  w606-call-parameter        occurs 9.
+        10  w606-call-parameter        occurs 20.
           15  w606-call-parm           pic x(080).
       05  w606-call-count              pic s9(04) comp.
       05  w606-pre-call                pic x(256) value spaces.
@@ -446,6 +617,23 @@ data division.
 
     01  w610-macrolib-name             pic x(030).
 
+    01  w614-include-nesting.
+      05  w614-include-depth           pic s9(04) comp value zero.
+      05  w614-max-include-depth       pic s9(04) comp value 3.
+            *> $INCLUDE files may themselves $INCLUDE other files to this depth.
+      05  w614-max-include-depth-disp  pic 9(04).
+
+    01  w620-list-includes-workarea.
+      05  w620-list-includes-indent    pic x(010) value spaces.
+      05  w620-list-includes-indent-len pic s9(04) comp value zero.
+
+    01  w615-directive-workarea.
+      05  w615-input-record            pic x(256).
+      05  w615-directive-start         pic s9(04) comp value zero.
+      05  w615-directive-end           pic s9(04) comp value zero.
+      05  w615-directive-name          pic x(080).
+      05  w615-directive-value         pic x(010).
+
     01  w611-new-preprocessor-parms.
       05  w611-not-used-1              pic x(080).
       05  w611-parameter-1             pic x(010).
@@ -496,13 +684,37 @@ data division.
         88  w900-more-incfile                     value "M".
         88  w900-end-of-incfile                   value "E".
 
+      05  pic x(001). *> Nested (level 2) $INCLUDE end-of-file?
+        88  w900-more-incfile2                    value "M".
+        88  w900-end-of-incfile2                  value "E".
+
+      05  pic x(001). *> Nested (level 3) $INCLUDE end-of-file?
+        88  w900-more-incfile3                    value "M".
+        88  w900-end-of-incfile3                  value "E".
+
       05  pic x(001). *> $INCLUDE end-of-file?
         88  w900-more-macrostd                    value "M".
         88  w900-end-of-macrostd                  value "E".
 
-    *> w901- is available for use.
+      05  pic x(001). *> Macro Library Export/Import file end-of-file?
+        88  w900-more-maclibexp                   value "M".
+        88  w900-end-of-maclibexp                 value "E".
+
+      05  pic x(001). *> Filelist manifest end-of-file?
+        88  w900-more-filelist                    value "M".
+        88  w900-end-of-filelist                  value "E".
+
+      05  pic x(001). *> Filelist current input file end-of-file?
+        88  w900-more-filelistin                  value "M".
+        88  w900-end-of-filelistin                value "E".
 
-    *> w902- is available for use.
+    01  pic x(001) value "N". *> Did we translate a compiler directive record?
+      88  w901-directive-found                      value "F".
+      88  w901-directive-not-found                  value "N". *> Default setting.
+
+    01  pic x(001) value "N". *> Did the Macro Library Export/Import file fail to open?
+      88  w902-maclibexp-file-missing               value "Y".
+      88  w902-maclibexp-file-opened                value "N". *> Default setting.
 
     01  pic x(001) value "N". *> Have we processed the working-storage section?
       88  w903-ws-section-not-found               value "N". *> Default setting.
@@ -544,10 +756,46 @@ data division.
       88  w912-no-include-files                   value "N". *> Default setting.
       88  w912-more-include-files                 value "M".
 
+    01  pic x(001) value "N". *> Is the Standard Macros Library being cached?
+      88  w916-no-persist-stdlib                  value "N". *> Default setting.
+      88  w916-persist-stdlib                     value "Y".
+
+    01  pic x(001) value "N". *> Has the Macro Library already been created?
+      88  w917-no-macrolib-exists                 value "N". *> Default setting.
+      88  w917-macrolib-exists                    value "Y".
+
+    01  pic x(001) value "N". *> Is a re-$DEFINE of a macro allowed?
+      88  w918-no-allow-redefine                  value "N". *> Default setting.
+      88  w918-allow-redefine                     value "Y".
+
+    01  pic x(001) value "N". *> Report $INCLUDE dependencies instead of preprocessing?
+      88  w919-no-list-includes                   value "N". *> Default setting.
+      88  w919-list-includes                      value "Y".
+
+    01  pic x(001) value "N". *> Export the finished Macro Library to a file?
+      88  w920-no-export-maclib                   value "N". *> Default setting.
+      88  w920-export-maclib                      value "Y".
+
+    01  pic x(001) value "N". *> Import the Macro Library from a file instead of $DEFINEs?
+      88  w921-no-import-maclib                   value "N". *> Default setting.
+      88  w921-import-maclib                      value "Y".
+
     01  pic x(001) value "N". *> Have we found a Macro Call?
       88  w913-macro-call-not-found               value "N". *> Default setting.
       88  w913-macro-call-found                   value "F".
 
+    01  pic x(001) value "N". *> Process a list of files given by --filelist?
+      88  w922-no-filelist                        value "N". *> Default setting.
+      88  w922-filelist-mode                      value "Y".
+
+    01  pic x(001) value "W". *> Where is the Macro Begin/End trace written?
+      88  w923-trace-to-workout                   value "W". *> Default setting.
+      88  w923-trace-to-file                      value "F".
+
+    01  pic x(001) value "N". *> Is this macro's duplicate-$DEFINE warning suppressed?
+      88  w925-warning-not-suppressed             value "N". *> Default setting.
+      88  w925-warning-suppressed                 value "Y".
+
     *> Delete following when GnuCOBOL 2.0 has replaced previous versions.
 
     01  pic x(001) value "M". *> Are there any more Command Line options?
@@ -562,27 +810,48 @@ procedure division.
     *> -------------------------------------------------------------------------
 
     perform a000-initialise
-    perform b000-copy-stdin-to-workout
 
-    perform c000-load-include-files
-      until w912-no-include-files
+    if w922-filelist-mode then
+      perform y000-process-filelist-mode
 
-    perform d000-load-define-commands
+    else *> Normal single-file Standard Input/Standard Output pass.
+      perform b000-copy-stdin-to-workout
 
-    if w911-defined-macros then *> We have some preprocessing to do.
-      set w908-more-macro-calls to true
-      perform e000-expand-macro-calls
+      if w919-list-includes then
+        display space upon stderr end-display
+        display "---------- Start of $INCLUDE Dependencies." upon stderr end-display
+      end-if
 
-    else *> No macro definitions were found.
-      move "cobolmac-mainline" to w600-location
-      move "No macro definitions have been found." to w600-message
-      move "N/A" to w600-file-status
+      perform c000-load-include-files
+        until w912-no-include-files
 
-      if w904-hard-warnings then *> Terminate the program.
-        perform z999-abort
+      if w919-list-includes then
+        display "---------- End of $INCLUDE Dependencies." upon stderr end-display
+        display space upon stderr end-display
+      end-if
+
+      perform d000-load-define-commands
+
+      if w920-export-maclib then
+        perform d210-export-macrolib
+      end-if
+
+      if w911-defined-macros then *> We have some preprocessing to do.
+        set w908-more-macro-calls to true
+        perform e000-expand-macro-calls
+
+      else *> No macro definitions were found.
+        move "cobolmac-mainline" to w600-location
+        move "No macro definitions have been found." to w600-message
+        move "N/A" to w600-file-status
+
+        if w904-hard-warnings then *> Terminate the program.
+          perform z999-abort
+
+        else *> Display message and exit.
+          display "*W* ", w600-message upon stderr end-display
+        end-if
 
-      else *> Display message and exit.
-        display "*W* ", w600-message upon stderr end-display
       end-if
 
     end-if
@@ -599,6 +868,18 @@ procedure division.
     perform a200-get-command-line-options
     perform a300-generate-work-filenames
     perform a400-initialise-defaults
+
+    if w923-trace-to-file then
+      perform s047-open-tracefile
+    end-if
+
+    if w921-import-maclib then
+      perform a260-import-macro-library
+    end-if
+
+    if w420-define-count > zero then
+      perform a250-seed-macro-library
+    end-if
     .
 
   a100-find-temporary-directory.
@@ -670,6 +951,46 @@ procedure division.
     move "s" to w400-long-option-alias(7)
     set w400-required-argument(7) to true
 
+    move "persist-stdlib" to w400-long-option-name(8)
+    move "p" to w400-long-option-alias(8)
+    set w400-required-argument(8) to true
+
+    move "define" to w400-long-option-name(9)
+    move "D" to w400-long-option-alias(9)
+    set w400-required-argument(9) to true
+
+    move "syntax" to w400-long-option-name(10)
+    move "y" to w400-long-option-alias(10)
+    set w400-required-argument(10) to true
+
+    move "allow-redefine" to w400-long-option-name(11)
+    move "r" to w400-long-option-alias(11)
+    set w400-no-argument(11) to true
+
+    move "list-includes" to w400-long-option-name(12)
+    move "l" to w400-long-option-alias(12)
+    set w400-no-argument(12) to true
+
+    move "export-maclib" to w400-long-option-name(13)
+    move "x" to w400-long-option-alias(13)
+    set w400-required-argument(13) to true
+
+    move "import-maclib" to w400-long-option-name(14)
+    move "i" to w400-long-option-alias(14)
+    set w400-required-argument(14) to true
+
+    move "filelist" to w400-long-option-name(15)
+    move "f" to w400-long-option-alias(15)
+    set w400-required-argument(15) to true
+
+    move "trace-file" to w400-long-option-name(16)
+    move "t" to w400-long-option-alias(16)
+    set w400-required-argument(16) to true
+
+    move "no-warn" to w400-long-option-name(17)
+    move "n" to w400-long-option-alias(17)
+    set w400-required-argument(17) to true
+
     perform with test after
       until w604-no-more-options
 
@@ -687,6 +1008,7 @@ procedure division.
       end-call
 
       move return-code to w604-getopt-status
+      move w604-getopt-status to w604-getopt-status-disp
 
       evaluate true
 
@@ -717,8 +1039,60 @@ procedure division.
           when "m" *> --maclib
             set w910-list-macrolib to true
 
-          when "s" *> --stdlib
-            move trim(w400-option-argument) to w501-macrostd-filename
+          when "s" *> --stdlib (may be repeated to give several search paths)
+            if w423-macrostd-search-count < 20 then
+              add 1 to w423-macrostd-search-count end-add
+              move trim(w400-option-argument) to w423-macrostd-search-path(w423-macrostd-search-count)
+            else
+              move "a200-get-command-line-options" to w600-location
+              move "Too many --stdlib options given; 20 is the maximum." to w600-message
+              move "N/A" to w600-file-status
+              perform z999-abort
+            end-if
+
+          when "p" *> --persist-stdlib
+            set w916-persist-stdlib to true
+            move trim(w400-option-argument) to w501-persist-stdlib-filename
+
+          when "D" *> --define
+            if w420-define-count < 20 then
+              add 1 to w420-define-count end-add
+              move trim(w400-option-argument) to w420-define-entry(w420-define-count)
+            else
+              move "a200-get-command-line-options" to w600-location
+              move "Too many --define options given; 20 is the maximum." to w600-message
+              move "N/A" to w600-file-status
+              perform z999-abort
+            end-if
+
+          when "y" *> --syntax
+            move trim(w400-option-argument) to w422-syntax-option
+
+          when "r" *> --allow-redefine
+            set w918-allow-redefine to true
+
+          when "l" *> --list-includes
+            set w919-list-includes to true
+
+          when "x" *> --export-maclib
+            set w920-export-maclib to true
+            move trim(w400-option-argument) to w501-export-maclib-filename
+
+          when "i" *> --import-maclib
+            set w921-import-maclib to true
+            move trim(w400-option-argument) to w501-import-maclib-filename
+
+          when "f" *> --filelist
+            set w922-filelist-mode to true
+            move trim(w400-option-argument) to w501-filelist-filename
+
+          when "t" *> --trace-file
+            set w907-include-macro-begin-end to true
+            set w923-trace-to-file to true
+            move trim(w400-option-argument) to w501-tracefile-filename
+
+          when "n" *> --no-warn (may be repeated, and/or given a comma list)
+            perform a270-add-no-warn-names
 
           end-evaluate
 
@@ -737,9 +1111,10 @@ procedure division.
           *> If we get here then we have probably detected an return status we are
           *> unable to handle. Suggest you treat is as a FATAL ERROR.
           move "a200-get-command-line-options" to w600-location
+          move w604-getopt-status to w604-getopt-status-disp
           move spaces to w600-message
           string
-            "The CBL_OC_GETOPT routine returned an unknown status ", w604-getopt-status, "." delimited by size
+            "The CBL_OC_GETOPT routine returned an unknown status ", w604-getopt-status-disp, "." delimited by size
             into w600-message
           end-string
           move "N/A" to w600-file-status
@@ -846,6 +1221,115 @@ procedure division.
     display space upon stderr end-display
     .
 
+  a270-add-no-warn-names.
+    *> -------------------------------------------------------------------------
+    *>  Add the name(s) given by one --no-warn option to the suppression
+    *>  list, splitting them on comma if more than one was given.
+    *> -------------------------------------------------------------------------
+
+    move 1 to w427-no-warn-pointer
+
+    perform until w427-no-warn-pointer > length(trim(w400-option-argument))
+             or w426-no-warn-count >= 20
+
+      move spaces to w427-no-warn-one-name
+      unstring w400-option-argument delimited by ","
+        into w427-no-warn-one-name
+        with pointer w427-no-warn-pointer
+      end-unstring
+
+      if trim(w427-no-warn-one-name) not = spaces then
+        add 1 to w426-no-warn-count end-add
+        move trim(w427-no-warn-one-name) to w426-no-warn-name(w426-no-warn-count)
+      end-if
+
+    end-perform
+    .
+
+  a250-seed-macro-library.
+    *> -------------------------------------------------------------------------
+    *>  Seed the Macro Library from any --define options, before the source
+    *>  is scanned for $INCLUDE or $DEFINE statements.
+    *> -------------------------------------------------------------------------
+
+    if w917-no-macrolib-exists then *> Not already seeded by --import-maclib.
+      move "a250-seed-macro-library (1)" to w600-location
+      perform s013-create-macrolib
+    end-if
+
+    move "a250-seed-macro-library (2)" to w600-location
+    perform s014-open-macrolib
+
+    set w917-macrolib-exists to true
+
+    perform varying w421-define-index from 1 by 1
+      until w421-define-index > w420-define-count
+
+      unstring w420-define-entry(w421-define-index) delimited by "="
+        into
+          w605-define-name
+          w605-define-code
+      end-unstring
+
+      move trim(w605-define-name) to macrolib-name
+      move zeros to macrolib-line-number
+      move trim(w605-define-code) to macrolib-code-line
+      move "a250-seed-macro-library (3)" to w600-location
+      perform s017-write-macrolib
+      set w911-defined-macros to true
+
+    end-perform
+
+    move "a250-seed-macro-library (4)" to w600-location
+    perform s018-close-macrolib
+    .
+
+  a260-import-macro-library.
+    *> -------------------------------------------------------------------------
+    *>  Seed the Macro Library from a previously --export-maclib'd file,
+    *>  before the source is scanned for $INCLUDE or $DEFINE statements.
+    *> -------------------------------------------------------------------------
+
+    move w501-import-maclib-filename to w501-maclibexp-filename
+    move "a260-import-macro-library (1)" to w600-location
+    perform s041-open-read-maclibexp
+
+    if w902-maclibexp-file-missing then *> Import file does not exist.
+      move "a260-import-macro-library" to w600-location
+      move "Unable to open --import-maclib file." to w600-message
+      move trim(w501-import-maclib-filename) to w600-message-2
+      move "N/A" to w600-file-status
+      perform z999-abort
+    end-if
+
+    move "a260-import-macro-library (2)" to w600-location
+    perform s013-create-macrolib
+
+    move "a260-import-macro-library (3)" to w600-location
+    perform s014-open-macrolib
+
+    set w917-macrolib-exists to true
+
+    perform
+      until w900-end-of-maclibexp
+
+      move maclibexp-record to macrolib-record
+      move "a260-import-macro-library (4)" to w600-location
+      perform s017-write-macrolib
+      set w911-defined-macros to true
+
+      move "a260-import-macro-library (5)" to w600-location
+      perform s042-read-maclibexp
+
+    end-perform
+
+    move "a260-import-macro-library (6)" to w600-location
+    perform s043-close-maclibexp
+
+    move "a260-import-macro-library (7)" to w600-location
+    perform s018-close-macrolib
+    .
+
   a300-generate-work-filenames.
     *> -------------------------------------------------------------------------
     *>  Generate the Macro Library, Work Input and Work Output filenames.
@@ -883,9 +1367,126 @@ procedure division.
     move w300-parmchar to w608-parmchar
     move w300-delimiter to w608-delimiter
 
+    perform a420-load-macpath-environment-variable
+
+    if w423-macrostd-search-count > zero then
+      perform a430-resolve-macrostd-search-path
+    end-if
+
     if w501-macrostd-filename = spaces then
       move trim(w303-macrostd-filename) to w501-macrostd-filename
     end-if
+
+    if w422-syntax-option not = spaces then
+      perform a410-apply-command-line-syntax
+    end-if
+    .
+
+  a420-load-macpath-environment-variable.
+    *> -------------------------------------------------------------------------
+    *>  Append any colon-separated paths in the COBOLMAC_MACPATH environment
+    *>  variable to the Standard Macros Library search path list, after any
+    *>  paths already given by -s/--stdlib options.
+    *> -------------------------------------------------------------------------
+
+    move spaces to w425-macpath-env-value
+    accept w425-macpath-env-value from environment "COBOLMAC_MACPATH"
+
+    if w425-macpath-env-value not = spaces then
+      move 1 to w425-macpath-env-pointer
+
+      perform until w425-macpath-env-pointer > length of w425-macpath-env-value
+               or w423-macrostd-search-count >= 20
+
+        move spaces to w425-macpath-env-one-path
+        unstring w425-macpath-env-value delimited by ":"
+          into w425-macpath-env-one-path
+          with pointer w425-macpath-env-pointer
+        end-unstring
+
+        if trim(w425-macpath-env-one-path) not = spaces then
+          add 1 to w423-macrostd-search-count end-add
+          move trim(w425-macpath-env-one-path) to w423-macrostd-search-path(w423-macrostd-search-count)
+        end-if
+
+      end-perform
+    end-if
+    .
+
+  a430-resolve-macrostd-search-path.
+    *> -------------------------------------------------------------------------
+    *>  Try each path on the Standard Macros Library search path list, in
+    *>  order, and use the first one that actually exists. If none of them
+    *>  exist, leave w501-macrostd-filename blank so the built-in default
+    *>  filename is used instead.
+    *> -------------------------------------------------------------------------
+
+    move spaces to w501-macrostd-filename
+
+    perform varying w424-macrostd-search-index from 1 by 1
+      until w424-macrostd-search-index > w423-macrostd-search-count
+         or w501-macrostd-filename not = spaces
+
+      move trim(w423-macrostd-search-path(w424-macrostd-search-index)) to w501-macrostd-filename
+
+      open input macrostd
+
+      if w500-success then
+        close macrostd
+
+      else
+        move spaces to w501-macrostd-filename
+      end-if
+
+    end-perform
+    .
+
+  a410-apply-command-line-syntax.
+    *> -------------------------------------------------------------------------
+    *>  Apply the -y/--syntax=keychar=x,parmchar=y,delimiter=z command-line
+    *>  option, overriding the built-in keychar/parmchar/delimiter defaults
+    *>  before the source is scanned. Uses the same keyword=value,... format
+    *>  as the in-source $PREPROCESSOR command (see s024-preprocessor-command).
+    *> -------------------------------------------------------------------------
+
+    move spaces to w611-new-preprocessor-parms
+    unstring w422-syntax-option delimited by space or "=" or ","
+      into
+        w611-parameter-1 w611-subparameter-1
+        w611-parameter-2 w611-subparameter-2
+        w611-parameter-3 w611-subparameter-3
+    end-unstring
+
+    evaluate true
+
+      when trim(lower-case(w611-parameter-1)) = "keychar"
+        move trim(w611-subparameter-1) to w608-keychar
+
+      when trim(lower-case(w611-parameter-2)) = "keychar"
+        move trim(w611-subparameter-2) to w608-keychar
+
+      when trim(lower-case(w611-parameter-3)) = "keychar"
+        move trim(w611-subparameter-3) to w608-keychar
+
+      when trim(lower-case(w611-parameter-1)) = "parmchar"
+        move trim(w611-subparameter-1) to w608-parmchar
+
+      when trim(lower-case(w611-parameter-2)) = "parmchar"
+        move trim(w611-subparameter-2) to w608-parmchar
+
+      when trim(lower-case(w611-parameter-3)) = "parmchar"
+        move trim(w611-subparameter-3) to w608-parmchar
+
+      when trim(lower-case(w611-parameter-1)) = "delimiter"
+        move trim(w611-subparameter-1) to w608-delimiter
+
+      when trim(lower-case(w611-parameter-2)) = "delimiter"
+        move trim(w611-subparameter-2) to w608-delimiter
+
+      when trim(lower-case(w611-parameter-3)) = "delimiter"
+        move trim(w611-subparameter-3) to w608-delimiter
+
+    end-evaluate
     .
 
   b000-copy-stdin-to-workout.
@@ -911,8 +1512,10 @@ procedure division.
     move "b000-copy-stdin-to-workout (3)" to w600-location
     perform s010-open-workout
 
-    move "b000-copy-stdin-to-workout (4)" to w600-location
-    perform s025-open-read-macrostd
+    if w916-no-persist-stdlib then *> Standard Macros are inserted into the source as text, as normal.
+      move "b000-copy-stdin-to-workout (4)" to w600-location
+      perform s025-open-read-macrostd
+    end-if
 
     perform
       until w900-end-of-stdin
@@ -921,16 +1524,11 @@ procedure division.
         set w912-more-include-files to true
       end-if
 
-      if instr(stdin-record, "$if") > zero
-      or instr(stdin-record, "$set") > zero
-      or instr(stdin-record, "$page") > zero
-      or instr(stdin-record, "$title") > zero
-      or instr(stdin-record, "$control") > zero
-      or instr(stdin-record, "$version") > zero
-      or instr(stdin-record, "$copyright") > zero then
-        move "This record type is not supported." to workout-record
+      move stdin-record to w615-input-record
+      move "b000-copy-stdin-to-workout (4b)" to w600-location
+      perform s034-translate-directive-record
 
-      else
+      if w901-directive-not-found then
         move stdin-record to workout-record
         move "b000-copy-stdin-to-workout (5)" to w600-location
         perform s011-write-workout
@@ -1019,38 +1617,9 @@ procedure division.
 
 >>D     display "-- debug:   Loading file " trim(w609-include-file) upon stderr end-display
 
-        move trim(w609-include-file) to w501-incfile-filename
+        move zero to w614-include-depth
         move "c000-load-include-files (3)" to w600-location
-        perform s019-open-read-incfile
-
-        perform
-          until w900-end-of-incfile
-
-          if instr(incfile-record, "$include") > zero then *> Nested $INCLUDE file found.
-            set w912-more-include-files to true
-          end-if
-
-          if instr(incfile-record, "$if") > zero
-          or instr(incfile-record, "$set") > zero
-          or instr(incfile-record, "$page") > zero
-          or instr(incfile-record, "$title") > zero
-          or instr(incfile-record, "$control") > zero
-          or instr(incfile-record, "$version") > zero
-          or instr(incfile-record, "$copyright") > zero then
-            move "This record type is not supported." to workout-record
-
-          else
-            move incfile-record to workout-record
-            move "c000-load-include-files (4)" to w600-location
-            perform s011-write-workout
-          end-if
-
-          move "c000-load-include-files (5)" to w600-location
-          perform s020-read-incfile
-
-        end-perform
-
-        perform s021-close-incfile
+        perform c010-expand-include-file
 
       else *> Normal record found.
         move workin-record to workout-record
@@ -1070,6 +1639,176 @@ procedure division.
     perform s012-close-workout
     .
 
+  c010-expand-include-file.
+    *> -------------------------------------------------------------------------
+    *>  Copy the $INCLUDE file named in w609-include-file to the Work Output
+    *>  file, expanding in place any further $INCLUDE files found nested
+    *>  inside it, down to w614-max-include-depth levels, in a single pass.
+    *> -------------------------------------------------------------------------
+
+    add 1 to w614-include-depth end-add
+
+    if w614-include-depth > w614-max-include-depth then
+      move "c010-expand-include-file" to w600-location
+      move w614-max-include-depth to w614-max-include-depth-disp
+      move spaces to w600-message
+      string
+        "$INCLUDE nesting is more than ", w614-max-include-depth-disp,
+        " levels deep." delimited by size
+        into w600-message
+      end-string
+      move "N/A" to w600-file-status
+      perform z999-abort
+    end-if
+
+    if w919-list-includes then
+      move "c010-expand-include-file (list)" to w600-location
+      perform c015-report-include-file
+    end-if
+
+    evaluate w614-include-depth
+
+      when 1
+        move trim(w609-include-file) to w501-incfile-filename
+        perform s019-open-read-incfile
+        perform c011-copy-incfile-level1 until w900-end-of-incfile
+        perform s021-close-incfile
+
+      when 2
+        move trim(w609-include-file) to w501-incfile2-filename
+        perform s028-open-read-incfile2
+        perform c012-copy-incfile-level2 until w900-end-of-incfile2
+        perform s030-close-incfile2
+
+      when 3
+        move trim(w609-include-file) to w501-incfile3-filename
+        perform s031-open-read-incfile3
+        perform c013-copy-incfile-level3 until w900-end-of-incfile3
+        perform s033-close-incfile3
+
+    end-evaluate
+
+    subtract 1 from w614-include-depth end-subtract
+    .
+
+  c015-report-include-file.
+    *> -------------------------------------------------------------------------
+    *>  Report one $INCLUDE dependency to the Standard Error stream, for
+    *>  the --list-includes option.
+    *> -------------------------------------------------------------------------
+
+    move zero to w620-list-includes-indent-len
+    compute w620-list-includes-indent-len = (w614-include-depth - 1) * 2 end-compute
+
+    if w620-list-includes-indent-len = zero then
+      display trim(w609-include-file) upon stderr end-display
+    else
+      display w620-list-includes-indent(1:w620-list-includes-indent-len), trim(w609-include-file) upon stderr end-display
+    end-if
+    .
+
+  c011-copy-incfile-level1.
+    *> -------------------------------------------------------------------------
+    *>  Copy (or recursively expand) one record from a level 1 $INCLUDE file.
+    *> -------------------------------------------------------------------------
+
+    if instr(incfile-record, "$include") > zero then *> Nested $INCLUDE file found.
+      set w912-more-include-files to true
+
+      move trim(incfile-record) to incfile-record
+      unstring incfile-record delimited by space
+        into
+          w609-not-used
+          w609-include-file
+      end-unstring
+
+      move "c011-copy-incfile-level1" to w600-location
+      perform c010-expand-include-file
+
+    else
+      move incfile-record to w615-input-record
+      move "c011-copy-incfile-level1 (1)" to w600-location
+      perform s034-translate-directive-record
+
+      if w901-directive-not-found then
+        move incfile-record to workout-record
+        move "c011-copy-incfile-level1 (2)" to w600-location
+        perform s011-write-workout
+      end-if
+    end-if
+
+    move "c011-copy-incfile-level1 (3)" to w600-location
+    perform s020-read-incfile
+    .
+
+  c012-copy-incfile-level2.
+    *> -------------------------------------------------------------------------
+    *>  Copy (or recursively expand) one record from a level 2 $INCLUDE file.
+    *> -------------------------------------------------------------------------
+
+    if instr(incfile2-record, "$include") > zero then *> Nested $INCLUDE file found.
+      set w912-more-include-files to true
+
+      move trim(incfile2-record) to incfile2-record
+      unstring incfile2-record delimited by space
+        into
+          w609-not-used
+          w609-include-file
+      end-unstring
+
+      move "c012-copy-incfile-level2" to w600-location
+      perform c010-expand-include-file
+
+    else
+      move incfile2-record to w615-input-record
+      move "c012-copy-incfile-level2 (1)" to w600-location
+      perform s034-translate-directive-record
+
+      if w901-directive-not-found then
+        move incfile2-record to workout-record
+        move "c012-copy-incfile-level2 (2)" to w600-location
+        perform s011-write-workout
+      end-if
+    end-if
+
+    move "c012-copy-incfile-level2 (3)" to w600-location
+    perform s029-read-incfile2
+    .
+
+  c013-copy-incfile-level3.
+    *> -------------------------------------------------------------------------
+    *>  Copy one record from a level 3 $INCLUDE file. This is the deepest
+    *>  supported level, so a further nested $INCLUDE is reported as an error.
+    *> -------------------------------------------------------------------------
+
+    if instr(incfile3-record, "$include") > zero then *> Nested $INCLUDE file found.
+      move "c013-copy-incfile-level3" to w600-location
+      move w614-max-include-depth to w614-max-include-depth-disp
+      move spaces to w600-message
+      string
+        "$INCLUDE nesting is more than ", w614-max-include-depth-disp,
+        " levels deep." delimited by size
+        into w600-message
+      end-string
+      move "N/A" to w600-file-status
+      perform z999-abort
+
+    else
+      move incfile3-record to w615-input-record
+      move "c013-copy-incfile-level3 (1)" to w600-location
+      perform s034-translate-directive-record
+
+      if w901-directive-not-found then
+        move incfile3-record to workout-record
+        move "c013-copy-incfile-level3 (2)" to w600-location
+        perform s011-write-workout
+      end-if
+    end-if
+
+    move "c013-copy-incfile-level3 (3)" to w600-location
+    perform s032-read-incfile3
+    .
+
   d000-load-define-commands.
     *> -------------------------------------------------------------------------
     *>  Extract the $DEFINEd macros and load them into the Macro Library file.
@@ -1085,23 +1824,28 @@ procedure division.
 
     perform s023-swop-work-file-assignments
 
-    move "d000-load-define-commands (3)" to w600-location
-    perform s013-create-macrolib
+    if w917-no-macrolib-exists then *> Not already seeded by --define options.
+      move "d000-load-define-commands (3)" to w600-location
+      perform s013-create-macrolib
+    end-if
 
     move "d000-load-define-commands (4)" to w600-location
     perform s014-open-macrolib
 
+    if w916-persist-stdlib then
+      move "d000-load-define-commands (4a)" to w600-location
+      perform d010-load-stdlib-maclib
+    end-if
+
     perform
       until w900-end-of-workin
 
-      if instr(workin-record, "$if") > zero
-      or instr(workin-record, "$set") > zero
-      or instr(workin-record, "$page") > zero
-      or instr(workin-record, "$title") > zero
-      or instr(workin-record, "$control") > zero
-      or instr(workin-record, "$version") > zero
-      or instr(workin-record, "$copyright") > zero then
-        move "This record type is not supported." to workout-record
+      move workin-record to w615-input-record
+      move "d000-load-define-commands (4b)" to w600-location
+      perform s034-translate-directive-record
+
+      if w901-directive-found then
+        continue
 
       else if instr(workin-record, "$preprocessor") > zero then *> $PREPROCESSOR command found.
         perform s024-preprocessor-command
@@ -1135,9 +1879,86 @@ procedure division.
     end-if
     .
 
-  d100-process-define-command.
+  d010-load-stdlib-maclib.
     *> -------------------------------------------------------------------------
-    *>  Process the $DEFINE command.
+    *>  Load the persistent Standard Macros Library cache named by
+    *>  --persist-stdlib, building it first if this is the first time it
+    *>  has been requested.
+    *> -------------------------------------------------------------------------
+
+    move w501-persist-stdlib-filename to w501-maclibexp-filename
+    move "d010-load-stdlib-maclib (1)" to w600-location
+    perform s041-open-read-maclibexp
+
+    if w900-more-maclibexp then *> Cache file exists. Import it.
+      perform d011-import-stdlib-maclib
+
+    else *> Cache file does not exist yet. Build it from the Standard Macros file.
+      perform d012-build-stdlib-maclib
+    end-if
+    .
+
+  d011-import-stdlib-maclib.
+    *> -------------------------------------------------------------------------
+    *>  Copy every entry in the Standard Macros Library cache into the
+    *>  Macro Library, avoiding a full re-parse of cobolmac.standard.macros.
+    *> -------------------------------------------------------------------------
+
+    perform
+      until w900-end-of-maclibexp
+
+      move maclibexp-record to macrolib-record
+      move "d011-import-stdlib-maclib (1)" to w600-location
+      perform s017-write-macrolib
+      set w911-defined-macros to true
+
+      move "d011-import-stdlib-maclib (2)" to w600-location
+      perform s042-read-maclibexp
+
+    end-perform
+
+    move "d011-import-stdlib-maclib (3)" to w600-location
+    perform s043-close-maclibexp
+    .
+
+  d012-build-stdlib-maclib.
+    *> -------------------------------------------------------------------------
+    *>  First use of --persist-stdlib: parse the Standard Macros file once,
+    *>  add each $DEFINE straight to the Macro Library, and write the same
+    *>  entries out to the cache file for the next run to import.
+    *> -------------------------------------------------------------------------
+
+    move "d012-build-stdlib-maclib (1)" to w600-location
+    perform s025-open-read-macrostd
+
+    move "d012-build-stdlib-maclib (2)" to w600-location
+    perform s044-create-maclibexp
+
+    perform
+      until w900-end-of-macrostd
+
+      if instr(macrostd-record, "$define") > zero then *> $DEFINE command found.
+        move macrostd-record to workin-record
+        move "d012-build-stdlib-maclib (3)" to w600-location
+        perform d013-process-define-from-macrostd
+      end-if
+
+      move "d012-build-stdlib-maclib (4)" to w600-location
+      perform s026-read-macrostd
+
+    end-perform
+
+    move "d012-build-stdlib-maclib (5)" to w600-location
+    perform s027-close-macrostd
+
+    move "d012-build-stdlib-maclib (6)" to w600-location
+    perform s043-close-maclibexp
+    .
+
+  d013-process-define-from-macrostd.
+    *> -------------------------------------------------------------------------
+    *>  Add one $DEFINEd Standard Macro (read from the Standard Macros file)
+    *>  to the Macro Library and to the persistent cache file being built.
     *> -------------------------------------------------------------------------
 
     unstring workin-record
@@ -1148,63 +1969,82 @@ procedure division.
         w605-define-code
     end-unstring
 
->>D display "-- debug:   Looking in Macro Library for %", trim(w605-define-name), "." upon stderr end-display
-
     move trim(w605-define-name) to macrolib-name
     move zeros to macrolib-line-number
-    move "d100-process-define-command" to w600-location
+    move "d013-process-define-from-macrostd" to w600-location
     perform s015-read-key-macrolib
 
-    if w906-macrolib-key-found then *> We have a duplicate macro name.
-      perform d110-found-duplicate-macro
+    if w906-macrolib-key-found then *> Duplicate name within the Standard Macros Library.
+      perform d014-found-duplicate-macro-in-stdlib
 
-    else *> We have a new macro. Add it to Macro Library.
-      perform d120-add-macro-to-library
+    else
+      perform d016-add-define-to-stdlib-maclib
     end-if
     .
 
-  d110-found-duplicate-macro.
+  d014-found-duplicate-macro-in-stdlib.
     *> -------------------------------------------------------------------------
-    *> Found a duplicate macro name. Generate an error/warning message.
+    *> Found a duplicate Standard Macro name while building the
+    *> --persist-stdlib cache. Mirrors d110-found-duplicate-macro's
+    *> --allow-redefine/--hardwarn/--no-warn handling; there is no Work
+    *> Output file open yet at this point, so there is nothing to echo a
+    *> warning comment into, unlike the live-translation path.
     *> -------------------------------------------------------------------------
 
-    move spaces to w600-message
-    string
-      "The ", trim(w605-define-name), " macro has already been $DEFINEd." delimited by size
-      into w600-message
-    end-string
-
-    move "N/A" to w600-file-status
-
-    if w904-hard-warnings then *> Terminate the program.
-      move "d110-found-duplicate-macro (1)" to w600-location
-      perform z999-abort
-
-    else *> Write warning messages and continue.
-      display "*W* ", trim(w600-message) upon stderr end-display
+    if w918-allow-redefine then
+      perform d015-redefine-macro-in-stdlib
 
-      move workin-record to workout-record
-      move "d110-found-duplicate-macro (2)" to w600-location
-      perform s011-write-workout
-
-      move spaces to workout-record
+    else
+      move spaces to w600-message
       string
-        "*> *W* ", trim(w600-message) delimited by size
-        into workout-record
+        "The ", trim(w605-define-name), " Standard Macro is defined more than once." delimited by size
+        into w600-message
       end-string
 
-      move "d110-found-duplicate-macro (3)" to w600-location
-      perform s011-write-workout
+      move "N/A" to w600-file-status
+
+      if w904-hard-warnings then *> Terminate the program.
+        move "d014-found-duplicate-macro-in-stdlib" to w600-location
+        perform z999-abort
+
+      else *> Write a warning message (unless suppressed by --no-warn) and continue.
+        perform d112-check-no-warn-list
 
+        if w925-warning-not-suppressed then
+          display "*W* ", trim(w600-message) upon stderr end-display
+        end-if
+      end-if
     end-if
     .
 
-  d120-add-macro-to-library.
+  d015-redefine-macro-in-stdlib.
     *> -------------------------------------------------------------------------
-    *> Add the macro definition to the Macro Library file.
+    *> Delete every existing Macro Library line for this Standard Macro
+    *> name, then add the new definition in its place (--allow-redefine
+    *> mode), the same way d115-redefine-macro does for a live $DEFINE.
     *> -------------------------------------------------------------------------
 
->>D display "-- debug:     Adding %", trim(w605-define-name), " to Macro Library." upon stderr end-display
+    move macrolib-name to w610-macrolib-name
+
+    move "d015-redefine-macro-in-stdlib (1)" to w600-location
+    perform s016-read-next-macrolib
+
+    perform until w900-end-of-macrolib or macrolib-name <> w610-macrolib-name
+      move "d015-redefine-macro-in-stdlib (2)" to w600-location
+      perform s046-delete-macrolib
+
+      move "d015-redefine-macro-in-stdlib (3)" to w600-location
+      perform s016-read-next-macrolib
+    end-perform
+
+    perform d016-add-define-to-stdlib-maclib
+    .
+
+  d016-add-define-to-stdlib-maclib.
+    *> -------------------------------------------------------------------------
+    *>  Add one $DEFINEd Standard Macro to the Macro Library and to the
+    *>  persistent cache file being built.
+    *> -------------------------------------------------------------------------
 
     set w911-defined-macros to true
     set w905-define-delimiter-not-found to true
@@ -1218,26 +2058,28 @@ procedure division.
     move trim(w605-define-name) to macrolib-name
     move w605-define-line-number to macrolib-line-number
     move w605-define-code to macrolib-code-line
-    move "d120-add-macro-to-library (1)" to w600-location
+    move "d016-add-define-to-stdlib-maclib (1)" to w600-location
     perform s017-write-macrolib
+    move macrolib-record to maclibexp-record
+    perform s045-write-maclibexp
 
     if w605-define-delimiter = w608-delimiter then *> $DEFINE delimiter was found.
       set w905-define-delimiter-found to true
 
     else *> $DEFINE delimiter was not found.
-      move "d120-add-macro-to-library (2)" to w600-location
-      perform s008-read-workin
+      move "d016-add-define-to-stdlib-maclib (2)" to w600-location
+      perform s026-read-macrostd
     end-if
 
     perform
       until w905-define-delimiter-found
 
-      unstring workin-record delimited by w608-delimiter
+      unstring macrostd-record delimited by w608-delimiter
         into
           w605-define-code delimiter in w605-define-delimiter
       end-unstring
 
-      if w605-define-delimiter = w608-delimiter then *> $DEFINE delimiter found.
+      if w605-define-delimiter = w608-delimiter then
         set w905-define-delimiter-found to true
       end-if
 
@@ -1245,77 +2087,293 @@ procedure division.
       move w605-define-line-number to macrolib-line-number
       move trim(w605-define-name) to macrolib-name
       move w605-define-code to macrolib-code-line
-      move "d120-add-macro-to-library (3)" to w600-location
+      move "d016-add-define-to-stdlib-maclib (3)" to w600-location
       perform s017-write-macrolib
+      move macrolib-record to maclibexp-record
+      perform s045-write-maclibexp
 
       if w905-define-delimiter-not-found then
-        move "d120-add-macro-to-library (4)" to w600-location
-        perform s008-read-workin
+        move "d016-add-define-to-stdlib-maclib (4)" to w600-location
+        perform s026-read-macrostd
       end-if
 
     end-perform
     .
 
-  d200-list-macrolib.
+  d100-process-define-command.
     *> -------------------------------------------------------------------------
-    *>  List the contents of the Macro Library file to the Standard Error stream.
+    *>  Process the $DEFINE command.
     *> -------------------------------------------------------------------------
 
-    move "d200-list-macrolib (1)" to w600-location
-    perform s014-open-macrolib
-
-    display space upon stderr end-display
-    display "---------- Start of Macros Library." upon stderr end-display
-    move "d200-list-macrolib (2)" to w600-location
-    perform s016-read-next-macrolib
-
-    perform
-      until w900-end-of-macrolib
-
-      if macrolib-line-number = zeros then *> 1st line for macro. Output macro name.
-        display space upon stderr end-display
-        display "Macro %", trim(macrolib-name) upon stderr end-display
-      end-if
-
-      display "[" macrolib-line-number "] ", trim(macrolib-data, trailing) upon stderr end-display
+    unstring workin-record
+      delimited by w608-keychar or "="
+      into
+        w605-not-used
+        w605-define-name
+        w605-define-code
+    end-unstring
 
-      move "d200-list-macrolib (3)" to w600-location
-      perform s016-read-next-macrolib
+>>D display "-- debug:   Looking in Macro Library for %", trim(w605-define-name), "." upon stderr end-display
 
-    end-perform
+    move trim(w605-define-name) to macrolib-name
+    move zeros to macrolib-line-number
+    move "d100-process-define-command" to w600-location
+    perform s015-read-key-macrolib
 
-    display space upon stderr end-display
-    display "---------- End of Macro Library." upon stderr end-display
-    display space upon stderr end-display
+    if w906-macrolib-key-found then *> We have a duplicate macro name.
+      perform d110-found-duplicate-macro
 
-    move "d200-list-macrolib (4)" to w600-location
-    perform s018-close-macrolib
+    else *> We have a new macro. Add it to Macro Library.
+      perform d120-add-macro-to-library
+    end-if
     .
 
-  e000-expand-macro-calls.
+  d110-found-duplicate-macro.
     *> -------------------------------------------------------------------------
-    *>  Replace the Macro Calls with code held in the Macro Library file.
+    *> Found a duplicate macro name. Generate an error/warning message, or,
+    *> if --allow-redefine is in effect, replace the existing definition.
     *> -------------------------------------------------------------------------
 
-    move "e000-expand-macro-calls (1)" to w600-location
-    perform s014-open-macrolib
+    if w918-allow-redefine then
+      perform d115-redefine-macro
 
-    perform
-      until w908-no-more-macro-calls
+    else
+      move spaces to w600-message
+      string
+        "The ", trim(w605-define-name), " macro has already been $DEFINEd." delimited by size
+        into w600-message
+      end-string
 
-      move zero to w606-call-count
-      move w502-work-file-one to w501-workin-filename
-      move "e000-expand-macro-calls (2)" to w600-location
-      perform s007-open-read-workin
+      move "N/A" to w600-file-status
 
-      move w502-work-file-two to w501-workout-filename
-      move "e000-expand-macro-calls (3)" to w600-location
-      perform s010-open-workout
+      if w904-hard-warnings then *> Terminate the program.
+        move "d110-found-duplicate-macro (1)" to w600-location
+        perform z999-abort
 
-      perform s023-swop-work-file-assignments
+      else *> Write warning messages (unless suppressed by --no-warn) and continue.
+        perform d112-check-no-warn-list
 
-      perform
-        until w900-end-of-workin
+        if w925-warning-not-suppressed then
+          display "*W* ", trim(w600-message) upon stderr end-display
+        end-if
+
+        move workin-record to workout-record
+        move "d110-found-duplicate-macro (2)" to w600-location
+        perform s011-write-workout
+
+        if w925-warning-not-suppressed then
+          move spaces to workout-record
+          string
+            "*> *W* ", trim(w600-message) delimited by size
+            into workout-record
+          end-string
+
+          move "d110-found-duplicate-macro (3)" to w600-location
+          perform s011-write-workout
+        end-if
+
+      end-if
+    end-if
+    .
+
+  d112-check-no-warn-list.
+    *> -------------------------------------------------------------------------
+    *> See if the current macro name appears on the --no-warn suppression
+    *> list, and set w925-warning-suppressed accordingly.
+    *> -------------------------------------------------------------------------
+
+    set w925-warning-not-suppressed to true
+
+    perform varying w427-no-warn-index from 1 by 1
+      until w427-no-warn-index > w426-no-warn-count
+         or w925-warning-suppressed
+
+      if upper-case(trim(w605-define-name)) = upper-case(trim(w426-no-warn-name(w427-no-warn-index))) then
+        set w925-warning-suppressed to true
+      end-if
+
+    end-perform
+    .
+
+  d115-redefine-macro.
+    *> -------------------------------------------------------------------------
+    *> Delete every existing line of the macro's current definition, then
+    *> add the new definition in its place (--allow-redefine mode).
+    *> -------------------------------------------------------------------------
+
+>>D display "-- debug:   Redefining %", trim(w605-define-name), "." upon stderr end-display
+
+    move macrolib-name to w610-macrolib-name
+
+    move "d115-redefine-macro (1)" to w600-location
+    perform s046-delete-macrolib
+
+    move "d115-redefine-macro (2)" to w600-location
+    perform s016-read-next-macrolib
+
+    perform until w900-end-of-macrolib or macrolib-name <> w610-macrolib-name
+      move "d115-redefine-macro (3)" to w600-location
+      perform s046-delete-macrolib
+
+      move "d115-redefine-macro (4)" to w600-location
+      perform s016-read-next-macrolib
+    end-perform
+
+    perform d120-add-macro-to-library
+    .
+
+  d120-add-macro-to-library.
+    *> -------------------------------------------------------------------------
+    *> Add the macro definition to the Macro Library file.
+    *> -------------------------------------------------------------------------
+
+>>D display "-- debug:     Adding %", trim(w605-define-name), " to Macro Library." upon stderr end-display
+
+    set w911-defined-macros to true
+    set w905-define-delimiter-not-found to true
+
+    move zeros to w605-define-line-number
+    unstring w605-define-code delimited by w608-delimiter
+      into
+        w605-define-code delimiter in w605-define-delimiter
+    end-unstring
+
+    move trim(w605-define-name) to macrolib-name
+    move w605-define-line-number to macrolib-line-number
+    move w605-define-code to macrolib-code-line
+    move "d120-add-macro-to-library (1)" to w600-location
+    perform s017-write-macrolib
+
+    if w605-define-delimiter = w608-delimiter then *> $DEFINE delimiter was found.
+      set w905-define-delimiter-found to true
+
+    else *> $DEFINE delimiter was not found.
+      move "d120-add-macro-to-library (2)" to w600-location
+      perform s008-read-workin
+    end-if
+
+    perform
+      until w905-define-delimiter-found
+
+      unstring workin-record delimited by w608-delimiter
+        into
+          w605-define-code delimiter in w605-define-delimiter
+      end-unstring
+
+      if w605-define-delimiter = w608-delimiter then *> $DEFINE delimiter found.
+        set w905-define-delimiter-found to true
+      end-if
+
+      add 1 to w605-define-line-number end-add
+      move w605-define-line-number to macrolib-line-number
+      move trim(w605-define-name) to macrolib-name
+      move w605-define-code to macrolib-code-line
+      move "d120-add-macro-to-library (3)" to w600-location
+      perform s017-write-macrolib
+
+      if w905-define-delimiter-not-found then
+        move "d120-add-macro-to-library (4)" to w600-location
+        perform s008-read-workin
+      end-if
+
+    end-perform
+    .
+
+  d200-list-macrolib.
+    *> -------------------------------------------------------------------------
+    *>  List the contents of the Macro Library file to the Standard Error stream.
+    *> -------------------------------------------------------------------------
+
+    move "d200-list-macrolib (1)" to w600-location
+    perform s014-open-macrolib
+
+    display space upon stderr end-display
+    display "---------- Start of Macros Library." upon stderr end-display
+    move "d200-list-macrolib (2)" to w600-location
+    perform s016-read-next-macrolib
+
+    perform
+      until w900-end-of-macrolib
+
+      if macrolib-line-number = zeros then *> 1st line for macro. Output macro name.
+        display space upon stderr end-display
+        display "Macro %", trim(macrolib-name) upon stderr end-display
+      end-if
+
+      display "[" macrolib-line-number "] ", trim(macrolib-data, trailing) upon stderr end-display
+
+      move "d200-list-macrolib (3)" to w600-location
+      perform s016-read-next-macrolib
+
+    end-perform
+
+    display space upon stderr end-display
+    display "---------- End of Macro Library." upon stderr end-display
+    display space upon stderr end-display
+
+    move "d200-list-macrolib (4)" to w600-location
+    perform s018-close-macrolib
+    .
+
+  d210-export-macrolib.
+    *> -------------------------------------------------------------------------
+    *>  Copy every entry of the finished Macro Library file to the
+    *>  --export-maclib file, for a later run to --import-maclib.
+    *> -------------------------------------------------------------------------
+
+    move "d210-export-macrolib (1)" to w600-location
+    perform s014-open-macrolib
+
+    move w501-export-maclib-filename to w501-maclibexp-filename
+    move "d210-export-macrolib (2)" to w600-location
+    perform s044-create-maclibexp
+
+    move "d210-export-macrolib (3)" to w600-location
+    perform s016-read-next-macrolib
+
+    perform
+      until w900-end-of-macrolib
+
+      move macrolib-record to maclibexp-record
+      move "d210-export-macrolib (4)" to w600-location
+      perform s045-write-maclibexp
+
+      move "d210-export-macrolib (5)" to w600-location
+      perform s016-read-next-macrolib
+
+    end-perform
+
+    move "d210-export-macrolib (6)" to w600-location
+    perform s043-close-maclibexp
+
+    move "d210-export-macrolib (7)" to w600-location
+    perform s018-close-macrolib
+    .
+
+  e000-expand-macro-calls.
+    *> -------------------------------------------------------------------------
+    *>  Replace the Macro Calls with code held in the Macro Library file.
+    *> -------------------------------------------------------------------------
+
+    move "e000-expand-macro-calls (1)" to w600-location
+    perform s014-open-macrolib
+
+    perform
+      until w908-no-more-macro-calls
+
+      move zero to w606-call-count
+      move w502-work-file-one to w501-workin-filename
+      move "e000-expand-macro-calls (2)" to w600-location
+      perform s007-open-read-workin
+
+      move w502-work-file-two to w501-workout-filename
+      move "e000-expand-macro-calls (3)" to w600-location
+      perform s010-open-workout
+
+      perform s023-swop-work-file-assignments
+
+      perform
+        until w900-end-of-workin
 
         perform e100-find-macro-call
 
@@ -1446,6 +2504,17 @@ procedure division.
         w606-call-parm(7)
         w606-call-parm(8)
         w606-call-parm(9)
+        w606-call-parm(10)
+        w606-call-parm(11)
+        w606-call-parm(12)
+        w606-call-parm(13)
+        w606-call-parm(14)
+        w606-call-parm(15)
+        w606-call-parm(16)
+        w606-call-parm(17)
+        w606-call-parm(18)
+        w606-call-parm(19)
+        w606-call-parm(20)
       tallying in w606-call-parms-count
     end-unstring
 
@@ -1458,17 +2527,19 @@ procedure division.
         into workout-record(w606-call-start:)
       end-string
       move "e210-macro-with-parameters (1)" to w600-location
-      perform s011-write-workout
+      perform s050-write-trace-line
     end-if
 
     if macrolib-code-line <> space then *> Filter out an initial blank line in the macro definition.
 
+      *> Substitute highest-numbered markers first so "!1" cannot be
+      *> mistaken for the leading digit of "!10", "!11" etc.
       perform with test after
-        varying w606-call-parm-number from 1 by 1
-          until w606-call-parm-number = w301-max-call-parms
+        varying w606-call-parm-number from w301-max-call-parms by -1
+          until w606-call-parm-number = 1
 
-        if instr(macrolib-code-line, w302-id-marker(w606-call-parm-number)) > zero then *> Found parameter.
-          move SUBSTITUTE(macrolib-code-line, w302-id-marker(w606-call-parm-number), trim(w606-call-parm(w606-call-parm-number))) to macrolib-code-line
+        if instr(macrolib-code-line, trim(w302-id-marker(w606-call-parm-number))) > zero then *> Found parameter.
+          move SUBSTITUTE(macrolib-code-line, trim(w302-id-marker(w606-call-parm-number)), trim(w606-call-parm(w606-call-parm-number))) to macrolib-code-line
         end-if
 
       end-perform
@@ -1489,12 +2560,14 @@ procedure division.
     perform
       until w900-end-of-macrolib
 
+      *> Substitute highest-numbered markers first so "!1" cannot be
+      *> mistaken for the leading digit of "!10", "!11" etc.
       perform with test after
-        varying w606-call-parm-number from 1 by 1
-          until w606-call-parm-number = w301-max-call-parms
+        varying w606-call-parm-number from w301-max-call-parms by -1
+          until w606-call-parm-number = 1
 
-        if instr(macrolib-code-line, w302-id-marker(w606-call-parm-number)) > zero then *> Found parameter.
-          move SUBSTITUTE(macrolib-code-line, w302-id-marker(w606-call-parm-number), trim(w606-call-parm(w606-call-parm-number))) to macrolib-code-line
+        if instr(macrolib-code-line, trim(w302-id-marker(w606-call-parm-number))) > zero then *> Found parameter.
+          move SUBSTITUTE(macrolib-code-line, trim(w302-id-marker(w606-call-parm-number)), trim(w606-call-parm(w606-call-parm-number))) to macrolib-code-line
         end-if
 
       end-perform
@@ -1519,7 +2592,7 @@ procedure division.
         into workout-record(w606-call-start:)
       end-string
       move "e210-macro-with-parameters (6)" to w600-location
-      perform s011-write-workout
+      perform s050-write-trace-line
     end-if
     .
 
@@ -1535,7 +2608,7 @@ procedure division.
         into workout-record(w606-call-start:)
       end-string
       move "e220-macro-without-parameters (1)" to w600-location
-      perform s011-write-workout
+      perform s050-write-trace-line
     end-if
 
     if macrolib-code-line <> space then *> Filter out an initial blank line in the macro definition.
@@ -1575,7 +2648,7 @@ procedure division.
         into workout-record(w606-call-start:)
       end-string
       move "e220-macro-without-parameters (6)" to w600-location
-      perform s011-write-workout
+      perform s050-write-trace-line
     end-if
     .
 
@@ -1600,96 +2673,308 @@ procedure division.
     perform s011-write-workout
     .
 
-  z000-finalise.
-    *> -------------------------------------------------------------------------
-    *>  End of Program Processing.
-    *> -------------------------------------------------------------------------
-
-    perform z100-copy-workin-to-stdout
-    perform s022-delete-workfiles
-
-    move zero to return-code
-    goback
-    .
-
-  z100-copy-workin-to-stdout.
+  y000-process-filelist-mode.
     *> -------------------------------------------------------------------------
-    *>  Copy the Work Input file to the Standard Output stream.
+    *>  Process each 'input-file,output-file' pair named in the --filelist
+    *>  manifest, one at a time, in place of the usual single Standard
+    *>  Input/Standard Output pass.
     *> -------------------------------------------------------------------------
 
-    move w502-work-file-one to w501-workin-filename
-    move "z100-copy-workin-to-stdout (1)" to w600-location
-    perform s007-open-read-workin
-    move "z100-copy-workin-to-stdout (2)" to w600-location
-    perform s004-open-stdout
+    move "y000-process-filelist-mode (1)" to w600-location
+    perform s051-open-read-filelist
 
     perform
-      until w900-end-of-workin
+      until w900-end-of-filelist
 
-      move workin-record to stdout-record
-      move "z100-copy-workin-to-stdout (3)" to w600-location
-      perform s005-write-stdout
-      move "z100-copy-workin-to-stdout (4)" to w600-location
-      perform s008-read-workin
+      if trim(filelist-record) <> spaces then
+        perform y005-process-one-file-pair
+      end-if
+
+      move "y000-process-filelist-mode (2)" to w600-location
+      perform s052-read-filelist
 
     end-perform
 
-    move "z100-copy-workin-to-stdout (5)" to w600-location
-    perform s006-close-stdout
-    move "z100-copy-workin-to-stdout (6)" to w600-location
-    perform s009-close-workin
+    move "y000-process-filelist-mode (3)" to w600-location
+    perform s053-close-filelist
     .
 
-  z999-abort.
+  y005-process-one-file-pair.
     *> -------------------------------------------------------------------------
-    *>  Abnormal Termination Processing.
+    *>  Parse one manifest line and run its input file through the macro
+    *>  expansion pipeline, writing the result to its matching output file.
+    *>  The Macro Library built up by --define and by $DEFINE commands is
+    *>  shared across every file in the manifest, so macros defined earlier
+    *>  in the batch remain available to files processed later in it.
     *> -------------------------------------------------------------------------
 
-    perform s022-delete-workfiles
-    display space upon stderr end-display
-    display w100-program-id-line-01 upon stderr end-display
-    display w100-program-id-line-02 upon stderr end-display
-    display w100-program-id-line-03 upon stderr end-display
-    display w100-program-id-line-04 upon stderr end-display
-    display space upon stderr end-display
+    move spaces to w501-filelistin-filename
+    move spaces to w501-filelistout-filename
+    set w903-ws-section-not-found to true
 
-    if w909-internal-debug-on then
-      display "  Detected in ", trim(w600-location) " at ", trim(w600-sub-location) upon stderr end-display
-    end-if
+    unstring filelist-record delimited by ","
+      into
+        w501-filelistin-filename
+        w501-filelistout-filename
+    end-unstring
 
-    display "  Error: ", trim(w600-message) upon stderr end-display
+    move trim(w501-filelistin-filename) to w501-filelistin-filename
+    move trim(w501-filelistout-filename) to w501-filelistout-filename
 
-    if trim(w600-message-2) <> spaces then
-      display "       : ", trim(w600-message-2) upon stderr end-display
-    end-if
+    move "y005-process-one-file-pair (1)" to w600-location
+    perform y010-copy-filelistin-to-workout
 
-    if trim(w600-file-status) <> "N/A" then
-      display "  File Status: ", trim(w600-file-status) upon stderr end-display
+    if w919-list-includes then
+      display space upon stderr end-display
+      display "---------- Start of $INCLUDE Dependencies." upon stderr end-display
     end-if
 
-    display space upon stderr end-display
-    move 1 to return-code
-    goback
-    .
+    perform c000-load-include-files
+      until w912-no-include-files
 
-*> *****************************************************************************
-*> Start of Internal Subroutines.
+    if w919-list-includes then
+      display "---------- End of $INCLUDE Dependencies." upon stderr end-display
+      display space upon stderr end-display
+    end-if
 
-  s000-set-file-error-status.
-    *> -------------------------------------------------------------------------
-    *>  Set the file error status for display by z999-abort.
-    *> -------------------------------------------------------------------------
+    move "y005-process-one-file-pair (2)" to w600-location
+    perform d000-load-define-commands
 
-    evaluate true
+    if w920-export-maclib then
+      perform d210-export-macrolib
+    end-if
 
-      when w500-success
-        move "00: Successful completion." to w600-file-status
-          *> Nothing extra to say.
+    if w911-defined-macros then *> We have some preprocessing to do.
+      set w908-more-macro-calls to true
+      perform e000-expand-macro-calls
 
-      when w500-success-duplicate
-        move "02: Next record has same key (Read) or Duplicate key value (Write)." to w600-file-status
-        *> The READ statement was successfully executed, but a duplicate key was
-        *> detected. That is, the key value for the current key of reference was
+    else *> No macro definitions were found.
+      move "y005-process-one-file-pair" to w600-location
+      move "No macro definitions have been found." to w600-message
+      move "N/A" to w600-file-status
+
+      if w904-hard-warnings then *> Terminate the program.
+        perform z999-abort
+
+      else *> Display message and exit.
+        display "*W* ", w600-message upon stderr end-display
+      end-if
+
+    end-if
+
+    move "y005-process-one-file-pair (3)" to w600-location
+    perform y020-copy-workin-to-filelistout
+
+    move "y005-process-one-file-pair (4)" to w600-location
+    perform s060-delete-temp-workfiles
+    .
+
+  y010-copy-filelistin-to-workout.
+    *> -------------------------------------------------------------------------
+    *>  Copy the current --filelist input file to the Work Output file.
+    *> -------------------------------------------------------------------------
+
+    move "y010-copy-filelistin-to-workout (1)" to w600-location
+    perform s054-open-read-filelistin
+
+    if w900-end-of-filelistin then
+
+      move "y010-copy-filelistin-to-workout (2)" to w600-location
+      perform s056-close-filelistin
+
+      move "The specified input file was empty." to w600-message
+      move trim(w501-filelistin-filename) to w600-message-2
+      move "N/A" to w600-file-status
+      perform z999-abort
+
+    end-if
+
+    move w502-work-file-one to w501-workout-filename
+    move "y010-copy-filelistin-to-workout (3)" to w600-location
+    perform s010-open-workout
+
+    if w916-no-persist-stdlib then *> Standard Macros are inserted into the source as text, as normal.
+      move "y010-copy-filelistin-to-workout (4)" to w600-location
+      perform s025-open-read-macrostd
+    end-if
+
+    perform
+      until w900-end-of-filelistin
+
+      if instr(filelistin-record, "$include") > zero then *> $INCLUDE file found.
+        set w912-more-include-files to true
+      end-if
+
+      move filelistin-record to w615-input-record
+      move "y010-copy-filelistin-to-workout (4b)" to w600-location
+      perform s034-translate-directive-record
+
+      if w901-directive-not-found then
+        move filelistin-record to workout-record
+        move "y010-copy-filelistin-to-workout (5)" to w600-location
+        perform s011-write-workout
+
+        if w903-ws-section-not-found and w900-more-macrostd then
+          perform y015-check-for-working-storage
+          if w903-ws-section-found then
+            perform b200-load-macrostd
+          end-if
+        end-if
+
+      end-if
+
+      move "y010-copy-filelistin-to-workout (6)" to w600-location
+      perform s055-read-filelistin
+
+    end-perform
+
+    move "y010-copy-filelistin-to-workout (7)" to w600-location
+    perform s012-close-workout
+
+    move "y010-copy-filelistin-to-workout (8)" to w600-location
+    perform s056-close-filelistin
+    .
+
+  y015-check-for-working-storage.
+    *> -------------------------------------------------------------------------
+    *>  Check if we have found the source files working-storage section.
+    *> -------------------------------------------------------------------------
+
+    if instr(filelistin-record, "working-storage") > zero
+    and instr(filelistin-record, "section") > zero then *> Found start of working-storage.
+      set w903-ws-section-found to true
+    end-if
+    .
+
+  y020-copy-workin-to-filelistout.
+    *> -------------------------------------------------------------------------
+    *>  Copy the Work Input file to the current --filelist output file.
+    *> -------------------------------------------------------------------------
+
+    move w502-work-file-one to w501-workin-filename
+    move "y020-copy-workin-to-filelistout (1)" to w600-location
+    perform s007-open-read-workin
+    move "y020-copy-workin-to-filelistout (2)" to w600-location
+    perform s057-open-filelistout
+
+    perform
+      until w900-end-of-workin
+
+      move workin-record to filelistout-record
+      move "y020-copy-workin-to-filelistout (3)" to w600-location
+      perform s058-write-filelistout
+      move "y020-copy-workin-to-filelistout (4)" to w600-location
+      perform s008-read-workin
+
+    end-perform
+
+    move "y020-copy-workin-to-filelistout (5)" to w600-location
+    perform s059-close-filelistout
+    move "y020-copy-workin-to-filelistout (6)" to w600-location
+    perform s009-close-workin
+    .
+
+  z000-finalise.
+    *> -------------------------------------------------------------------------
+    *>  End of Program Processing.
+    *> -------------------------------------------------------------------------
+
+    if w922-no-filelist then
+      perform z100-copy-workin-to-stdout
+    end-if
+
+    perform s022-delete-workfiles
+
+    if w923-trace-to-file then
+      perform s049-close-tracefile
+    end-if
+
+    move zero to return-code
+    goback
+    .
+
+  z100-copy-workin-to-stdout.
+    *> -------------------------------------------------------------------------
+    *>  Copy the Work Input file to the Standard Output stream.
+    *> -------------------------------------------------------------------------
+
+    move w502-work-file-one to w501-workin-filename
+    move "z100-copy-workin-to-stdout (1)" to w600-location
+    perform s007-open-read-workin
+    move "z100-copy-workin-to-stdout (2)" to w600-location
+    perform s004-open-stdout
+
+    perform
+      until w900-end-of-workin
+
+      move workin-record to stdout-record
+      move "z100-copy-workin-to-stdout (3)" to w600-location
+      perform s005-write-stdout
+      move "z100-copy-workin-to-stdout (4)" to w600-location
+      perform s008-read-workin
+
+    end-perform
+
+    move "z100-copy-workin-to-stdout (5)" to w600-location
+    perform s006-close-stdout
+    move "z100-copy-workin-to-stdout (6)" to w600-location
+    perform s009-close-workin
+    .
+
+  z999-abort.
+    *> -------------------------------------------------------------------------
+    *>  Abnormal Termination Processing.
+    *> -------------------------------------------------------------------------
+
+    perform s022-delete-workfiles
+    display space upon stderr end-display
+    display w100-program-id-line-01 upon stderr end-display
+    display w100-program-id-line-02 upon stderr end-display
+    display w100-program-id-line-03 upon stderr end-display
+    display w100-program-id-line-04 upon stderr end-display
+    display space upon stderr end-display
+
+    if w909-internal-debug-on then
+      display "  Detected in ", trim(w600-location) " at ", trim(w600-sub-location) upon stderr end-display
+    end-if
+
+    display "  Error: ", trim(w600-message) upon stderr end-display
+
+    if trim(w600-message-2) <> spaces then
+      display "       : ", trim(w600-message-2) upon stderr end-display
+    end-if
+
+    if trim(w600-file-status) <> "N/A" then
+      display "  File Status: ", trim(w600-file-status) upon stderr end-display
+    end-if
+
+    if w607-workin-record-number > zero then
+      display "  Near Work Input record ", w607-workin-record-number, ": ", trim(workin-record) upon stderr end-display
+    end-if
+
+    display space upon stderr end-display
+    move 1 to return-code
+    goback
+    .
+
+*> *****************************************************************************
+*> Start of Internal Subroutines.
+
+  s000-set-file-error-status.
+    *> -------------------------------------------------------------------------
+    *>  Set the file error status for display by z999-abort.
+    *> -------------------------------------------------------------------------
+
+    evaluate true
+
+      when w500-success
+        move "00: Successful completion." to w600-file-status
+          *> Nothing extra to say.
+
+      when w500-success-duplicate
+        move "02: Next record has same key (Read) or Duplicate key value (Write)." to w600-file-status
+        *> The READ statement was successfully executed, but a duplicate key was
+        *> detected. That is, the key value for the current key of reference was
         *> equal to the value of the key in the next record.
 
       when w500-success-incomplete
@@ -1990,6 +3275,8 @@ procedure division.
       perform z999-abort
     end-if
 
+    move zero to w607-workin-record-number
+
     perform s008-read-workin
     .
 
@@ -1998,381 +3285,959 @@ procedure division.
     *>  Read the next record from the Work Input file.
     *> -------------------------------------------------------------------------
 
-    read workin end-read
+    read workin end-read
+
+    if w500-success then
+      set w900-more-workin to true
+      add 1 to w607-workin-record-number end-add
+
+    else if w500-end-of-file then
+      set w900-end-of-workin to true
+
+    else
+      move "s005-read-workin" to w600-sub-location
+      move "Unable to read a record from Work Input." to w600-message
+      move trim(w501-workin-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if end-if
+    .
+
+  s009-close-workin.
+    *> -------------------------------------------------------------------------
+    *>  Close the Work Input file.
+    *> -------------------------------------------------------------------------
+
+    close workin
+
+    if not w500-success then
+      move "s009-close-workin" to w600-sub-location
+      move "Unable to close Work Input." to w600-message
+      move trim(w501-workin-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if
+    .
+
+  s010-open-workout.
+    *> -------------------------------------------------------------------------
+    *>  Open the Work Output file.
+    *> -------------------------------------------------------------------------
+
+    open output workout
+
+    if not w500-success then
+      move "s010-open-workout" to w600-sub-location
+      move "Unable to open Work Output." to w600-message
+      move trim(w501-workout-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if
+    .
+
+  s011-write-workout.
+    *> -------------------------------------------------------------------------
+    *>  Write a record to the Work Output file.
+    *> -------------------------------------------------------------------------
+
+    write workout-record end-write
+
+    if not w500-success then
+      move "s011-write-workout" to w600-sub-location
+      move "Unable to write a record to Work Output." to w600-message
+      move trim(w501-workout-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if
+    .
+
+  s012-close-workout.
+    *> -------------------------------------------------------------------------
+    *>  Close the Work Output file.
+    *> -------------------------------------------------------------------------
+
+    close workout
+
+    if not w500-success then
+      move "s012-close-workout" to w600-sub-location
+      move "Unable to close Work Output." to w600-message
+      move trim(w501-workout-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if
+    .
+
+  s013-create-macrolib.
+    *> -------------------------------------------------------------------------
+    *>  Create the Macro Library file.
+    *> -------------------------------------------------------------------------
+
+    open output macrolib
+
+    if not w500-success then
+      move "s013-create-macrolib" to w600-sub-location
+      move "Unable to create Macro Library." to w600-message
+      move trim(w501-macrolib-filename) to w600-message-2
+      perform z999-abort
+    end-if
+
+    *> Macro Library must be closed before it can be opened for use.
+    perform s018-close-macrolib
+    .
+
+  s014-open-macrolib.
+    *> -------------------------------------------------------------------------
+    *>  Open the Macro Library file.
+    *> -------------------------------------------------------------------------
+
+    open i-o macrolib
+
+    if not w500-success then
+      move "s014-open-macrolib" to w600-sub-location
+      move "Unable to open Macro Library." to w600-message
+      move trim(w501-macrolib-filename) to w600-message-2
+      perform z999-abort
+    end-if
+    .
+
+  s015-read-key-macrolib.
+    *> -------------------------------------------------------------------------
+    *>  Read a record with the specified key from the Macro Library file.
+    *> -------------------------------------------------------------------------
+
+    read macrolib end-read
+
+    if w500-success then
+      set w906-macrolib-key-found to true
+
+    else if w500-key-not-exists then
+      set w906-macrolib-key-not-found to true
+
+    else
+      move "s015-read-key-macrolib" to w600-sub-location
+      move "Unable to read a record from Macro Library." to w600-message
+      move trim(w501-macrolib-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if end-if
+    .
+
+  s016-read-next-macrolib.
+    *> -------------------------------------------------------------------------
+    *>  Read the next record from the Macro Library file.
+    *> -------------------------------------------------------------------------
+
+    read macrolib next end-read
+
+    if w500-success then
+      set w900-more-macrolib to true
+
+    else if w500-end-of-file then
+      set w900-end-of-macrolib to true
+
+    else
+      move "s016-read-next-macrolib" to w600-sub-location
+      move "Unable to read a record from Macro Library." to w600-message
+      move trim(w501-macrolib-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if end-if
+    .
+
+  s017-write-macrolib.
+    *> -------------------------------------------------------------------------
+    *>  Write a record to the Macro Library file.
+    *> -------------------------------------------------------------------------
+
+    write macrolib-record end-write
+
+    if not w500-success then
+      move "s017-write-macrolib" to w600-sub-location
+      move "Unable to write a record to Macro Library." to w600-message
+      move trim(w501-macrolib-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if
+    .
+
+  s018-close-macrolib.
+    *> -------------------------------------------------------------------------
+    *>  Close the Macro Library file.
+    *> -------------------------------------------------------------------------
+
+    close macrolib
+
+    if not w500-success then
+      move "s018-close-macrolib" to w600-sub-location
+      move "Unable to close MacroLibrary." to w600-message
+      move trim(w501-macrolib-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if
+    .
+
+  s019-open-read-incfile.
+    *> -------------------------------------------------------------------------
+    *>  Open the $INCLUDE file and read the first record.
+    *> -------------------------------------------------------------------------
+
+    open input incfile
+
+    if not w500-success then
+      move "s019-open-read-incfile" to w600-sub-location
+      move "Unable to open $INCLUDE file." to w600-message
+      move trim(w501-incfile-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if
+
+    perform s020-read-incfile
+    .
+
+  s020-read-incfile.
+    *> -------------------------------------------------------------------------
+    *>  Read the next record from the $INCLUDE file.
+    *> -------------------------------------------------------------------------
+
+    read incfile end-read
+
+    if w500-success then
+      set w900-more-incfile to true
+
+    else if w500-end-of-file then
+      set w900-end-of-incfile to true
+
+    else
+      move "s020-read-incfile" to w600-sub-location
+      move "Unable to read a record from $INCLUDE file." to w600-message
+      move trim(w501-incfile-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if end-if
+    .
+
+  s021-close-incfile.
+    *> -------------------------------------------------------------------------
+    *>  Close the $INCLUDE file.
+    *> -------------------------------------------------------------------------
+
+    close incfile
+
+    if not w500-success then
+      move "s021-close-incfile" to w600-sub-location
+      move "Unable to close $INCLUDE file." to w600-message
+      move trim(w501-incfile-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if
+    .
+
+  s028-open-read-incfile2.
+    *> -------------------------------------------------------------------------
+    *>  Open the level 2 (nested) $INCLUDE file and read the first record.
+    *> -------------------------------------------------------------------------
+
+    open input incfile2
+
+    if not w500-success then
+      move "s028-open-read-incfile2" to w600-sub-location
+      move "Unable to open nested $INCLUDE file." to w600-message
+      move trim(w501-incfile2-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if
+
+    perform s029-read-incfile2
+    .
+
+  s029-read-incfile2.
+    *> -------------------------------------------------------------------------
+    *>  Read the next record from the level 2 (nested) $INCLUDE file.
+    *> -------------------------------------------------------------------------
+
+    read incfile2 end-read
+
+    if w500-success then
+      set w900-more-incfile2 to true
+
+    else if w500-end-of-file then
+      set w900-end-of-incfile2 to true
+
+    else
+      move "s029-read-incfile2" to w600-sub-location
+      move "Unable to read a record from nested $INCLUDE file." to w600-message
+      move trim(w501-incfile2-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if end-if
+    .
+
+  s030-close-incfile2.
+    *> -------------------------------------------------------------------------
+    *>  Close the level 2 (nested) $INCLUDE file.
+    *> -------------------------------------------------------------------------
+
+    close incfile2
+
+    if not w500-success then
+      move "s030-close-incfile2" to w600-sub-location
+      move "Unable to close nested $INCLUDE file." to w600-message
+      move trim(w501-incfile2-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if
+    .
+
+  s031-open-read-incfile3.
+    *> -------------------------------------------------------------------------
+    *>  Open the level 3 (nested) $INCLUDE file and read the first record.
+    *> -------------------------------------------------------------------------
+
+    open input incfile3
+
+    if not w500-success then
+      move "s031-open-read-incfile3" to w600-sub-location
+      move "Unable to open nested $INCLUDE file." to w600-message
+      move trim(w501-incfile3-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if
+
+    perform s032-read-incfile3
+    .
+
+  s032-read-incfile3.
+    *> -------------------------------------------------------------------------
+    *>  Read the next record from the level 3 (nested) $INCLUDE file.
+    *> -------------------------------------------------------------------------
+
+    read incfile3 end-read
+
+    if w500-success then
+      set w900-more-incfile3 to true
+
+    else if w500-end-of-file then
+      set w900-end-of-incfile3 to true
+
+    else
+      move "s032-read-incfile3" to w600-sub-location
+      move "Unable to read a record from nested $INCLUDE file." to w600-message
+      move trim(w501-incfile3-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if end-if
+    .
+
+  s033-close-incfile3.
+    *> -------------------------------------------------------------------------
+    *>  Close the level 3 (nested) $INCLUDE file.
+    *> -------------------------------------------------------------------------
+
+    close incfile3
+
+    if not w500-success then
+      move "s033-close-incfile3" to w600-sub-location
+      move "Unable to close nested $INCLUDE file." to w600-message
+      move trim(w501-incfile3-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if
+    .
+
+  s034-translate-directive-record.
+    *> -------------------------------------------------------------------------
+    *>  Translate an HP COBOL $IF/$ELSE/$END-IF/$SET compiler directive record
+    *>  into its GnuCOBOL >>IF/>>ELSE/>>END-IF/>>SET CONSTANT equivalent, and
+    *>  $PAGE/$TITLE/$CONTROL/$VERSION/$COPYRIGHT (which have no GnuCOBOL
+    *>  equivalent) into a harmless comment, then write it to the Work Output
+    *>  file. Sets w901-directive-found if the record was one of these
+    *>  directives, so the caller can skip its normal copy processing.
+    *> -------------------------------------------------------------------------
+
+    set w901-directive-not-found to true
+
+    move zero to w615-directive-start
+    move instr(w615-input-record, "$end-if") to w615-directive-start
+    if w615-directive-start = zero then
+      move instr(w615-input-record, "$endif") to w615-directive-start
+    end-if
+
+    if w615-directive-start > zero then
+      move spaces to workout-record
+      move ">>END-IF" to workout-record(w615-directive-start:)
+      move "s034-translate-directive-record (1)" to w600-location
+      perform s011-write-workout
+      set w901-directive-found to true
+
+    else
+      move instr(w615-input-record, "$else") to w615-directive-start
+
+      if w615-directive-start > zero then
+        move spaces to workout-record
+        move ">>ELSE" to workout-record(w615-directive-start:)
+        move "s034-translate-directive-record (2)" to w600-location
+        perform s011-write-workout
+        set w901-directive-found to true
+
+      else
+        move instr(w615-input-record, "$if") to w615-directive-start
+
+        if w615-directive-start > zero then
+          move spaces to workout-record
+          string
+            ">>IF ", w615-input-record(w615-directive-start + 3:) delimited by size
+            into workout-record(w615-directive-start:)
+          end-string
+          move "s034-translate-directive-record (3)" to w600-location
+          perform s011-write-workout
+          set w901-directive-found to true
+
+        else
+          move instr(w615-input-record, "$set") to w615-directive-start
+
+          if w615-directive-start > zero then
+            move "s034-translate-directive-record (4)" to w600-location
+            perform s035-translate-set-directive
+            set w901-directive-found to true
+
+          else
+            move instr(w615-input-record, "$page") to w615-directive-start
+            if w615-directive-start = zero then
+              move instr(w615-input-record, "$title") to w615-directive-start
+            end-if
+            if w615-directive-start = zero then
+              move instr(w615-input-record, "$control") to w615-directive-start
+            end-if
+            if w615-directive-start = zero then
+              move instr(w615-input-record, "$version") to w615-directive-start
+            end-if
+            if w615-directive-start = zero then
+              move instr(w615-input-record, "$copyright") to w615-directive-start
+            end-if
+
+            if w615-directive-start > zero then
+              *> No GnuCOBOL equivalent exists for these listing/formatting
+              *> directives. Preserve them as a comment instead of an error.
+              move spaces to workout-record
+              string
+                "*> ", trim(w615-input-record) delimited by size
+                into workout-record
+              end-string
+              move "s034-translate-directive-record (5)" to w600-location
+              perform s011-write-workout
+              set w901-directive-found to true
+            end-if
+
+          end-if
+        end-if
+      end-if
+    end-if
+    .
+
+  s035-translate-set-directive.
+    *> -------------------------------------------------------------------------
+    *>  Translate a $SET name[=value] directive into a GnuCOBOL
+    *>  >>SET CONSTANT name AS value directive. A $SET with no value supplied
+    *>  is treated as a boolean flag and given the value 1.
+    *> -------------------------------------------------------------------------
+
+    move w615-input-record(w615-directive-start + 4:) to w615-directive-name
+    move trim(w615-directive-name) to w615-directive-name
+
+    move spaces to w615-directive-value
+    unstring w615-directive-name delimited by "="
+      into
+        w615-directive-name
+        w615-directive-value
+    end-unstring
+
+    if trim(w615-directive-value) = spaces then
+      move "1" to w615-directive-value
+    end-if
+
+    move spaces to workout-record
+    string
+      ">>DEFINE CONSTANT ", trim(w615-directive-name), " AS ", trim(w615-directive-value) delimited by size
+      into workout-record(w615-directive-start:)
+    end-string
+
+    perform s011-write-workout
+    .
+
+  s022-delete-workfiles.
+    *> -------------------------------------------------------------------------
+    *>  Delete the work workfiles.
+    *> -------------------------------------------------------------------------
+
+    call "C$DELETE" using w501-workin-filename, 0 end-call
+    call "C$DELETE" using w501-workout-filename, 0 end-call
+    call "C$DELETE" using w501-macrolib-filename, 0 end-call
+    .
+
+  s023-swop-work-file-assignments.
+    *> -------------------------------------------------------------------------
+    *>  Swop the Work Input and Work Output file assignments.
+    *> -------------------------------------------------------------------------
+
+    move w502-work-file-one to w502-work-file-swap
+    move w502-work-file-two to w502-work-file-one
+    move w502-work-file-swap to w502-work-file-two
+    move spaces to w502-work-file-swap
+    .
+
+  s024-preprocessor-command.
+    *> -------------------------------------------------------------------------
+    *>  Change the default characters used in the macro definitions and names.
+    *> -------------------------------------------------------------------------
+
+    move trim(workin-record) to workin-record
+
+    move spaces to w611-new-preprocessor-parms
+    unstring workin-record delimited by space or "=" or ","
+      into
+        w611-not-used-1
+        w611-parameter-1 w611-subparameter-1
+        w611-parameter-2 w611-subparameter-2
+        w611-parameter-3 w611-subparameter-3
+        w611-not-used-2
+    end-unstring
+
+    evaluate true
+
+      when trim(lower-case(w611-parameter-1)) = "keychar"
+        move trim(w611-subparameter-1) to w608-keychar
+
+      when trim(lower-case(w611-parameter-2)) = "keychar"
+        move trim(w611-subparameter-2) to w608-keychar
+
+      when trim(lower-case(w611-parameter-3)) = "keychar"
+        move trim(w611-subparameter-3) to w608-keychar
+
+      when trim(lower-case(w611-parameter-1)) = "parmchar"
+        move trim(w611-subparameter-1) to w608-parmchar
+
+      when trim(lower-case(w611-parameter-2)) = "parmchar"
+        move trim(w611-subparameter-2) to w608-parmchar
+
+      when trim(lower-case(w611-parameter-3)) = "parmchar"
+        move trim(w611-subparameter-3) to w608-parmchar
+
+      when trim(lower-case(w611-parameter-1)) = "delimiter"
+        move trim(w611-subparameter-1) to w608-delimiter
+
+      when trim(lower-case(w611-parameter-2)) = "delimiter"
+        move trim(w611-subparameter-2) to w608-delimiter
+
+      when trim(lower-case(w611-parameter-3)) = "delimiter"
+        move trim(w611-subparameter-3) to w608-delimiter
+
+    end-evaluate
+
+>>D display "-- debug:   keychar = [" w608-keychar "] parmchar = [" w608-parmchar "] delimiter = [" w608-delimiter "]" upon stderr end-display
+    .
+
+  s025-open-read-macrostd.
+    *> -------------------------------------------------------------------------
+    *>  Open the Standard Macros file and read the first record.
+    *> -------------------------------------------------------------------------
+
+    open input macrostd
+
+    if w500-success then
+      perform s026-read-macrostd
+
+    else if w500-success-optional
+      set w900-end-of-macrostd to true
+
+    else
+      move "s025-open-read-macrostd" to w600-sub-location
+      move "Unable to open Standard Input." to w600-message
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if end-if
+    .
+
+  s026-read-macrostd.
+    *> -------------------------------------------------------------------------
+    *>  Read the next record from the Standard Macros file.
+    *> -------------------------------------------------------------------------
+
+    read macrostd end-read
 
     if w500-success then
-      set w900-more-workin to true
+      set w900-more-macrostd to true
 
     else if w500-end-of-file then
-      set w900-end-of-workin to true
+      set w900-end-of-macrostd to true
 
     else
-      move "s005-read-workin" to w600-sub-location
-      move "Unable to read a record from Work Input." to w600-message
-      move trim(w501-workin-filename) to w600-message-2
+      move "s026-read-macrostd" to w600-sub-location
+      move "Unable to read a record from Standard Macros." to w600-message
       perform s000-set-file-error-status
       perform z999-abort
     end-if end-if
     .
 
-  s009-close-workin.
+  s027-close-macrostd.
     *> -------------------------------------------------------------------------
-    *>  Close the Work Input file.
+    *>  Close the Standard Macros file.
     *> -------------------------------------------------------------------------
 
-    close workin
+    close macrostd
 
     if not w500-success then
-      move "s009-close-workin" to w600-sub-location
-      move "Unable to close Work Input." to w600-message
-      move trim(w501-workin-filename) to w600-message-2
+      move "s027-close-macrostd" to w600-sub-location
+      move "Unable to close Standard Macros." to w600-message
       perform s000-set-file-error-status
       perform z999-abort
     end-if
     .
 
-  s010-open-workout.
+  s041-open-read-maclibexp.
     *> -------------------------------------------------------------------------
-    *>  Open the Work Output file.
+    *>  Open the Macro Library Export/Import file and read the first record.
     *> -------------------------------------------------------------------------
 
-    open output workout
+    set w902-maclibexp-file-opened to true
 
-    if not w500-success then
-      move "s010-open-workout" to w600-sub-location
-      move "Unable to open Work Output." to w600-message
-      move trim(w501-workout-filename) to w600-message-2
+    open input maclibexp
+
+    if w500-success then
+      perform s042-read-maclibexp
+
+    else if w500-success-optional then *> File does not exist yet.
+      set w900-end-of-maclibexp to true
+      set w902-maclibexp-file-missing to true
+
+    else
+      move "s041-open-read-maclibexp" to w600-sub-location
+      move "Unable to open Macro Library Export/Import file." to w600-message
+      move trim(w501-maclibexp-filename) to w600-message-2
       perform s000-set-file-error-status
       perform z999-abort
-    end-if
+    end-if end-if
     .
 
-  s011-write-workout.
+  s042-read-maclibexp.
     *> -------------------------------------------------------------------------
-    *>  Write a record to the Work Output file.
+    *>  Read the next record from the Macro Library Export/Import file.
     *> -------------------------------------------------------------------------
 
-    write workout-record end-write
+    read maclibexp end-read
 
-    if not w500-success then
-      move "s011-write-workout" to w600-sub-location
-      move "Unable to write a record to Work Output." to w600-message
-      move trim(w501-workout-filename) to w600-message-2
+    if w500-success then
+      set w900-more-maclibexp to true
+
+    else if w500-end-of-file then
+      set w900-end-of-maclibexp to true
+
+    else
+      move "s042-read-maclibexp" to w600-sub-location
+      move "Unable to read a record from Macro Library Export/Import file." to w600-message
+      move trim(w501-maclibexp-filename) to w600-message-2
       perform s000-set-file-error-status
       perform z999-abort
-    end-if
+    end-if end-if
     .
 
-  s012-close-workout.
+  s043-close-maclibexp.
     *> -------------------------------------------------------------------------
-    *>  Close the Work Output file.
+    *>  Close the Macro Library Export/Import file.
     *> -------------------------------------------------------------------------
 
-    close workout
+    close maclibexp
 
     if not w500-success then
-      move "s012-close-workout" to w600-sub-location
-      move "Unable to close Work Output." to w600-message
-      move trim(w501-workout-filename) to w600-message-2
+      move "s043-close-maclibexp" to w600-sub-location
+      move "Unable to close Macro Library Export/Import file." to w600-message
+      move trim(w501-maclibexp-filename) to w600-message-2
       perform s000-set-file-error-status
       perform z999-abort
     end-if
     .
 
-  s013-create-macrolib.
+  s044-create-maclibexp.
     *> -------------------------------------------------------------------------
-    *>  Create the Macro Library file.
+    *>  Create the Macro Library Export/Import file for output.
     *> -------------------------------------------------------------------------
 
-    open output macrolib
+    open output maclibexp
 
     if not w500-success then
-      move "s013-create-macrolib" to w600-sub-location
-      move "Unable to create Macro Library." to w600-message
-      move trim(w501-macrolib-filename) to w600-message-2
+      move "s044-create-maclibexp" to w600-sub-location
+      move "Unable to create Macro Library Export/Import file." to w600-message
+      move trim(w501-maclibexp-filename) to w600-message-2
+      perform s000-set-file-error-status
       perform z999-abort
     end-if
-
-    *> Macro Library must be closed before it can be opened for use.
-    perform s018-close-macrolib
     .
 
-  s014-open-macrolib.
+  s045-write-maclibexp.
     *> -------------------------------------------------------------------------
-    *>  Open the Macro Library file.
+    *>  Write a record to the Macro Library Export/Import file.
     *> -------------------------------------------------------------------------
 
-    open i-o macrolib
+    write maclibexp-record end-write
 
     if not w500-success then
-      move "s014-open-macrolib" to w600-sub-location
-      move "Unable to open Macro Library." to w600-message
-      move trim(w501-macrolib-filename) to w600-message-2
+      move "s045-write-maclibexp" to w600-sub-location
+      move "Unable to write a record to Macro Library Export/Import file." to w600-message
+      move trim(w501-maclibexp-filename) to w600-message-2
+      perform s000-set-file-error-status
       perform z999-abort
     end-if
     .
 
-  s015-read-key-macrolib.
+  s046-delete-macrolib.
     *> -------------------------------------------------------------------------
-    *>  Read a record with the specified key from the Macro Library file.
+    *>  Delete all the lines for the currently-keyed macro name from the
+    *>  Macro Library file (used to implement --allow-redefine).
     *> -------------------------------------------------------------------------
 
-    read macrolib end-read
-
-    if w500-success then
-      set w906-macrolib-key-found to true
-
-    else if w500-key-not-exists then
-      set w906-macrolib-key-not-found to true
+    delete macrolib record end-delete
 
-    else
-      move "s015-read-key-macrolib" to w600-sub-location
-      move "Unable to read a record from Macro Library." to w600-message
+    if not w500-success then
+      move "s046-delete-macrolib" to w600-sub-location
+      move "Unable to delete a record from Macro Library." to w600-message
       move trim(w501-macrolib-filename) to w600-message-2
       perform s000-set-file-error-status
       perform z999-abort
-    end-if end-if
+    end-if
     .
 
-  s016-read-next-macrolib.
+  s047-open-tracefile.
     *> -------------------------------------------------------------------------
-    *>  Read the next record from the Macro Library file.
+    *>  Open the Trace file (used by --trace-file to route the Macro Begin/End
+    *>  audit trail away from the Work Output stream).
     *> -------------------------------------------------------------------------
 
-    read macrolib next end-read
-
-    if w500-success then
-      set w900-more-macrolib to true
-
-    else if w500-end-of-file then
-      set w900-end-of-macrolib to true
+    open output tracefile
 
-    else
-      move "s016-read-next-macrolib" to w600-sub-location
-      move "Unable to read a record from Macro Library." to w600-message
-      move trim(w501-macrolib-filename) to w600-message-2
+    if not w500-success then
+      move "s047-open-tracefile" to w600-sub-location
+      move "Unable to open Trace file." to w600-message
+      move trim(w501-tracefile-filename) to w600-message-2
       perform s000-set-file-error-status
       perform z999-abort
-    end-if end-if
+    end-if
     .
 
-  s017-write-macrolib.
+  s048-write-tracefile.
     *> -------------------------------------------------------------------------
-    *>  Write a record to the Macro Library file.
+    *>  Write a record to the Trace file.
     *> -------------------------------------------------------------------------
 
-    write macrolib-record end-write
+    write tracefile-record end-write
 
     if not w500-success then
-      move "s017-write-macrolib" to w600-sub-location
-      move "Unable to write a record to Macro Library." to w600-message
-      move trim(w501-macrolib-filename) to w600-message-2
+      move "s048-write-tracefile" to w600-sub-location
+      move "Unable to write a record to Trace file." to w600-message
+      move trim(w501-tracefile-filename) to w600-message-2
       perform s000-set-file-error-status
       perform z999-abort
     end-if
     .
 
-  s018-close-macrolib.
+  s049-close-tracefile.
     *> -------------------------------------------------------------------------
-    *>  Close the Macro Library file.
+    *>  Close the Trace file.
     *> -------------------------------------------------------------------------
 
-    close macrolib
+    close tracefile
 
     if not w500-success then
-      move "s018-close-macrolib" to w600-sub-location
-      move "Unable to close MacroLibrary." to w600-message
-      move trim(w501-macrolib-filename) to w600-message-2
+      move "s049-close-tracefile" to w600-sub-location
+      move "Unable to close Trace file." to w600-message
+      move trim(w501-tracefile-filename) to w600-message-2
       perform s000-set-file-error-status
       perform z999-abort
     end-if
     .
 
-  s019-open-read-incfile.
+  s050-write-trace-line.
     *> -------------------------------------------------------------------------
-    *>  Open the $INCLUDE file and read the first record.
+    *>  Write a Macro Begin/End trace line either to the Trace file (when
+    *>  --trace-file is in effect) or embedded into Work Output, as before.
     *> -------------------------------------------------------------------------
 
-    open input incfile
+    if w923-trace-to-file then
+      move workout-record to tracefile-record
+      perform s048-write-tracefile
+    else
+      perform s011-write-workout
+    end-if
+    .
+
+  s051-open-read-filelist.
+    *> -------------------------------------------------------------------------
+    *>  Open the Filelist manifest and read the first record.
+    *> -------------------------------------------------------------------------
+
+    open input filelist
 
     if not w500-success then
-      move "s019-open-read-incfile" to w600-sub-location
-      move "Unable to open $INCLUDE file." to w600-message
-      move trim(w501-incfile-filename) to w600-message-2
+      move "s051-open-read-filelist" to w600-sub-location
+      move "Unable to open Filelist manifest." to w600-message
+      move trim(w501-filelist-filename) to w600-message-2
       perform s000-set-file-error-status
       perform z999-abort
     end-if
 
-    perform s020-read-incfile
+    perform s052-read-filelist
     .
 
-  s020-read-incfile.
+  s052-read-filelist.
     *> -------------------------------------------------------------------------
-    *>  Read the next record from the $INCLUDE file.
+    *>  Read the next record from the Filelist manifest.
     *> -------------------------------------------------------------------------
 
-    read incfile end-read
+    read filelist end-read
 
     if w500-success then
-      set w900-more-incfile to true
+      set w900-more-filelist to true
 
     else if w500-end-of-file then
-      set w900-end-of-incfile to true
+      set w900-end-of-filelist to true
 
     else
-      move "s020-read-incfile" to w600-sub-location
-      move "Unable to read a record from $INCLUDE file." to w600-message
-      move trim(w501-incfile-filename) to w600-message-2
+      move "s052-read-filelist" to w600-sub-location
+      move "Unable to read a record from Filelist manifest." to w600-message
+      move trim(w501-filelist-filename) to w600-message-2
       perform s000-set-file-error-status
       perform z999-abort
     end-if end-if
     .
 
-  s021-close-incfile.
+  s053-close-filelist.
     *> -------------------------------------------------------------------------
-    *>  Close the $INCLUDE file.
+    *>  Close the Filelist manifest.
     *> -------------------------------------------------------------------------
 
-    close incfile
+    close filelist
 
     if not w500-success then
-      move "s021-close-incfile" to w600-sub-location
-      move "Unable to close $INCLUDE file." to w600-message
-      move trim(w501-incfile-filename) to w600-message-2
+      move "s053-close-filelist" to w600-sub-location
+      move "Unable to close Filelist manifest." to w600-message
+      move trim(w501-filelist-filename) to w600-message-2
       perform s000-set-file-error-status
       perform z999-abort
     end-if
     .
 
-  s022-delete-workfiles.
+  s054-open-read-filelistin.
     *> -------------------------------------------------------------------------
-    *>  Delete the work workfiles.
+    *>  Open the current --filelist input file and read the first record.
     *> -------------------------------------------------------------------------
 
-    call "C$DELETE" using w501-workin-filename, 0 end-call
-    call "C$DELETE" using w501-workout-filename, 0 end-call
-    call "C$DELETE" using w501-macrolib-filename, 0 end-call
-    .
+    open input filelistin
 
-  s023-swop-work-file-assignments.
-    *> -------------------------------------------------------------------------
-    *>  Swop the Work Input and Work Output file assignments.
-    *> -------------------------------------------------------------------------
+    if not w500-success then
+      move "s054-open-read-filelistin" to w600-sub-location
+      move "Unable to open Filelist input file." to w600-message
+      move trim(w501-filelistin-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if
 
-    move w502-work-file-one to w502-work-file-swap
-    move w502-work-file-two to w502-work-file-one
-    move w502-work-file-swap to w502-work-file-two
-    move spaces to w502-work-file-swap
+    perform s055-read-filelistin
     .
 
-  s024-preprocessor-command.
+  s055-read-filelistin.
     *> -------------------------------------------------------------------------
-    *>  Change the default characters used in the macro definitions and names.
+    *>  Read the next record from the current --filelist input file.
     *> -------------------------------------------------------------------------
 
-    move trim(workin-record) to workin-record
-
-    move spaces to w611-new-preprocessor-parms
-    unstring workin-record delimited by space or "=" or ","
-      into
-        w611-not-used-1
-        w611-parameter-1 w611-subparameter-1
-        w611-parameter-2 w611-subparameter-2
-        w611-parameter-3 w611-subparameter-3
-        w611-not-used-2
-    end-unstring
-
-    evaluate true
-
-      when trim(lower-case(w611-parameter-1)) = "keychar"
-        move trim(w611-subparameter-1) to w608-keychar
-
-      when trim(lower-case(w611-parameter-2)) = "keychar"
-        move trim(w611-subparameter-2) to w608-keychar
-
-      when trim(lower-case(w611-parameter-3)) = "keychar"
-        move trim(w611-subparameter-3) to w608-keychar
-
-      when trim(lower-case(w611-parameter-1)) = "parmchar"
-        move trim(w611-subparameter-1) to w608-parmchar
-
-      when trim(lower-case(w611-parameter-2)) = "parmchar"
-        move trim(w611-subparameter-2) to w608-parmchar
+    read filelistin end-read
 
-      when trim(lower-case(w611-parameter-3)) = "parmchar"
-        move trim(w611-subparameter-3) to w608-parmchar
+    if w500-success then
+      set w900-more-filelistin to true
 
-      when trim(lower-case(w611-parameter-1)) = "delimiter"
-        move trim(w611-subparameter-1) to w608-delimiter
+    else if w500-end-of-file then
+      set w900-end-of-filelistin to true
 
-      when trim(lower-case(w611-parameter-2)) = "delimiter"
-        move trim(w611-subparameter-2) to w608-delimiter
+    else
+      move "s055-read-filelistin" to w600-sub-location
+      move "Unable to read a record from Filelist input file." to w600-message
+      move trim(w501-filelistin-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if end-if
+    .
 
-      when trim(lower-case(w611-parameter-3)) = "delimiter"
-        move trim(w611-subparameter-3) to w608-delimiter
+  s056-close-filelistin.
+    *> -------------------------------------------------------------------------
+    *>  Close the current --filelist input file.
+    *> -------------------------------------------------------------------------
 
-    end-evaluate
+    close filelistin
 
->>D display "-- debug:   keychar = [" w608-keychar "] parmchar = [" w608-parmchar "] delimiter = [" w608-delimiter "]" upon stderr end-display
+    if not w500-success then
+      move "s056-close-filelistin" to w600-sub-location
+      move "Unable to close Filelist input file." to w600-message
+      move trim(w501-filelistin-filename) to w600-message-2
+      perform s000-set-file-error-status
+      perform z999-abort
+    end-if
     .
 
-  s025-open-read-macrostd.
+  s057-open-filelistout.
     *> -------------------------------------------------------------------------
-    *>  Open the Standard Macros file and read the first record.
+    *>  Open the current --filelist output file.
     *> -------------------------------------------------------------------------
 
-    open input macrostd
-
-    if w500-success then
-      perform s026-read-macrostd
-
-    else if w500-success-optional
-      set w900-end-of-macrostd to true
+    open output filelistout
 
-    else
-      move "s025-open-read-macrostd" to w600-sub-location
-      move "Unable to open Standard Input." to w600-message
+    if not w500-success then
+      move "s057-open-filelistout" to w600-sub-location
+      move "Unable to open Filelist output file." to w600-message
+      move trim(w501-filelistout-filename) to w600-message-2
       perform s000-set-file-error-status
       perform z999-abort
-    end-if end-if
+    end-if
     .
 
-  s026-read-macrostd.
+  s058-write-filelistout.
     *> -------------------------------------------------------------------------
-    *>  Read the next record from the Standard Macros file.
+    *>  Write a record to the current --filelist output file.
     *> -------------------------------------------------------------------------
 
-    read macrostd end-read
-
-    if w500-success then
-      set w900-more-macrostd to true
-
-    else if w500-end-of-file then
-      set w900-end-of-macrostd to true
+    write filelistout-record end-write
 
-    else
-      move "s026-read-macrostd" to w600-sub-location
-      move "Unable to read a record from Standard Macros." to w600-message
+    if not w500-success then
+      move "s058-write-filelistout" to w600-sub-location
+      move "Unable to write a record to Filelist output file." to w600-message
+      move trim(w501-filelistout-filename) to w600-message-2
       perform s000-set-file-error-status
       perform z999-abort
-    end-if end-if
+    end-if
     .
 
-  s027-close-macrostd.
+  s059-close-filelistout.
     *> -------------------------------------------------------------------------
-    *>  Close the Standard Macros file.
+    *>  Close the current --filelist output file.
     *> -------------------------------------------------------------------------
 
-    close macrostd
+    close filelistout
 
     if not w500-success then
-      move "s027-close-macrostd" to w600-sub-location
-      move "Unable to close Standard Macros." to w600-message
+      move "s059-close-filelistout" to w600-sub-location
+      move "Unable to close Filelist output file." to w600-message
+      move trim(w501-filelistout-filename) to w600-message-2
       perform s000-set-file-error-status
       perform z999-abort
     end-if
     .
 
+  s060-delete-temp-workfiles.
+    *> -------------------------------------------------------------------------
+    *>  Delete the Work Input/Work Output temporary files for the file pair
+    *>  just completed, leaving the (shared, batch-wide) Macro Library alone.
+    *> -------------------------------------------------------------------------
+
+    call "C$DELETE" using w502-work-file-one, 0 end-call
+    call "C$DELETE" using w502-work-file-two, 0 end-call
+    .
+
 *> End of Internal Subroutines.
 *> *****************************************************************************
 
