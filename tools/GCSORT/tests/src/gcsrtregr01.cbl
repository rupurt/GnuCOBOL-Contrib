@@ -0,0 +1,210 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    Sauro Menna
+      * Date:      20260809
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * Instruction
+      * option:
+      * cobc -x -t ..\listing\%1.lst -I ..\copy -Wall -fbinary-size=1--8
+      *      -fnotrunc -fbinary-byteorder=big-endian -o ..\bin\%1 ..\src\%1.CBL
+      * **********************************************************
+      * *********************************************
+      * Self-contained regression check for the basic ascending sort
+      * shown in soutfsqf04b.cbl: writes a small, known SORTIN, runs it
+      * through the same input/output procedure pattern, then reads
+      * SORTOUT back and compares each record's key against the
+      * expected ascending order, the same way view-data in the other
+      * programs reads SORTOUT for visual inspection, except here the
+      * comparison is automatic and a PASS/FAIL line is displayed for
+      * every record.
+      *-------------------------------------------------------------------------------*
+       identification division.
+       program-id. gcsrtregr01.
+       environment division.
+       configuration section.
+       repository.
+        function all intrinsic.
+       input-output section.
+       file-control.
+      * sinsqf01.cpy
+           copy  sinsqf01.
+      * soutsqf01.cpy
+           copy soutsqf01.
+      * ssrtsqf01.cpy
+           copy ssrtsqf01.
+       data division.
+       file section.
+      * finsqf01.cpy
+           copy finsqf01.
+      * foutsqf02.cpy
+           copy foutsqf02.
+      * fsrtsqf01.cpy
+           copy fsrtsqf01.
+      *
+       working-storage section.
+       77 fs-infile                      pic xx.
+       77 fs-outfile                     pic xx.
+       77 fs-sort                        pic xx.
+       77 record-counter-in              pic 9(7) value zero.
+       77 record-counter-out             pic 9(7) value zero.
+      * ============================= *
+      * expected ascending order, by srt-ch-field
+      * ============================= *
+       01 expected-results.
+           05 expected-ch-field occurs 4 times pic x(05).
+       77 ws-check-index                 pic 9(02) value zero.
+       77 ws-pass-count                  pic 9(02) value zero.
+       77 ws-fail-count                  pic 9(02) value zero.
+
+      * ============================= *
+       procedure division.
+      * ============================= *
+       gcsrtregr01-mainline.
+      * ============================= *
+           perform init-expected-results
+           perform build-test-input
+
+           display "*===============================================* "
+           display " GCSORT regression check - ascending srt-ch-field "
+           display "*===============================================* "
+
+           sort file-sort
+                on ascending  key    srt-ch-field
+                   with duplicates in  order
+                    input procedure  is input-proc
+                    output procedure is output-proc.
+
+           perform verify-results
+           goback
+           .
+      * ============================= *
+       init-expected-results.
+      * ============================= *
+           move "AAAAA"   to expected-ch-field(1)
+           move "BBBBB"   to expected-ch-field(2)
+           move "CCCCC"   to expected-ch-field(3)
+           move "EEEEE"   to expected-ch-field(4)
+           .
+      * ============================= *
+       build-test-input.
+      * ============================= *
+           open output sortin
+           move low-value     to infile-record
+           move 1              to in-seq-record
+           move "EEEEE"        to in-ch-field
+           write infile-record
+           move low-value     to infile-record
+           move 2              to in-seq-record
+           move "AAAAA"        to in-ch-field
+           write infile-record
+           move low-value     to infile-record
+           move 3              to in-seq-record
+           move "CCCCC"        to in-ch-field
+           write infile-record
+           move low-value     to infile-record
+           move 4              to in-seq-record
+           move "BBBBB"        to in-ch-field
+           write infile-record
+           close sortin
+           .
+      *
+      * ============================= *
+       input-proc.
+      * ============================= *
+           open input sortin.
+           perform inputrec-proc until fs-infile not equal "00"
+           close sortin
+           .
+      *
+      * ============================= *
+        inputrec-proc.
+      * ============================= *
+           read sortin
+           end-read
+           if fs-infile equal "00"
+               perform release-record
+           end-if
+           .
+      * ============================= *
+       release-record.
+      * ============================= *
+           add 1 to record-counter-in
+           perform inrec-record
+           release sort-data
+           .
+      *
+      * ============================= *
+       inrec-record.
+      * ============================= *
+           move low-value      to outfile-record
+      * copy prinrsrt01.cpy
+           copy prinrsrt01.
+           .
+      * ============================= *
+       output-proc.
+      * ============================= *
+           open output sortout.
+           perform outrec-proc-dett until fs-sort
+                   not equal "00".
+           close sortout.
+      *
+      * ============================= *
+       outrec-proc-dett.
+      * ============================= *
+           return file-sort at end
+                display " "
+                end-return
+           if fs-sort equal "00"
+               perform verify-record-out
+           end-if
+           .
+      * ============================= *
+       verify-record-out.
+      * ============================= *
+           perform outrec-record
+           write outfile-record
+           add 1 to record-counter-out
+           .
+      * ============================= *
+       outrec-record.
+      * ============================= *
+           move low-value      to outfile-record
+      * copy prsrtout.cpy
+           copy prsrtout.
+           .
+      * ============================= *
+       verify-results.
+      * ============================= *
+           move 1 to ws-check-index
+           open input sortout
+           perform check-next-record
+               until fs-outfile not equal "00" or ws-check-index > 4
+           close sortout
+           display "*===============================================* "
+           display " PASS : "  ws-pass-count
+           display " FAIL : "  ws-fail-count
+           display "*===============================================* "
+           .
+      * ============================= *
+       check-next-record.
+      * ============================= *
+           read sortout
+           end-read
+           if fs-outfile equal "00"
+               if out-ch-field equal expected-ch-field(ws-check-index)
+                   add 1 to ws-pass-count
+                   display "PASS record "    ws-check-index
+                           " ch="            out-ch-field
+               else
+                   add 1 to ws-fail-count
+                   display "FAIL record "    ws-check-index
+                           " expected="
+                           expected-ch-field(ws-check-index)
+                           " got="           out-ch-field
+               end-if
+               add 1 to ws-check-index
+           end-if
+           .
