@@ -0,0 +1,296 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    Sauro Menna
+      * Date:      20260809
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * Instruction OUTREC
+      * option:
+      * cobc -x -t ..\listing\%1.lst -I ..\copy -Wall -fbinary-size=1--8
+      *      -fnotrunc -fbinary-byteorder=big-endian -o ..\bin\%1 ..\src\%1.CBL
+      * **********************************************************
+      * *********************************************
+      * Same record layouts as soutfsqf04b.cbl; this variant reads a
+      * JCL SYSIN-style parameter card (fpcrdsqf01.cpy) naming which
+      * field to sort on (CH/BI/FI/PD/ZD) and which direction (A/D),
+      * instead of hard-coding the SORT statement's key.  The chosen
+      * field's value (bias-encoded if signed, to preserve sign order
+      * in an unsigned key) is copied into srt-selected-key
+      * (fsrtsqf03.cpy) for every record before the SORT runs on that
+      * fixed key.
+      *
+      *                                                         pos   len
+      *         05 in-seq-record        pic  9(07).              1      7
+      *         05 in-ch-field          pic  x(5).               8      5
+      *         05 in-bi-field          pic  9(7) comp.         13      3
+      *         05 in-fi-field          pic s9(7) comp.         16      4
+      *         05 in-fl-field          comp-2.                 20      8
+      *         05 in-pd-field          pic s9(7) comp-3.       28      4
+      *         05 in-zd-field          pic s9(7).              32      7
+      *         05 ch-filler            pic  x(52).             39     52
+      *------------------------------------------------------------------------*
+      *                                                         pos   len
+      *         05 out-seq-record        pic  9(07).             1     7
+      *         05 out-zd-field          pic s9(7).              8     7
+      *         05 out-fl-field          comp-2.                15     8
+      *         05 out-fi-field          pic s9(7) comp.        23     4
+      *         05 out-pd-field          pic s9(7) comp-3.      27     4
+      *         05 out-bi-field          pic  9(7) comp.        31     3
+      *         05 out-ch-field          pic  x(5).             34     5
+      *         05 ch-filler             pic  x(52).            39    52
+      *------------------------------------------------------------------------*
+      *
+      *
+      *-------------------------------------------------------------------------------*
+       identification division.
+       program-id. soutfsqf12.
+       environment division.
+       configuration section.
+       repository.
+        function all intrinsic.
+       input-output section.
+       file-control.
+      * sinsqf01.cpy
+           copy  sinsqf01.
+      *sort output file
+      * soutsqf01.cpy
+           copy soutsqf01.
+      *sort file (sd)
+      * ssrtsqf01.cpy
+           copy ssrtsqf01.
+      *parameter card
+      * spcrdsqf01.cpy
+           copy spcrdsqf01.
+       data division.
+       file section.
+      * finsqf01.cpy
+           copy finsqf01.
+      * foutsqf02.cpy
+           copy foutsqf02.
+      * fsrtsqf03.cpy
+           copy fsrtsqf03.
+      * fpcrdsqf01.cpy
+           copy fpcrdsqf01.
+      *
+      *
+       working-storage section.
+       77 fs-infile                      pic xx.
+       77 fs-outfile                     pic xx.
+       77 fs-sort                        pic xx.
+       77 fs-parm                        pic xx.
+       77 ws-key-biased                  pic  9(8).
+      *
+           copy wktotsum01.
+      *
+      * ============================= *
+       01  save-record-sort              pic x(90).
+      * ============================= *
+       77 record-counter-in              pic 9(7) value zero.
+       77 record-counter-out             pic 9(7) value zero.
+       77 bIsFirstTime                   pic 9    value zero.
+       77 bIsPending                     pic 9    value zero.
+       01 current-time.
+           05 ct-hours                   pic 99.
+           05 ct-minutes                 pic 99.
+           05 ct-seconds                 pic 99.
+           05 ct-hundredths              pic 99.
+
+      * ============================= *
+       procedure division.
+      * ============================= *
+       master-sort.
+           perform read-parameter-card
+
+           display "*===============================================* "
+           display " Sort key       : "  parm-key-field
+           display " Sort direction : "  parm-direction
+           display "*===============================================* "
+
+           evaluate parm-direction
+               when "D"
+                   perform sort-descending
+               when other
+                   perform sort-ascending
+           end-evaluate
+
+           display "*===============================================* "
+           display " Record input  : "  record-counter-in
+           display " Record output : "  record-counter-out
+           display "*===============================================* "
+           goback
+           .
+      * ============================= *
+       read-parameter-card.
+      * ============================= *
+           move "CH"  to parm-key-field
+           move "A"   to parm-direction
+           open input parmcard
+           read parmcard
+           end-read
+           close parmcard
+           .
+      * ============================= *
+       sort-ascending.
+      * ============================= *
+           sort file-sort
+                on ascending  key    srt-selected-key
+                   with duplicates in  order                               ## DUPLICATES
+                    input procedure  is input-proc
+                    output procedure is output-proc.
+      * ============================= *
+       sort-descending.
+      * ============================= *
+           sort file-sort
+                on descending key    srt-selected-key
+                   with duplicates in  order                               ## DUPLICATES
+                    input procedure  is input-proc
+                    output procedure is output-proc.
+      *
+      * ============================= *
+       input-proc.
+      * ============================= *
+           open input sortin.
+           perform inputrec-proc until fs-infile not equal "00"
+           close sortin
+           .
+      *
+      * ============================= *
+        inputrec-proc.
+      * ============================= *
+           read sortin
+           end-read
+           if fs-infile equal "00"
+               perform release-record
+           end-if
+           .
+      * ============================= *
+       release-record.
+      * ============================= *
+           add 1 to record-counter-in
+      ** filtering input record
+            perform inrec-record
+            release sort-data
+           .
+      *
+      * ============================= *
+       inrec-record.
+      * ============================= *
+      ***     move in-seq-record  to  srt-seq-record
+           move low-value      to outfile-record
+      * copy prinrsrt01.cpy
+           copy prinrsrt01.
+           perform select-sort-key
+           .
+      * ============================= *
+       select-sort-key.
+      * ============================= *
+      *    srt-selected-key is unsigned, so a signed field's value is
+      *    biased by +10000000 first (always positive, preserves order)
+      *    before being moved in; BI is already unsigned and needs no
+      *    bias.  The outer SORT verb (sort-ascending/sort-descending)
+      *    supplies the requested direction uniformly over this key, so
+      *    biasing here only has to preserve relative order, not encode
+      *    direction itself.
+           evaluate parm-key-field
+               when "CH"
+                   move srt-ch-field     to srt-selected-key
+               when "BI"
+                   move srt-bi-field     to ws-key-biased
+                   move ws-key-biased    to srt-selected-key
+               when "FI"
+                   compute ws-key-biased = srt-fi-field + 10000000
+                   move ws-key-biased    to srt-selected-key
+               when "PD"
+                   compute ws-key-biased = srt-pd-field + 10000000
+                   move ws-key-biased    to srt-selected-key
+               when "ZD"
+                   compute ws-key-biased = srt-zd-field + 10000000
+                   move ws-key-biased    to srt-selected-key
+               when other
+                   move srt-ch-field     to srt-selected-key
+           end-evaluate
+           .
+      * ============================= *
+       output-proc.
+      * ============================= *
+           open output sortout.
+           perform outrec-proc-dett until fs-sort
+                   not equal "00".
+           if (bIsPending = 1)
+              perform write-record-out
+           end-if
+           close sortout.
+      *
+      * ============================= *
+       outrec-proc-dett.
+      * ============================= *
+      *
+           return file-sort at end
+                display " "
+                end-return
+           if fs-sort equal "00"
+               perform verify-record-out
+           end-if
+           .
+      * ============================= *
+       verify-record-out.
+      * ============================= *
+      *
+      * ## filtering data
+      *
+      * ## NO filtering data
+           perform outrec-record
+           write outfile-record
+           add 1 to record-counter-out
+           .
+      * ============================= *
+       outrec-record.
+      * ============================= *
+      ***     move in-seq-record  to  srt-seq-record
+           move low-value      to outfile-record
+      * copy prsrtout.cpy
+           copy prsrtout.
+           .
+
+      * ============================= *
+       add-totalizer.
+      * ============================= *
+      * Sum all Fields
+      *  copy   praddsrttot.cpy
+           copy  praddsrttot.
+           move 1            to bIsPending
+           .
+      * ============================= *
+       reset-totalizer.
+      * ============================= *
+      *  copy   przerotot.
+           copy   przerotot.
+           .
+      * ============================= *
+       write-record-out.
+      * ============================= *
+           move low-value           to outfile-record
+           add  1                   to record-counter-out
+           move srt-seq-record      to outfile-record
+           move zero                to bIsPending
+           write outfile-record
+           .
+      * ============================= *
+       view-data.
+      * ============================= *
+           read sortout at end
+                display " "
+           end-read
+           if fs-outfile equal "00"
+                   display "============== ## ============== "
+                   display " sq="   out-seq-record
+                           " ch="   out-ch-field
+                           " bi="   out-bi-field
+                           " fi="   out-fi-field
+                           " pd="   out-pd-field
+                           " zd="   out-zd-field
+                           " fl="   out-fl-field
+           end-if
+           .
