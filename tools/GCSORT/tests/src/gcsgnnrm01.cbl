@@ -0,0 +1,93 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    Sauro Menna
+      * Date:      20260809
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * Instruction
+      * option:
+      * cobc -x -t ..\listing\%1.lst -I ..\copy -Wall -fbinary-size=1--8
+      *      -fnotrunc -fbinary-byteorder=big-endian -o ..\bin\%1 ..\src\%1.CBL
+      * **********************************************************
+      * *********************************************
+      * Numeric sign-field normalization utility.  Input records carry
+      * the same three values over-punched, trailing separate and
+      * leading separate (the same field shapes as srt-clo-field,
+      * srt-cst-field and srt-csl-field in fsrtsqf01V.cpy); a plain MOVE
+      * between differently SIGN IS-clause'd numeric items makes the
+      * compiler do the re-punctuation, so this utility just reads each
+      * record and writes it back with all three fields normalized to a
+      * single sign representation.
+      *-------------------------------------------------------------------------------*
+       identification division.
+       program-id. gcsgnnrm01.
+       environment division.
+       configuration section.
+       repository.
+        function all intrinsic.
+       input-output section.
+       file-control.
+      * ssgnsqf01.cpy
+           copy  ssgnsqf01.
+      * ssgnsqf02.cpy
+           copy  ssgnsqf02.
+       data division.
+       file section.
+      * fsgnsqf01.cpy
+           copy fsgnsqf01.
+      * fsgnsqf02.cpy
+           copy fsgnsqf02.
+      *
+       working-storage section.
+       77 fs-signin                      pic xx.
+       77 fs-signout                     pic xx.
+       77 record-counter-in              pic 9(7) value zero.
+       77 record-counter-out             pic 9(7) value zero.
+
+      * ============================= *
+       procedure division.
+      * ============================= *
+       normalize-sign-fields.
+      * ============================= *
+           display "*===============================================* "
+           display " Sign-field normalization utility "
+           display "*===============================================* "
+
+           open input  signin
+           open output signout
+
+           perform normalize-record until fs-signin not equal "00"
+
+           close signin
+           close signout
+
+           display "*===============================================* "
+           display " Record input  : "  record-counter-in
+           display " Record output : "  record-counter-out
+           display "*===============================================* "
+           goback
+           .
+      * ============================= *
+       normalize-record.
+      * ============================= *
+           read signin
+           end-read
+           if fs-signin equal "00"
+               add 1 to record-counter-in
+               perform normalize-one-record
+               write signout-record
+               add 1 to record-counter-out
+           end-if
+           .
+      * ============================= *
+       normalize-one-record.
+      * ============================= *
+      * the receiving fields are all SIGN IS TRAILING SEPARATE; the
+      * MOVE itself performs the conversion out of whatever sign
+      * representation each source field was punched in
+           move sgi-clo-field      to sgo-clo-field
+           move sgi-cst-field      to sgo-cst-field
+           move sgi-csl-field      to sgo-csl-field
+           .
