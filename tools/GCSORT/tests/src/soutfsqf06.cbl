@@ -0,0 +1,312 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    Sauro Menna
+      * Date:      20260809
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * Instruction OUTREC
+      * option:
+      * cobc -x -t ..\listing\%1.lst -I ..\copy -Wall -fbinary-size=1--8
+      *      -fnotrunc -fbinary-byteorder=big-endian -o ..\bin\%1 ..\src\%1.CBL
+      * **********************************************************
+      * *********************************************
+      * Same record layouts as soutfsqf04b.cbl; this variant adds
+      * checkpoint/restart support to the output procedure: every
+      * ws-checkpoint-interval output records, the number of sorted
+      * records written so far, and the last key value written, are
+      * saved to the checkpoint file GCKPT.  A SORT always has to
+      * re-read and re-sort the whole input again on restart (there is
+      * no such thing as resuming a SORT itself), but the sorted
+      * sequence it produces is the same every time, so if environment
+      * variable GCSORT_RESTART is set to "Y" when the job is re-run,
+      * the output procedure re-opens GCSORT output in extend (append)
+      * mode, silently skips re-writing the sorted records it already
+      * wrote on the prior, interrupted run, and appends only the
+      * records that come after them - so a restart recovers the
+      * output-phase work already done instead of discarding it.
+      *
+      *                                                         pos   len
+      *         05 in-seq-record        pic  9(07).              1      7
+      *         05 in-ch-field          pic  x(5).               8      5
+      *         05 in-bi-field          pic  9(7) comp.         13      3
+      *         05 in-fi-field          pic s9(7) comp.         16      4
+      *         05 in-fl-field          comp-2.                 20      8
+      *         05 in-pd-field          pic s9(7) comp-3.       28      4
+      *         05 in-zd-field          pic s9(7).              32      7
+      *         05 ch-filler            pic  x(52).             39     52
+      *------------------------------------------------------------------------*
+      *                                                         pos   len
+      *         05 out-seq-record        pic  9(07).             1     7
+      *         05 out-zd-field          pic s9(7).              8     7
+      *         05 out-fl-field          comp-2.                15     8
+      *         05 out-fi-field          pic s9(7) comp.        23     4
+      *         05 out-pd-field          pic s9(7) comp-3.      27     4
+      *         05 out-bi-field          pic  9(7) comp.        31     3
+      *         05 out-ch-field          pic  x(5).             34     5
+      *         05 ch-filler             pic  x(52).            39    52
+      *------------------------------------------------------------------------*
+      *
+      *
+      *-------------------------------------------------------------------------------*
+       identification division.
+       program-id. soutfsqf06.
+       environment division.
+       configuration section.
+       repository.
+        function all intrinsic.
+       input-output section.
+       file-control.
+      * sinsqf01.cpy
+           copy  sinsqf01.
+      *sort output file
+      * soutsqf01.cpy
+           copy soutsqf01.
+      *sort file (sd)
+      * ssrtsqf01.cpy
+           copy ssrtsqf01.
+      *checkpoint file
+      * sckptsqf01.cpy
+           copy sckptsqf01.
+       data division.
+       file section.
+      * finsqf01.cpy
+           copy finsqf01.
+      * foutsqf02.cpy
+           copy foutsqf02.
+      * fsrtsqf01.cpy
+           copy fsrtsqf01.
+      * fckptsqf01.cpy
+           copy fckptsqf01.
+      *
+      *
+       working-storage section.
+       77 fs-infile                      pic xx.
+       77 fs-outfile                     pic xx.
+       77 fs-sort                        pic xx.
+       77 fs-ckpt                        pic xx.
+      *
+           copy wktotsum01.
+      *
+      * ============================= *
+       01  save-record-sort              pic x(90).
+      * ============================= *
+       77 record-counter-in              pic 9(7) value zero.
+       77 record-counter-out             pic 9(7) value zero.
+       77 bIsFirstTime                   pic 9    value zero.
+       77 bIsPending                     pic 9    value zero.
+       01 current-time.
+           05 ct-hours                   pic 99.
+           05 ct-minutes                 pic 99.
+           05 ct-seconds                 pic 99.
+           05 ct-hundredths              pic 99.
+      * ============================= *
+      * checkpoint / restart work area
+      * ============================= *
+       77 ws-checkpoint-interval         pic 9(7) value 1000.
+       77 ws-restart-count               pic 9(7) value zero.
+       77 ws-absolute-count              pic 9(7) value zero.
+       77 ws-skip-index                  pic 9(7) value zero.
+       77 ws-last-checkpoint-key         pic x(5) value spaces.
+       01 ws-restart-switch              pic x    value "N".
+           88 ws-restart-requested                value "Y".
+
+      * ============================= *
+       procedure division.
+      * ============================= *
+       master-sort.
+           perform load-restart-checkpoint
+
+           display "*===============================================* "
+           display " Sort on ascending  key    srt-ch-field "                 ## on descending key    <modify key>
+           display " Restarting after output record : " ws-restart-count
+           display " Last key written   : " ws-last-checkpoint-key
+           display "*===============================================* "
+
+           sort file-sort
+                on ascending  key    srt-ch-field                          ## on ascending  key    <modify key>
+                   with duplicates in  order                               ## DUPLICATES
+                    input procedure  is input-proc
+                    output procedure is output-proc.
+
+           display "*===============================================* "
+           display " Record input  : "  record-counter-in
+           display " Record output : "  record-counter-out
+           display "*===============================================* "
+           goback
+           .
+      *
+      * ============================= *
+       load-restart-checkpoint.
+      * ============================= *
+           accept ws-restart-switch from environment "GCSORT_RESTART"
+           move zero to ws-restart-count
+           move spaces to ws-last-checkpoint-key
+           if ws-restart-requested
+               open input ckptfile
+               if fs-ckpt equal "00"
+                   perform read-checkpoint-proc
+                       until fs-ckpt not equal "00"
+                   close ckptfile
+               end-if
+           end-if
+           .
+      * ============================= *
+       read-checkpoint-proc.
+      * ============================= *
+           read ckptfile
+           end-read
+           if fs-ckpt equal "00"
+               move ckpt-record-count to ws-restart-count
+               move ckpt-last-key     to ws-last-checkpoint-key
+           end-if
+           .
+      *
+      * ============================= *
+       input-proc.
+      * ============================= *
+      *    A SORT has to consume the whole input again on every run, even
+      *    a restart - there is no way to resume a SORT partway through -
+      *    so nothing is skipped here; the checkpoint/restart logic lives
+      *    entirely on the output side, in output-proc below.
+           open input sortin.
+           perform inputrec-proc until fs-infile not equal "00"
+           close sortin
+           .
+      *
+      * ============================= *
+        inputrec-proc.
+      * ============================= *
+           read sortin
+           end-read
+           if fs-infile equal "00"
+               perform release-record
+           end-if
+           .
+      * ============================= *
+       release-record.
+      * ============================= *
+           add 1 to record-counter-in
+      ** filtering input record
+            perform inrec-record
+            release sort-data
+           .
+      * ============================= *
+       write-checkpoint.
+      * ============================= *
+           open output ckptfile
+           move ws-absolute-count to ckpt-record-count
+           move out-ch-field      to ckpt-last-key
+           write ckpt-record
+           close ckptfile
+           .
+      *
+      * ============================= *
+       inrec-record.
+      * ============================= *
+      ***     move in-seq-record  to  srt-seq-record
+           move low-value      to outfile-record
+      * copy prinrsrt01.cpy
+           copy prinrsrt01.
+           .
+      * ============================= *
+       output-proc.
+      * ============================= *
+      *    On restart, the records up to ws-restart-count were already
+      *    written to sortout by the interrupted prior run, so reopen it
+      *    in extend (append) mode and just skip re-writing them; a fresh
+      *    run has no prior output, so it opens (and truncates) as usual.
+           if ws-restart-count > zero
+               open extend sortout
+           else
+               open output sortout
+           end-if
+           move zero to ws-skip-index
+           perform outrec-proc-dett until fs-sort
+                   not equal "00".
+           if (bIsPending = 1)
+              perform write-record-out
+           end-if
+           close sortout.
+      *
+      * ============================= *
+       outrec-proc-dett.
+      * ============================= *
+      *
+           return file-sort at end
+                display " "
+                end-return
+           if fs-sort equal "00"
+               add 1 to ws-skip-index
+               if ws-skip-index > ws-restart-count
+                   perform verify-record-out
+               end-if
+           end-if
+           .
+      * ============================= *
+       verify-record-out.
+      * ============================= *
+      *
+      * ## filtering data
+      *
+      * ## NO filtering data
+           perform outrec-record
+           write outfile-record
+           add 1 to record-counter-out
+           compute ws-absolute-count =
+                   record-counter-out + ws-restart-count
+           if function mod(ws-absolute-count
+                   ws-checkpoint-interval) = zero
+               perform write-checkpoint
+           end-if
+           .
+      * ============================= *
+       outrec-record.
+      * ============================= *
+      ***     move in-seq-record  to  srt-seq-record
+           move low-value      to outfile-record
+      * copy prsrtout.cpy
+           copy prsrtout.
+           .
+
+      * ============================= *
+       add-totalizer.
+      * ============================= *
+      * Sum all Fields
+      *  copy   praddsrttot.cpy
+           copy  praddsrttot.
+           move 1            to bIsPending
+           .
+      * ============================= *
+       reset-totalizer.
+      * ============================= *
+      *  copy   przerotot.
+           copy   przerotot.
+           .
+      * ============================= *
+       write-record-out.
+      * ============================= *
+           move low-value           to outfile-record
+           add  1                   to record-counter-out
+           move srt-seq-record      to outfile-record
+           move zero                to bIsPending
+           write outfile-record
+           .
+      * ============================= *
+       view-data.
+      * ============================= *
+           read sortout at end
+                display " "
+           end-read
+           if fs-outfile equal "00"
+                   display "============== ## ============== "
+                   display " sq="   out-seq-record
+                           " ch="   out-ch-field
+                           " bi="   out-bi-field
+                           " fi="   out-fi-field
+                           " pd="   out-pd-field
+                           " zd="   out-zd-field
+                           " fl="   out-fl-field
+           end-if
+           .
