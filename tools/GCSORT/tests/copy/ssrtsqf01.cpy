@@ -0,0 +1,13 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    DRM - GC-TOOLS maintenance
+      * Date:      20260809
+      * License
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * ssrtsqf01.cpy
+      * sort work file (sd)
+           select file-sort assign to "SORTWK"
+               file status  is fs-sort.
