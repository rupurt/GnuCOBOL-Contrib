@@ -0,0 +1,18 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    Sauro Menna
+      * Date:      20260809
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * fckptsqf01.cpy
+      * checkpoint record layout - one record holding the number of
+      * output records already written, and the last key value written,
+      * by a prior, interrupted run
+       fd  ckptfile.
+       01  ckpt-record.
+           05 ckpt-record-count    pic 9(07).
+           05 ckpt-last-key        pic x(05).
