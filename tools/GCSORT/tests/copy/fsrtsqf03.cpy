@@ -0,0 +1,29 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    Sauro Menna
+      * Date:      20260809
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * fsrtsqf03.cpy
+      * sort work record layout with an extra srt-selected-key field,
+      * loaded at runtime from whichever field the parameter card names.
+      * srt-selected-key is unsigned and holds a zero-padded digit
+      * string for the numeric fields, so select-sort-key biases a
+      * signed field's value (see select-sort-key) before moving it in
+      * here - a plain MOVE of a signed numeric item into an alphanumeric
+      * field drops the sign, which would sort negative values wrong.
+       sd file-sort.
+       01 sort-data.
+           05 srt-selected-key    pic  x(8).
+           05 srt-seq-record      pic  9(7).
+           05 srt-ch-field        pic  x(5).
+           05 srt-bi-field        pic  9(7) comp.
+           05 srt-fi-field        pic s9(7) comp.
+           05 srt-fl-field        comp-2.
+           05 srt-pd-field        pic s9(7) comp-3.
+           05 srt-zd-field        pic s9(7).
+           05 ch-filler           pic  x(44).
