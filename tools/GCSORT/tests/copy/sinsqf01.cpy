@@ -0,0 +1,14 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    DRM - GC-TOOLS maintenance
+      * Date:      20260809
+      * License
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * sinsqf01.cpy
+      * sort input file
+           select sortin assign to "SORTIN"
+               organization is sequential
+               file status  is fs-infile.
