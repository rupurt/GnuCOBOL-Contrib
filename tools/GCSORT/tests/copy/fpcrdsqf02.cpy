@@ -0,0 +1,32 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    Sauro Menna
+      * Date:      20260809
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * fpcrdsqf02.cpy
+      * parameter card record layout for a 3-key sort, major key first -
+      *   cols  1- 2 key 1 field code: BI, FI, PD or ZD
+      *   col     4  key 1 direction:  A (ascending) or D (descending)
+      *   cols  6- 7 key 2 field code
+      *   col     9  key 2 direction
+      *   cols 11-12 key 3 field code
+      *   col    14  key 3 direction
+       fd  parmcard.
+       01  parm-record.
+           05 parm-key-field-1     pic x(02).
+           05 filler               pic x(01).
+           05 parm-direction-1     pic x(01).
+           05 filler               pic x(01).
+           05 parm-key-field-2     pic x(02).
+           05 filler               pic x(01).
+           05 parm-direction-2     pic x(01).
+           05 filler               pic x(01).
+           05 parm-key-field-3     pic x(02).
+           05 filler               pic x(01).
+           05 parm-direction-3     pic x(01).
+           05 filler               pic x(66).
