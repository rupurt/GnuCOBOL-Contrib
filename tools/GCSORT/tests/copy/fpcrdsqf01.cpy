@@ -0,0 +1,20 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    Sauro Menna
+      * Date:      20260809
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * fpcrdsqf01.cpy
+      * parameter card record layout -
+      *   cols 1-2 key field code: CH, BI, FI, PD or ZD
+      *   col    4 direction:      A (ascending) or D (descending)
+       fd  parmcard.
+       01  parm-record.
+           05 parm-key-field      pic x(02).
+           05 filler              pic x(01).
+           05 parm-direction      pic x(01).
+           05 filler              pic x(76).
