@@ -0,0 +1,22 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    DRM - GC-TOOLS maintenance
+      * Date:      20260809
+      * License
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * fsrtsqf01.cpy
+      * sort work record layout (fixed size, see fsrtsqf01V.cpy for the
+      * variable-length variant)
+       sd file-sort.
+       01 sort-data.
+           05 srt-seq-record      pic  9(7).
+           05 srt-ch-field        pic  x(5).
+           05 srt-bi-field        pic  9(7) comp.
+           05 srt-fi-field        pic s9(7) comp.
+           05 srt-fl-field        comp-2.
+           05 srt-pd-field        pic s9(7) comp-3.
+           05 srt-zd-field        pic s9(7).
+           05 ch-filler           pic  x(52).
