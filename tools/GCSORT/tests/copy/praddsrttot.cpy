@@ -0,0 +1,16 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    DRM - GC-TOOLS maintenance
+      * Date:      20260809
+      * License
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * praddsrttot.cpy
+      * accumulate the current sort-data numeric fields into the running totals
+           add srt-bi-field        to ws-tot-bi-field
+           add srt-fi-field        to ws-tot-fi-field
+           add srt-fl-field        to ws-tot-fl-field
+           add srt-pd-field        to ws-tot-pd-field
+           add srt-zd-field        to ws-tot-zd-field
