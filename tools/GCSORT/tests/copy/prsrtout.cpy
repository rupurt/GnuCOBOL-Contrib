@@ -0,0 +1,18 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    DRM - GC-TOOLS maintenance
+      * Date:      20260809
+      * License
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * prsrtout.cpy
+      * map the sort-data record fields onto the output record
+           move srt-seq-record     to out-seq-record
+           move srt-zd-field       to out-zd-field
+           move srt-fl-field       to out-fl-field
+           move srt-fi-field       to out-fi-field
+           move srt-pd-field       to out-pd-field
+           move srt-bi-field       to out-bi-field
+           move srt-ch-field       to out-ch-field
