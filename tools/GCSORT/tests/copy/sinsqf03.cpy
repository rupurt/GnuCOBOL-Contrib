@@ -0,0 +1,15 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    Sauro Menna
+      * Date:      20260809
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * sinsqf03.cpy
+      * first pre-sorted input file for the MERGE statement
+           select sortin1 assign to "SORTIN1"
+               organization is sequential
+               file status  is fs-infile1.
