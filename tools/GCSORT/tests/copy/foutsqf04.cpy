@@ -0,0 +1,25 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    Sauro Menna
+      * Date:      20260809
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * foutsqf04.cpy
+      * variable-length sort output file record layout; ws-rec-length-out
+      * must be set to the record's true length before each WRITE
+       fd  sortout
+           record is varying in size from 38 to 90 characters
+               depending on ws-rec-length-out.
+       01  outfile-record.
+           05 out-seq-record       pic  9(07).
+           05 out-zd-field         pic s9(07).
+           05 out-fl-field         comp-2.
+           05 out-fi-field         pic s9(07) comp.
+           05 out-pd-field         pic s9(07) comp-3.
+           05 out-bi-field         pic  9(07) comp.
+           05 out-ch-field         pic  x(05).
+           05 ch-filler            pic  x(52).
