@@ -0,0 +1,16 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    Sauro Menna
+      * Date:      20260809
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * sexcsqf01.cpy
+      * exception file, written when the reconciliation report finds the
+      * input and output record counts do not tie out
+           select excfile assign to "GCEXC"
+               organization is sequential
+               file status  is fs-exc.
