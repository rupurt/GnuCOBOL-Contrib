@@ -0,0 +1,17 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    Sauro Menna
+      * Date:      20260809
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * spcrdsqf01.cpy
+      * JCL-style parameter card selecting the sort key and direction;
+      * optional, so the job still runs with its built-in defaults
+      * when no card is supplied
+           select optional parmcard assign to "SYSIN"
+               organization is sequential
+               file status  is fs-parm.
