@@ -0,0 +1,15 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    Sauro Menna
+      * Date:      20260809
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * finsqf05.cpy
+      * first MERGE input file record; same layout as fsrtsqf01.cpy so
+      * the merged key lines up byte for byte with the SD record
+       fd  sortin1.
+       01  infile1-record              pic x(90).
