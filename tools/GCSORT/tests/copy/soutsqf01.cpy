@@ -0,0 +1,14 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    DRM - GC-TOOLS maintenance
+      * Date:      20260809
+      * License
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * soutsqf01.cpy
+      * sort output file
+           select sortout assign to "SORTOUT"
+               organization is sequential
+               file status  is fs-outfile.
