@@ -0,0 +1,30 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    DRM - GC-TOOLS maintenance
+      * Date:      20260809
+      * License
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * finsqf01.cpy
+      * sort input file record layout
+      *                                                         pos   len
+      *         05 in-seq-record        pic  9(07).              1      7
+      *         05 in-ch-field          pic  x(5).               8      5
+      *         05 in-bi-field          pic  9(7) comp.         13      3
+      *         05 in-fi-field          pic s9(7) comp.         16      4
+      *         05 in-fl-field          comp-2.                 20      8
+      *         05 in-pd-field          pic s9(7) comp-3.       28      4
+      *         05 in-zd-field          pic s9(7).              32      7
+      *         05 ch-filler            pic  x(52).             39     52
+       fd  sortin.
+       01  infile-record.
+           05 in-seq-record        pic  9(07).
+           05 in-ch-field          pic  x(05).
+           05 in-bi-field          pic  9(07) comp.
+           05 in-fi-field          pic s9(07) comp.
+           05 in-fl-field          comp-2.
+           05 in-pd-field          pic s9(07) comp-3.
+           05 in-zd-field          pic s9(07).
+           05 ch-filler            pic  x(52).
