@@ -0,0 +1,25 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    Sauro Menna
+      * Date:      20260809
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * finsqf03.cpy
+      * variable-length sort input file record layout; the runtime sets
+      * ws-rec-length-in to the actual number of bytes read each time
+       fd  sortin
+           record is varying in size from 38 to 90 characters
+               depending on ws-rec-length-in.
+       01  infile-record.
+           05 in-seq-record        pic  9(07).
+           05 in-ch-field          pic  x(05).
+           05 in-bi-field          pic  9(07) comp.
+           05 in-fi-field          pic s9(07) comp.
+           05 in-fl-field          comp-2.
+           05 in-pd-field          pic s9(07) comp-3.
+           05 in-zd-field          pic s9(07).
+           05 ch-filler            pic  x(52).
