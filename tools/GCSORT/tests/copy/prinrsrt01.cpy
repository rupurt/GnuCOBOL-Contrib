@@ -0,0 +1,18 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    DRM - GC-TOOLS maintenance
+      * Date:      20260809
+      * License
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * prinrsrt01.cpy
+      * map the input record fields onto the sort-data record
+           move in-seq-record      to srt-seq-record
+           move in-ch-field        to srt-ch-field
+           move in-bi-field        to srt-bi-field
+           move in-fi-field        to srt-fi-field
+           move in-fl-field        to srt-fl-field
+           move in-pd-field        to srt-pd-field
+           move in-zd-field        to srt-zd-field
