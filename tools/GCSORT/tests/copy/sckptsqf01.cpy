@@ -0,0 +1,15 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    Sauro Menna
+      * Date:      20260809
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * sckptsqf01.cpy
+      * checkpoint file, used to restart an interrupted input/output procedure
+           select ckptfile assign to "GCKPT"
+               organization is sequential
+               file status  is fs-ckpt.
