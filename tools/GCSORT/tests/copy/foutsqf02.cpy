@@ -0,0 +1,30 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    DRM - GC-TOOLS maintenance
+      * Date:      20260809
+      * License
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * foutsqf02.cpy
+      * sort output file record layout
+      *                                                         pos   len
+      *         05 out-seq-record        pic  9(07).             1     7
+      *         05 out-zd-field          pic s9(7).              8     7
+      *         05 out-fl-field          comp-2.                15     8
+      *         05 out-fi-field          pic s9(7) comp.        23     4
+      *         05 out-pd-field          pic s9(7) comp-3.      27     4
+      *         05 out-bi-field          pic  9(7) comp.        31     3
+      *         05 out-ch-field          pic  x(5).             34     5
+      *         05 ch-filler             pic  x(52).            39    52
+       fd  sortout.
+       01  outfile-record.
+           05 out-seq-record       pic  9(07).
+           05 out-zd-field         pic s9(07).
+           05 out-fl-field         comp-2.
+           05 out-fi-field         pic s9(07) comp.
+           05 out-pd-field         pic s9(07) comp-3.
+           05 out-bi-field         pic  9(07) comp.
+           05 out-ch-field         pic  x(05).
+           05 ch-filler            pic  x(52).
