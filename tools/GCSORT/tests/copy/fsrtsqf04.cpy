@@ -0,0 +1,32 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    Sauro Menna
+      * Date:      20260809
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * fsrtsqf04.cpy
+      * sort work record layout for a 3-key sort (major/intermediate/minor),
+      * each key ascending or descending as named by the parameter card.
+      * srt-key-part-n is loaded by select-sort-key with a sign-preserving,
+      * direction-biased encoding of whichever field the card names for
+      * key n, so a single "on ascending key srt-composite-key" SORT
+      * reproduces the requested per-key direction without recompiling -
+      * see select-sort-key for the encoding.
+       sd file-sort.
+       01 sort-data.
+           05 srt-composite-key.
+               10 srt-key-part-1   pic  9(08).
+               10 srt-key-part-2   pic  9(08).
+               10 srt-key-part-3   pic  9(08).
+           05 srt-seq-record      pic  9(7).
+           05 srt-ch-field        pic  x(5).
+           05 srt-bi-field        pic  9(7) comp.
+           05 srt-fi-field        pic s9(7) comp.
+           05 srt-fl-field        comp-2.
+           05 srt-pd-field        pic s9(7) comp-3.
+           05 srt-zd-field        pic s9(7).
+           05 ch-filler           pic  x(28).
