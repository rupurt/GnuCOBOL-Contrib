@@ -0,0 +1,15 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    Sauro Menna
+      * Date:      20260809
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * ssgnsqf02.cpy
+      * sign-normalization output file, one uniform sign representation
+           select signout assign to "SIGNOUT"
+               organization is sequential
+               file status  is fs-signout.
