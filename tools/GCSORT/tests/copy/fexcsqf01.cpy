@@ -0,0 +1,19 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    Sauro Menna
+      * Date:      20260809
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * fexcsqf01.cpy
+      * exception record layout - written once, when the reconciliation
+      * report finds the input and output record counts do not tie out
+       fd  excfile.
+       01  exc-record.
+           05 exc-record-in        pic  9(07).
+           05 exc-record-out       pic  9(07).
+           05 exc-record-diff      pic s9(07).
+           05 filler               pic  x(64).
