@@ -0,0 +1,17 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    DRM - GC-TOOLS maintenance
+      * Date:      20260809
+      * License
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * wktotsum01.cpy
+      * running totals accumulated by add-totalizer / reset-totalizer
+       01 ws-totals.
+           05 ws-tot-bi-field      pic s9(09)        value zero.
+           05 ws-tot-fi-field      pic s9(09)        value zero.
+           05 ws-tot-fl-field      comp-2            value zero.
+           05 ws-tot-pd-field      pic s9(09) comp-3 value zero.
+           05 ws-tot-zd-field      pic s9(09)        value zero.
