@@ -0,0 +1,15 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    Sauro Menna
+      * Date:      20260809
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * ssgnsqf01.cpy
+      * sign-normalization input file, mixed sign representations
+           select signin assign to "SIGNIN"
+               organization is sequential
+               file status  is fs-signin.
