@@ -0,0 +1,19 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    Sauro Menna
+      * Date:      20260809
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * fsgnsqf01.cpy
+      * sign-normalization input record - the same value may arrive
+      * over-punched leading, trailing separate, or leading separate
+       fd  signin.
+       01  signin-record.
+           05 sgi-clo-field        pic s9(7) sign is leading.
+           05 sgi-cst-field        pic s9(7) sign is trailing separate.
+           05 sgi-csl-field        pic s9(7) sign is leading separate.
+           05 ch-filler            pic  x(69).
