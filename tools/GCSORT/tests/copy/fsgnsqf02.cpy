@@ -0,0 +1,20 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    Sauro Menna
+      * Date:      20260809
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * fsgnsqf02.cpy
+      * sign-normalization output record - every field normalized to
+      * the same sign representation (trailing separate), so downstream
+      * programs no longer need to know how the value originally arrived
+       fd  signout.
+       01  signout-record.
+           05 sgo-clo-field        pic s9(7) sign is trailing separate.
+           05 sgo-cst-field        pic s9(7) sign is trailing separate.
+           05 sgo-csl-field        pic s9(7) sign is trailing separate.
+           05 ch-filler            pic  x(69).
