@@ -0,0 +1,16 @@
+      *-------------------------------------------------------------------------------*
+      * *********************************************
+      * Author:    DRM - GC-TOOLS maintenance
+      * Date:      20260809
+      * License
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Sort COBOL module
+      * *********************************************
+      *-------------------------------------------------------------------------------*
+      * przerotot.cpy
+      * reset the running totals to zero
+           move zero to ws-tot-bi-field
+           move zero to ws-tot-fi-field
+           move zero to ws-tot-fl-field
+           move zero to ws-tot-pd-field
+           move zero to ws-tot-zd-field
