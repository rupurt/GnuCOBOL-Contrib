@@ -88,8 +88,14 @@
 *>            - J-TITLEDCOLORPANEL
 *>            - J-TITLEDNAMEDCOLORPANEL
 *>------------------------------------------------------------------------------
-*> 2021.05.02 Laszlo Erdos: 
+*> 2021.05.02 Laszlo Erdos:
 *>            - J-INITIALIZE
+*>------------------------------------------------------------------------------
+*> 2026.08.09 DRM:
+*>            - J-SETSORTCOLUMN, J-SETCOLUMNFILTER
+*>            - J-PROGRESSDIALOG
+*>            - J-PRINTPREVIEW
+*>            - J-SETDRAGREORDER
 *>******************************************************************************
 
  FUNCTION J-ADD
@@ -225,7 +231,9 @@
  FUNCTION J-POPUPMENU
  FUNCTION J-PRINT
  FUNCTION J-PRINTER
+ FUNCTION J-PRINTPREVIEW
  FUNCTION J-PROGRESSBAR
+ FUNCTION J-PROGRESSDIALOG
  FUNCTION J-QUIT
  FUNCTION J-RADIOBUTTON
  FUNCTION J-RADIOGROUP
@@ -248,12 +256,14 @@
  FUNCTION J-SETBORDERPOS
  FUNCTION J-SETCOLOR
  FUNCTION J-SETCOLORBG
+ FUNCTION J-SETCOLUMNFILTER
  FUNCTION J-SETCOLUMNS
  FUNCTION J-SETCOLUMNWIDTHS
  FUNCTION J-SETCURPOS
  FUNCTION J-SETCURSOR
  FUNCTION J-SETDANGER
  FUNCTION J-SETDEBUG
+ FUNCTION J-SETDRAGREORDER
  FUNCTION J-SETECHOCHAR
  FUNCTION J-SETEDITABLE
  FUNCTION J-SETFIXLAYOUT
@@ -288,6 +298,7 @@
  FUNCTION J-SETSHORTCUT
  FUNCTION J-SETSIZE
  FUNCTION J-SETSLIDESIZE
+ FUNCTION J-SETSORTCOLUMN
  FUNCTION J-SETSPLITPANELEFT
  FUNCTION J-SETSPLITPANERIGHT
  FUNCTION J-SETSTATE
