@@ -0,0 +1,26 @@
+      *>****h* cobweb/cobweb-gtk-widgets [0.2]
+      *> Purpose:
+      *>   the bank of anonymous widgets used by the cobweb-gtk self test
+      *>   (and available to any caller that would rather index a pool of
+      *>   widget handles than declare one record per widget)
+      *> Contents:
+      *>   total-widgets    how many of the contrivance/contrived slots
+      *>                    below are actually in use
+      *>   contrivance(n)   the full widget-handle group returned by a
+      *>                    new-xxx function, eg.
+      *>                      move new-window(...) to contrivance(1)
+      *>   contrived(n)     contrivance(n)'s own GTK pointer, for use as
+      *>                    the next new-xxx function's container/parent
+      *>                    argument, eg. new-box(contrived(1), ...)
+      *>   cobweb-pointer(n) a spare pointer slot, used to chain sibling
+      *>                    widgets together (eg. a radio-button group)
+      *> Source:
+       01 total-widgets              usage binary-long value 0.
+       01 cobweb-widget-pool.
+           05 contrivance            occurs 64 times.
+               10 contrived              usage pointer.
+               10 filler                 usage pointer.
+               10 filler                 usage binary-long.
+       01 cobweb-pointer-pool.
+           05 cobweb-pointer         occurs 64 times usage pointer.
+      *>****
