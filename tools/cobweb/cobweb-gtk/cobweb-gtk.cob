@@ -65,6 +65,14 @@ id     identification division.
            function new-radio-button
            function new-spinner
            function new-vte
+           function new-menu-bar
+           function new-menu
+           function menu-add-item
+           function new-toolbar
+           function toolbar-add-button
+           function new-file-chooser-dialog
+           function new-progress-bar
+           function progress-bar-set-fraction
            function rundown-signals
            function signal-attach
            function builder-signal-attach
@@ -177,6 +185,42 @@ data   data division.
        01 vte-cols             usage binary-c-long value 24.
        01 vte-rows             usage binary-c-long value 8.
 
+       01 gtk-menu-bar-data.
+          05 gtk-menu-bar      usage pointer.
+          05 filler            usage pointer.
+          05 filler            usage binary-long.
+
+       01 gtk-menu-data.
+          05 gtk-menu          usage pointer.
+          05 filler            usage pointer.
+          05 filler            usage binary-long.
+
+       01 gtk-menu-item-data.
+          05 gtk-menu-item     usage pointer.
+          05 filler            usage pointer.
+          05 filler            usage binary-long.
+
+       01 gtk-toolbar-data.
+          05 gtk-toolbar       usage pointer.
+          05 filler            usage pointer.
+          05 filler            usage binary-long.
+
+       01 gtk-tool-button-data.
+          05 gtk-tool-button   usage pointer.
+          05 filler            usage pointer.
+          05 filler            usage binary-long.
+
+       01 chosen-filename      pic x(FIELDSIZE).
+       01 GTK-FILE-CHOOSER-ACTION-OPEN
+                                usage binary-long value 0.
+
+       01 gtk-progress-bar-data.
+          05 gtk-progress-bar  usage pointer.
+          05 filler            usage pointer.
+          05 filler            usage binary-long.
+
+       01 bar-fraction         usage comp-2 value 0.5.
+
        01 cli                  pic x(16).
           88 testing           values "test", "testing", "check".
        
@@ -202,6 +246,14 @@ code   procedure division.
            "           function new-spinner"                   newline
            "           function new-vte"                       newline
            "           function new-textview"                  newline
+           "           function new-menu-bar"                  newline
+           "           function new-menu"                      newline
+           "           function menu-add-item"                 newline
+           "           function new-toolbar"                   newline
+           "           function toolbar-add-button"             newline
+           "           function new-file-chooser-dialog"       newline
+           "           function new-progress-bar"               newline
+           "           function progress-bar-set-fraction"     newline
            "           function rundown-signals"               newline
            "           function signal-attach"                 newline
            "           function builder-signal-attach"         newline
@@ -326,7 +378,27 @@ code   procedure division.
            move new-spinner(gtk-box)
              to gtk-spinner-data
 
-          *> start up another gtk main loop    
+           move new-menu-bar(gtk-box)
+             to gtk-menu-bar-data
+           move new-menu(gtk-menu-bar, "File")
+             to gtk-menu-data
+           move menu-add-item(gtk-menu, "Quit",
+               "cobweb-gtk-button-clicked")
+             to gtk-menu-item-data
+
+           move new-toolbar(gtk-box)
+             to gtk-toolbar-data
+           move toolbar-add-button(gtk-toolbar, "Go",
+               "cobweb-gtk-button-clicked")
+             to gtk-tool-button-data
+
+           move new-progress-bar(gtk-box)
+             to gtk-progress-bar-data
+           move progress-bar-set-fraction(gtk-progress-bar-data,
+               bar-fraction)
+             to extraneous
+
+          *> start up another gtk main loop
            move gtk-go(gtk-window) to extraneous
     
            display
@@ -356,7 +428,11 @@ code   procedure division.
                builder-get-object(gtk-builder, "text_view"),
                "Display this text" & x"0a" & "by clicking File/Save")
              to extraneous
-    
+
+           move new-file-chooser-dialog(gtk-builtwindow,
+               "Open File", GTK-FILE-CHOOSER-ACTION-OPEN)
+             to chosen-filename
+
             move gtk-go(gtk-builtwindow) to extraneous
            
             display
@@ -2173,7 +2249,516 @@ code   procedure division using gtk-statusbar-data returning extraneous.
 done   goback.
        end function statusbar-pop.
       *>****
-          
+
+
+      *>****F* cobweb/new-menu-bar
+      *> Purpose:
+      *> Define a new menu bar
+      *> Input:
+      *>   gtk-container pointer
+      *> Output:
+      *>   gtk-menu-bar-record, first field pointer
+      *>   image:https://developer.gnome.org/gtk3/stable/menubar.png
+      *> Source:
+id     identification division.
+       function-id. new-menu-bar.
+
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+
+data   data division.
+link   linkage section.
+       01 gtk-container              usage pointer.
+       01 gtk-menu-bar-data.
+          05 gtk-menu-bar            usage pointer.
+          05 filler                  usage pointer.
+          05 filler                  usage binary-long.
+
+code   procedure division using
+           gtk-container
+         returning gtk-menu-bar-data.
+
+      *> Define a new menu bar
+       call "gtk_menu_bar_new" returning gtk-menu-bar end-call
+
+      *> Add the menu bar to the container
+       call "gtk_container_add" using
+           by value gtk-container
+           by value gtk-menu-bar
+           returning omitted
+       end-call
+
+done   goback.
+       end function new-menu-bar.
+      *>****
+
+
+      *>****F* cobweb/new-menu
+      *> Purpose:
+      *> Define a new drop-down menu, appended to a menu bar
+      *> Input:
+      *>   gtk-menu-bar pointer, from new-menu-bar
+      *>   menu-label pic x any
+      *> Output:
+      *>   gtk-menu-record, first field pointer (pass this to
+      *>     menu-add-item to populate the drop-down)
+      *>   image:https://developer.gnome.org/gtk3/stable/menu.png
+      *> Source:
+id     identification division.
+       function-id. new-menu.
+
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+
+data   data division.
+       working-storage section.
+       01 gtk-menu-item               usage pointer.
+
+link   linkage section.
+       01 gtk-menu-bar                usage pointer.
+       01 menu-label                  pic x any length.
+       01 gtk-menu-data.
+          05 gtk-menu                 usage pointer.
+          05 filler                   usage pointer.
+          05 filler                   usage binary-long.
+
+code   procedure division using
+           gtk-menu-bar
+           menu-label
+         returning gtk-menu-data.
+
+      *> The top-level item that carries the drop-down
+       call "gtk_menu_item_new_with_label" using
+           by content concatenate(trim(menu-label), x"00")
+           returning gtk-menu-item
+       end-call
+
+      *> The drop-down itself
+       call "gtk_menu_new" returning gtk-menu end-call
+
+       call "gtk_menu_item_set_submenu" using
+           by value gtk-menu-item
+           by value gtk-menu
+           returning omitted
+       end-call
+
+      *> Add the top-level item to the menu bar
+       call "gtk_menu_shell_append" using
+           by value gtk-menu-bar
+           by value gtk-menu-item
+           returning omitted
+       end-call
+
+done   goback.
+       end function new-menu.
+      *>****
+
+
+      *>****F* cobweb/menu-add-item
+      *> Purpose:
+      *> Add a labelled item to a drop-down menu
+      *> Input:
+      *>   gtk-menu pointer, from new-menu
+      *>   item-label pic x any
+      *>   item-callback pic x any
+      *> Output:
+      *>   gtk-menu-item-record, first field pointer
+      *> Source:
+id     identification division.
+       function-id. menu-add-item.
+
+       environment division.
+       configuration section.
+       repository.
+           function signal-attach
+           function all intrinsic.
+
+data   data division.
+       working-storage section.
+       01 extraneous                  usage binary-long.
+
+link   linkage section.
+       01 gtk-menu                    usage pointer.
+       01 item-label                  pic x any length.
+       01 item-callback               pic x any length.
+       01 gtk-menu-item-data.
+          05 gtk-menu-item            usage pointer.
+          05 filler                   usage pointer.
+          05 filler                   usage binary-long.
+
+code   procedure division using
+           gtk-menu
+           item-label
+           item-callback
+         returning gtk-menu-item-data.
+
+      *> Add a labelled item to the drop-down
+       call "gtk_menu_item_new_with_label" using
+           by content concatenate(trim(item-label), x"00")
+           returning gtk-menu-item
+       end-call
+
+       call "gtk_menu_shell_append" using
+           by value gtk-menu
+           by value gtk-menu-item
+           returning omitted
+       end-call
+
+      *> Connect handler to activate
+       move signal-attach(gtk-menu-item, "activate", item-callback)
+         to extraneous
+
+done   goback.
+       end function menu-add-item.
+      *>****
+
+
+      *>****F* cobweb/new-toolbar
+      *> Purpose:
+      *> Define a new toolbar
+      *> Input:
+      *>   gtk-container pointer
+      *> Output:
+      *>   gtk-toolbar-record, first field pointer
+      *>   image:https://developer.gnome.org/gtk3/stable/toolbar.png
+      *> Source:
+id     identification division.
+       function-id. new-toolbar.
+
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+
+data   data division.
+link   linkage section.
+       01 gtk-container              usage pointer.
+       01 gtk-toolbar-data.
+          05 gtk-toolbar             usage pointer.
+          05 filler                  usage pointer.
+          05 filler                  usage binary-long.
+
+code   procedure division using
+           gtk-container
+         returning gtk-toolbar-data.
+
+      *> Define a new toolbar
+       call "gtk_toolbar_new" returning gtk-toolbar end-call
+
+      *> Add the toolbar to the container
+       call "gtk_container_add" using
+           by value gtk-container
+           by value gtk-toolbar
+           returning omitted
+       end-call
+
+done   goback.
+       end function new-toolbar.
+      *>****
+
+
+      *>****F* cobweb/toolbar-add-button
+      *> Purpose:
+      *> Add a labelled button to a toolbar
+      *> Input:
+      *>   gtk-toolbar pointer, from new-toolbar
+      *>   button-label pic x any
+      *>   button-callback pic x any
+      *> Output:
+      *>   gtk-tool-button-record, first field pointer
+      *> Source:
+id     identification division.
+       function-id. toolbar-add-button.
+
+       environment division.
+       configuration section.
+       repository.
+           function signal-attach
+           function all intrinsic.
+
+data   data division.
+       working-storage section.
+       01 extraneous                  usage binary-long.
+       01 toolbar-position            usage binary-long value -1.
+
+link   linkage section.
+       01 gtk-toolbar                 usage pointer.
+       01 button-label                pic x any length.
+       01 button-callback             pic x any length.
+       01 gtk-tool-button-data.
+          05 gtk-tool-button          usage pointer.
+          05 filler                   usage pointer.
+          05 filler                   usage binary-long.
+
+code   procedure division using
+           gtk-toolbar
+           button-label
+           button-callback
+         returning gtk-tool-button-data.
+
+      *> A plain, icon-less tool button, identified by its label
+       call "gtk_tool_button_new" using
+           by reference null
+           by content concatenate(trim(button-label), x"00")
+           returning gtk-tool-button
+       end-call
+
+      *> Append it to the end of the toolbar
+       call "gtk_toolbar_insert" using
+           by value gtk-toolbar
+           by value gtk-tool-button
+           by value toolbar-position
+           returning omitted
+       end-call
+
+      *> Connect handler to clicked
+       move signal-attach(gtk-tool-button, "clicked", button-callback)
+         to extraneous
+
+done   goback.
+       end function toolbar-add-button.
+      *>****
+
+
+      *>****F* cobweb/new-file-chooser-dialog
+      *> Purpose:
+      *> Pop up a modal Open or Save file-chooser dialog and return
+      *>   the path the operator picked
+      *> Input:
+      *>   gtk-parent-window pointer
+      *>   dialog-title pic x any
+      *>   chooser-action usage binary-long, 0 Open, 1 Save
+      *> Output:
+      *>   chosen-filename pic x(FIELDSIZE), left spaces if the
+      *>     operator picked Cancel
+      *>   image:https://developer.gnome.org/gtk3/stable/filechooserdialog.png
+      *> Source:
+id     identification division.
+       function-id. new-file-chooser-dialog.
+
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+
+data   data division.
+       working-storage section.
+       01 gtk-dialog                  usage pointer.
+       01 gtk-content-area            usage pointer.
+       01 gtk-chooser                 usage pointer.
+       01 gtk-button                  usage pointer.
+       01 gtk-response                usage binary-long.
+       01 gtk-filename-pointer        usage pointer.
+       01 gtk-filename-buffer         pic x(FIELDSIZE) based.
+       01 GTK-RESPONSE-CANCEL         usage binary-long value -6.
+       01 GTK-RESPONSE-ACCEPT         usage binary-long value -3.
+
+link   linkage section.
+       01 gtk-parent-window           usage pointer.
+       01 dialog-title                pic x any length.
+       01 chooser-action              usage binary-long.
+       01 chosen-filename             pic x(FIELDSIZE).
+
+code   procedure division using
+           gtk-parent-window
+           dialog-title
+           chooser-action
+         returning chosen-filename.
+
+       initialize chosen-filename
+
+      *> A bare dialog, carrying a file-chooser widget in its body
+       call "gtk_dialog_new" returning gtk-dialog end-call
+
+       call "gtk_window_set_transient_for" using
+           by value gtk-dialog
+           by value gtk-parent-window
+           returning omitted
+       end-call
+
+       call "gtk_window_set_title" using
+           by value gtk-dialog
+           by content concatenate(trim(dialog-title), x"00")
+           returning omitted
+       end-call
+
+       call "gtk_file_chooser_widget_new" using
+           by value chooser-action
+           returning gtk-chooser
+       end-call
+
+       call "gtk_dialog_get_content_area" using
+           by value gtk-dialog
+           returning gtk-content-area
+       end-call
+
+       call "gtk_container_add" using
+           by value gtk-content-area
+           by value gtk-chooser
+           returning omitted
+       end-call
+
+      *> Cancel and Open/Save buttons (added one at a time, rather
+      *>   than the variadic gtk_dialog_new_with_buttons)
+       call "gtk_dialog_add_button" using
+           by value gtk-dialog
+           by content z"_Cancel"
+           by value GTK-RESPONSE-CANCEL
+           returning gtk-button
+       end-call
+       call "gtk_dialog_add_button" using
+           by value gtk-dialog
+           by content z"_Open"
+           by value GTK-RESPONSE-ACCEPT
+           returning gtk-button
+       end-call
+
+       call "gtk_widget_show_all" using
+           by value gtk-dialog
+           returning omitted
+       end-call
+
+       call "gtk_dialog_run" using
+           by value gtk-dialog
+           returning gtk-response
+       end-call
+
+       if gtk-response equal GTK-RESPONSE-ACCEPT
+           call "gtk_file_chooser_get_filename" using
+               by value gtk-chooser
+               returning gtk-filename-pointer
+           end-call
+           if gtk-filename-pointer not equal null
+               set address of gtk-filename-buffer
+                   to gtk-filename-pointer
+               string
+                   gtk-filename-buffer delimited by x"00"
+                   into chosen-filename
+               end-string
+           end-if
+       end-if
+
+       call "gtk_widget_destroy" using
+           by value gtk-dialog
+           returning omitted
+       end-call
+
+done   goback.
+       end function new-file-chooser-dialog.
+      *>****
+
+
+      *>****F* cobweb/new-progress-bar
+      *> Purpose:
+      *> Define a new, determinate progress bar (see new-spinner for
+      *>   an indeterminate busy-indicator)
+      *> Input:
+      *>   gtk-container pointer
+      *> Output:
+      *>   gtk-progress-bar-record, first field pointer
+      *>   image:https://developer.gnome.org/gtk3/stable/progressbar.png
+      *> Source:
+id     identification division.
+       function-id. new-progress-bar.
+
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+
+data   data division.
+link   linkage section.
+       01 gtk-container               usage pointer.
+       01 gtk-progress-bar-data.
+          05 gtk-progress-bar         usage pointer.
+          05 filler                   usage pointer.
+          05 filler                   usage binary-long.
+
+code   procedure division using
+           gtk-container
+         returning gtk-progress-bar-data.
+
+      *> Define a new progress bar
+       call "gtk_progress_bar_new" returning gtk-progress-bar end-call
+
+      *> Add the progress bar to the container
+       call "gtk_container_add" using
+           by value gtk-container
+           by value gtk-progress-bar
+           returning omitted
+       end-call
+
+done   goback.
+       end function new-progress-bar.
+      *>****
+
+
+      *>****F* cobweb/progress-bar-set-fraction
+      *> Purpose:
+      *> Set a progress bar to a given fraction complete, and show
+      *>   that fraction, as a percentage, as the bar's own text
+      *> Input:
+      *>   gtk-progress-bar-data, from new-progress-bar
+      *>   bar-fraction usage comp-2, 0.0 thru 1.0
+      *> Source:
+id     identification division.
+       function-id. progress-bar-set-fraction.
+
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+
+data   data division.
+       working-storage section.
+       01 bar-percent                 pic zz9.
+       01 bar-text                    pic x(8).
+
+link   linkage section.
+       01 gtk-progress-bar-data.
+          05 gtk-progress-bar         usage pointer.
+          05 filler                   usage pointer.
+          05 filler                   usage binary-long.
+       01 bar-fraction                usage comp-2.
+       01 extraneous                  usage binary-long.
+
+code   procedure division using
+           gtk-progress-bar-data
+           bar-fraction
+         returning extraneous.
+
+       call "gtk_progress_bar_set_fraction" using
+           by value gtk-progress-bar
+           by value bar-fraction
+           returning omitted
+       end-call
+
+      *> Show the percentage as the bar's own overlaid text
+       compute bar-percent = bar-fraction * 100
+       string
+           bar-percent delimited by size
+           " %" delimited by size
+           into bar-text
+       end-string
+       call "gtk_progress_bar_set_show_text" using
+           by value gtk-progress-bar
+           by value 1
+           returning omitted
+       end-call
+       call "gtk_progress_bar_set_text" using
+           by value gtk-progress-bar
+           by content concatenate(trim(bar-text), x"00")
+           returning omitted
+       end-call
+
+done   goback.
+       end function progress-bar-set-fraction.
+      *>****
+
 
       *> ********************************************************
       *> demo/test functions
