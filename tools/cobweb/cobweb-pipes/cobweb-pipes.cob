@@ -22,9 +22,12 @@ GCobol >>SOURCE FORMAT IS FREE
       *> cobcrun default, display the repository
        display "      *> cobweb-pipes function repository" end-display
        display "            function pipe-open"            end-display
+       display "            function pipe-open-duplex"     end-display
        display "            function pipe-read"            end-display
        display "            function pipe-write"           end-display
+       display "            function pipe-ready"           end-display
        display "            function pipe-close"           end-display
+       display "            function pipe-close-duplex"    end-display
        
        goback.
        end program cobweb-pipes.
@@ -238,6 +241,346 @@ GCobol >>SOURCE FORMAT IS FREE
        end function pipe-close.
       *>****
 
+
+      *> ***************************************************************
+      *>****F* cobweb-pipes/pipe-ready
+      *> PURPOSE
+      *>   Check, without blocking, whether a pipe has data waiting to
+      *>   be read (or has reached EOF), so a caller can poll a
+      *>   pipe-open channel in the background instead of blocking
+      *>   on pipe-read.
+      *> INPUTS
+      *>   pipe record, first field pointer
+      *>   wait-milliseconds, integer, 0 for an instant check
+      *> OUTPUTS
+      *>   pipe-ready-status: 1 data (or EOF) waiting, 0 not ready
+      *>     yet, -1 on error
+      *> SOURCE
+      *> ***************************************************************
+       identification division.
+       function-id. pipe-ready.
+
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+
+       data division.
+       working-storage section.
+       01 poll-record.
+           05 poll-fd           usage binary-long.
+           05 poll-events       usage binary-short value 1.
+           05 poll-revents      usage binary-short value 0.
+       01 poll-result           usage binary-long.
+
+       linkage section.
+       01 pipe-record-in.
+          05 pipe-pointer      usage pointer.
+          05 filler            usage binary-long.
+       01 wait-milliseconds    usage binary-long.
+       01 pipe-ready-status    usage binary-long.
+
+      *> ***************************************************************
+       procedure division using
+           pipe-record-in
+           wait-milliseconds
+         returning pipe-ready-status.
+
+       call "fileno" using
+           by value pipe-pointer
+         returning poll-fd
+         on exception
+             display "link error: fileno" upon syserr end-display
+             move 255 to return-code
+             goback
+       end-call
+
+       call "poll" using
+           by reference poll-record
+           by value 1
+           by value wait-milliseconds
+         returning poll-result
+         on exception
+             display "link error: poll" upon syserr end-display
+             move 255 to return-code
+             goback
+       end-call
+
+       move poll-result to pipe-ready-status
+
+       goback.
+       end function pipe-ready.
+      *>****
+
+
+      *> ***************************************************************
+      *>****F* cobweb-pipes/pipe-open-duplex
+      *> PURPOSE
+      *>   Open a bidirectional pipe to a shell command.  POSIX
+      *>   popen() only supports one direction at a time (see
+      *>   pipe-open); this wraps pipe()/fork()/dup2()/execvp()
+      *>   directly so the caller gets a FILE* to write the child's
+      *>   stdin and a separate FILE* to read the child's stdout.
+      *> INPUTS
+      *>   shell command, pic x any
+      *> OUTPUTS
+      *>   duplex-pipe record
+      *>     write-pipe, pointer, write end (child's stdin),
+      *>       possibly NULL
+      *>     read-pipe,  pointer, read end (child's stdout),
+      *>       possibly NULL
+      *>     child-pid,  integer, -1 on error
+      *> SOURCE
+      *> ***************************************************************
+       identification division.
+       function-id. pipe-open-duplex.
+
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+
+       data division.
+       working-storage section.
+       01 stdin-pipe-fds.
+           05 stdin-pipe-read-fd    usage binary-long.
+           05 stdin-pipe-write-fd   usage binary-long.
+       01 stdout-pipe-fds.
+           05 stdout-pipe-read-fd   usage binary-long.
+           05 stdout-pipe-write-fd  usage binary-long.
+       01 pipe-rc                   usage binary-long.
+       01 dup-rc                    usage binary-long.
+       01 stdin-fileno              usage binary-long value 0.
+       01 stdout-fileno             usage binary-long value 1.
+       01 arg-shell                 pic x(8)  value z"/bin/sh".
+       01 arg-dash-c                pic x(4)  value z"-c".
+       01 command-z                 pic x(2048).
+       01 exec-argv.
+           05 argv-shell             usage pointer.
+           05 argv-dash-c            usage pointer.
+           05 argv-command           usage pointer.
+           05 argv-terminator        usage pointer value null.
+
+       linkage section.
+       01 shell-command             pic x any length.
+       01 duplex-pipe.
+          05 write-pipe             usage pointer.
+          05 read-pipe              usage pointer.
+          05 child-pid              usage binary-long.
+
+      *> ***************************************************************
+       procedure division using
+           shell-command
+         returning duplex-pipe.
+
+       initialize duplex-pipe
+       move -1 to child-pid
+
+       call "pipe" using by reference stdin-pipe-fds
+         returning pipe-rc
+         on exception
+             display "link error: pipe" upon syserr end-display
+             move 255 to return-code
+             goback
+       end-call
+       if pipe-rc not equal 0
+           display "exec error: pipe (stdin)" upon syserr end-display
+           goback
+       end-if
+
+       call "pipe" using by reference stdout-pipe-fds
+         returning pipe-rc
+         on exception
+             display "link error: pipe" upon syserr end-display
+             call "close" using by value stdin-pipe-read-fd
+               returning dup-rc
+             end-call
+             call "close" using by value stdin-pipe-write-fd
+               returning dup-rc
+             end-call
+             move 255 to return-code
+             goback
+       end-call
+       if pipe-rc not equal 0
+           display "exec error: pipe (stdout)" upon syserr end-display
+           call "close" using by value stdin-pipe-read-fd
+             returning dup-rc
+           end-call
+           call "close" using by value stdin-pipe-write-fd
+             returning dup-rc
+           end-call
+           goback
+       end-if
+
+       call "fork" returning child-pid end-call
+
+       if child-pid < 0
+          *> fork failed: no child exists to own either pipe, so
+          *>   close all four descriptors and return null streams
+           display "exec error: fork" upon syserr end-display
+           call "close" using by value stdin-pipe-read-fd
+             returning dup-rc
+           end-call
+           call "close" using by value stdin-pipe-write-fd
+             returning dup-rc
+           end-call
+           call "close" using by value stdout-pipe-read-fd
+             returning dup-rc
+           end-call
+           call "close" using by value stdout-pipe-write-fd
+             returning dup-rc
+           end-call
+           move null to write-pipe
+           move null to read-pipe
+           goback
+       end-if
+
+       if child-pid equal 0
+          *> child: stdin-pipe-read-fd becomes stdin,
+          *>        stdout-pipe-write-fd becomes stdout
+           call "dup2" using
+               by value stdin-pipe-read-fd by value stdin-fileno
+             returning dup-rc
+           end-call
+           call "dup2" using
+               by value stdout-pipe-write-fd by value stdout-fileno
+             returning dup-rc
+           end-call
+          *> dup2 does not close its source descriptor, so the
+          *>   original ends (now duplicated onto 0 and 1) must be
+          *>   closed explicitly here too, or they leak into the
+          *>   exec'd process
+           call "close" using by value stdin-pipe-read-fd
+             returning dup-rc
+           end-call
+           call "close" using by value stdout-pipe-write-fd
+             returning dup-rc
+           end-call
+           call "close" using by value stdin-pipe-write-fd
+             returning dup-rc
+           end-call
+           call "close" using by value stdout-pipe-read-fd
+             returning dup-rc
+           end-call
+
+           move function concatenate(
+               function trim(shell-command), x"00") to command-z
+           set argv-shell     to address of arg-shell
+           set argv-dash-c    to address of arg-dash-c
+           set argv-command   to address of command-z
+
+           call "execvp" using
+               by content z"/bin/sh"
+               by reference exec-argv
+             returning dup-rc
+           end-call
+
+          *> execvp only returns on error
+           call "_exit" using by value 1 end-call
+       end-if
+
+      *> parent: close the ends handed off to the child, and wrap
+      *>   our own ends as FILE* streams the way popen() would
+       call "close" using by value stdin-pipe-read-fd
+         returning dup-rc
+       end-call
+       call "close" using by value stdout-pipe-write-fd
+         returning dup-rc
+       end-call
+
+       call "fdopen" using
+           by value stdin-pipe-write-fd
+           by content z"w"
+         returning write-pipe
+       end-call
+       call "fdopen" using
+           by value stdout-pipe-read-fd
+           by content z"r"
+         returning read-pipe
+       end-call
+
+       goback.
+       end function pipe-open-duplex.
+      *>****
+
+
+      *> ***************************************************************
+      *>****F* cobweb-pipes/pipe-close-duplex
+      *> PURPOSE
+      *>   Close a pipe-open-duplex channel.  The ordinary pipe-close
+      *>   calls pclose(), which looks its pid up in libc's internal
+      *>   popen table; it does not know about a child spawned by our
+      *>   own fork()/execvp() and will not reap it.  This closes both
+      *>   FILE* streams and waits on child-pid directly, so the child
+      *>   does not become a zombie.
+      *> INPUTS
+      *>   duplex-pipe record, as returned by pipe-open-duplex
+      *> OUTPUTS
+      *>   close status, integer: 0 ok, 255 on a link error
+      *> SOURCE
+      *> ***************************************************************
+       identification division.
+       function-id. pipe-close-duplex.
+
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+
+       data division.
+       working-storage section.
+       01 fclose-rc                 usage binary-long.
+       01 wait-status                usage binary-long.
+       01 wait-rc                    usage binary-long.
+
+       linkage section.
+       01 duplex-pipe-in.
+          05 write-pipe             usage pointer.
+          05 read-pipe              usage pointer.
+          05 child-pid              usage binary-long.
+       01 close-duplex-status       usage binary-long.
+
+      *> ***************************************************************
+       procedure division using
+           duplex-pipe-in
+         returning close-duplex-status.
+
+       move 0 to close-duplex-status
+
+       if write-pipe not equal null
+           call "fclose" using by value write-pipe
+             returning fclose-rc
+             on exception
+                 display "link error: fclose" upon syserr end-display
+                 move 255 to close-duplex-status
+           end-call
+       end-if
+
+       if read-pipe not equal null
+           call "fclose" using by value read-pipe
+             returning fclose-rc
+             on exception
+                 display "link error: fclose" upon syserr end-display
+                 move 255 to close-duplex-status
+           end-call
+       end-if
+
+       if child-pid > 0
+           call "waitpid" using
+               by value child-pid
+               by reference wait-status
+               by value 0
+             returning wait-rc
+             on exception
+                 display "link error: waitpid" upon syserr end-display
+                 move 255 to close-duplex-status
+           end-call
+       end-if
+
+       goback.
+       end function pipe-close-duplex.
+      *>****
+
 >>ELSE
 ==================
 cobweb-pipes usage
