@@ -10,6 +10,7 @@ PROGRAM-ID. GC05YESNOCANC is initial.
 *>             use ESC or other char or mouse right single or doubleclick to to exit
 *>             to change colors: ALT-F2/F3 back/foreground of TOOL
 *>             to change colors: ALT-F4/F5 back/foreground of active button
+*>             ALT-F6 toggles a high-contrast/accessibility color profile on/off
 *>             to reset colors: ALT-F9
 *>             Use colors from 0 to 7 and also from 8 to 15
 *> Tectonics:  cobc -m GC05YESNOCANC.COB -lpdcurses (compile with GnuCOBOL 3.1 or greater)
@@ -40,10 +41,24 @@ CONFIGURATION SECTION.
 SPECIAL-NAMES.
     CRT STATUS IS wCRT-STATUS.    *> Return Code from Accept (ex.PF Keys, Mouse Keys)
     CURSOR     IS wCursorRowCol.  *> Cursor Position
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    copy 'GC30AUDIT-SELECT.CPY'.
 DATA DIVISION.
+FILE SECTION.
+copy 'GC30AUDIT-FD.CPY'.
 WORKING-STORAGE SECTION.
 copy GC00COLORS.CPY.
 
+*> TUI-TOOLS operator-choice audit log; opened only when the caller
+*> sets Ync-Audit to 'Y', so a caller that never enables it never
+*> opens the file and sees no behavior change.
+01  wTalSwitch           PIC X(01) VALUE "N".
+    88  wTalIsEnabled        VALUE "Y".
+01  wTalOpenSwitch       PIC X(01) VALUE "N".
+    88  wTalIsOpen           VALUE "Y".
+01  wTalFileStatus       PIC X(02).
+
 01 wVisibilityNew  BINARY-SHORT . *> SIGNED.
 01 wVisibilityOld  BINARY-SHORT . *> SIGNED.
 01 wVisibilityNew9  pic 9(8).
@@ -97,6 +112,34 @@ copy GC00COLORS.CPY.
 01 wCANC-Box-r2  pic 999 value zero.
 01 wCANC-Box-c2  pic 999 value zero.
 
+*> working copy of the Ync-Parameters1 color group, snapshotted at
+*> InitialSettings time so ALT-F9 can restore it; also reused as
+*> scratch space by DisplayMessage/DisplayButtonLabelChar/AcceptDummy
+*> when they fold a color > 7 back into the 0-7 curses range.
+01 wYnc-Parameters1.
+    05 wYnc-BcoNonSel  pic 9(02).
+    05 wYnc-FcoNonSel  pic 9(02).
+    05 wYnc-BcoSel     pic 9(02).
+    05 wYnc-FcoSel     pic 9(02).
+01 wYnc-Lin-mess  pic 999.
+01 wYnc-Col-mess  pic 999.
+01 wYnc-mess      pic X(40).
+01 wYnc-Button    pic X(10).
+
+*> ALT-F6 high-contrast/accessibility color profile; wHc-Parameters1
+*> remembers whatever colors were active immediately before ALT-F6
+*> switched into the high-contrast preset, so a second ALT-F6 puts
+*> them straight back (independent of the ALT-F9 "initial settings"
+*> backup, which always restores the colors the caller originally
+*> passed in).
+01 wHighContrastSwitch  pic X(01) value "N".
+    88 wHighContrastOn      value "Y".
+01 wHc-Parameters1.
+    05 wHc-BcoNonSel   pic 9(02).
+    05 wHc-FcoNonSel   pic 9(02).
+    05 wHc-BcoSel      pic 9(02).
+    05 wHc-FcoSel      pic 9(02).
+
 COPY 'GC01BOX.CPY'.
 copy 'GC97KEYCODEGC.CPY'  suppress.
 
@@ -155,6 +198,7 @@ Accept-UserAction.
         or wCRT-STATUS = K-DOWN
         or wCRT-STATUS = K-PAGEDOWN
         or wCRT-STATUS = K-TAB
+        or wCRT-STATUS = K-MOUSE-WHEEL-DOWN
 
            evaluate Ync-YesNoCanc
              when = 'Y' move 'N' to Ync-YesNoCanc
@@ -170,6 +214,7 @@ Accept-UserAction.
           or wCRT-STATUS = K-UP
           or wCRT-STATUS = K-PAGEUP
           or wCRT-STATUS = K-BACKTAB
+          or wCRT-STATUS = K-MOUSE-WHEEL-UP
 
            evaluate Ync-YesNoCanc
              when = 'Y' move 'C' to Ync-YesNoCanc
@@ -241,6 +286,9 @@ Accept-UserAction.
             add 1 to Ync-FcoSel
             If Ync-FcoSel > 15 move 0 to Ync-FcoSel end-if
             go to DisplayBox-and-Buttons
+      when wCRT-STATUS = K-ALT-F6   *> toggle the high-contrast/accessibility color profile
+            perform ToggleHighContrast thru ToggleHighContrastEx
+            go to DisplayBox-and-Buttons
       when wCRT-STATUS = K-ALT-F9              *> reset params & colors to initial state
             move wYnc-Parameters1 to Ync-Parameters1
             go to DisplayBox-and-Buttons
@@ -259,9 +307,58 @@ Accept-UserAction.
    continue.
 
 End-Program.
+   perform WriteAuditRecord thru WriteAuditRecordEx
+   perform CloseAuditLog    thru CloseAuditLogEx
    perform ShowCursor thru ShowCursorEx
    goback.
 
+*> ***********************************************************************************
+*> TUI-TOOLS OPERATOR-CHOICE AUDIT LOG -- see GC30AUDIT-SELECT.CPY/GC30AUDIT-FD.CPY
+*> ***********************************************************************************
+*> ***********************************************************************************
+*> ALT-F6 HIGH-CONTRAST/ACCESSIBILITY COLOR PROFILE
+*> ***********************************************************************************
+ToggleHighContrast.
+   if wHighContrastOn
+       move wHc-Parameters1 to Ync-Parameters1
+       move "N" to wHighContrastSwitch
+   else
+       move Ync-Parameters1 to wHc-Parameters1
+       move hc-bco-normal   to Ync-BcoNonSel
+       move hc-fco-normal   to Ync-FcoNonSel
+       move hc-bco-selected to Ync-BcoSel
+       move hc-fco-selected to Ync-FcoSel
+       move "Y" to wHighContrastSwitch
+   end-if
+   continue.
+ToggleHighContrastEx. exit.
+
+OpenAuditLog.
+   if wTalIsEnabled
+       open output TUI-AUDIT-LOG
+       move "Y" to wTalOpenSwitch
+   end-if
+   continue.
+OpenAuditLogEx. exit.
+
+WriteAuditRecord.
+   if wTalIsOpen
+       move "GC05YESNOCANC" to Tal-Module
+       move wCRT-STATUS     to Tal-Key
+       move Ync-YesNoCanc   to Tal-Choice
+       write TUI-AUDIT-RECORD
+   end-if
+   continue.
+WriteAuditRecordEx. exit.
+
+CloseAuditLog.
+   if wTalIsOpen
+       close TUI-AUDIT-LOG
+       move "N" to wTalOpenSwitch
+   end-if
+   continue.
+CloseAuditLogEx. exit.
+
 
 *> ***********************************************************************************
 *>
@@ -427,6 +524,8 @@ continue.
 DisplayMessageEx. exit.
 
 InitialSettings.
+  move Ync-Audit to wTalSwitch.
+  perform OpenAuditLog thru OpenAuditLogEx.
   *> sets in order to detect the PgUp, PgDn, PrtSc(screen print), Esc keys,
   set environment 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
   set environment 'COB_SCREEN_ESC'        TO 'Y'.
@@ -462,22 +561,22 @@ AcceptDummy.
          compute wYnc-BcoNonSel = Ync-BcoNonSel - 8
          compute wYnc-FcoNonSel = Ync-FcoNonSel - 8
          accept wDummy at line wYnc-Lin-mess col wYnc-Col-mess
-               :BCOL: Ync-BcoNonSel :FCOL: Ync-BcoNonSel auto-skip blink highlight
+               :BCOL: Ync-BcoNonSel :FCOL: Ync-BcoNonSel auto blink highlight
      when Ync-BcoNonSel > 7 and Ync-FcoNonSel <= 7
          compute wYnc-BcoNonSel = Ync-BcoNonSel - 8
          compute wYnc-FcoNonSel = Ync-FcoNonSel
           accept wDummy at line wYnc-Lin-mess col wYnc-Col-mess
-               :BCOL: Ync-BcoNonSel :FCOL: Ync-BcoNonSel auto-skip blink
+               :BCOL: Ync-BcoNonSel :FCOL: Ync-BcoNonSel auto blink
      when Ync-BcoNonSel <= 7 and Ync-FcoNonSel >  7
          compute wYnc-BcoNonSel = Ync-BcoNonSel
          compute wYnc-FcoNonSel = Ync-FcoNonSel - 8
          accept wDummy at line wYnc-Lin-mess col wYnc-Col-mess
-               :BCOL: Ync-BcoNonSel :FCOL: Ync-BcoNonSel auto-skip highlight
+               :BCOL: Ync-BcoNonSel :FCOL: Ync-BcoNonSel auto highlight
       when Ync-BcoNonSel <= 7 and Ync-FcoNonSel <=  7
          compute wYnc-BcoNonSel = Ync-BcoNonSel
          compute wYnc-FcoNonSel = Ync-FcoNonSel
           accept wDummy at line wYnc-Lin-mess col wYnc-Col-mess
-               :BCOL: Ync-BcoNonSel :FCOL: Ync-BcoNonSel auto-skip
+               :BCOL: Ync-BcoNonSel :FCOL: Ync-BcoNonSel auto
   end-evaluate
   continue.
 AcceptDummyEx. exit.
