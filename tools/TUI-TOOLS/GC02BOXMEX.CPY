@@ -0,0 +1,42 @@
+*> ***********************************************************************************
+*> Parameters of GC02BOXMEX (external subprogram, called from GC15OFFONDEMO.COB)
+*> Purpose:    Displays a message box (with an optional title and OK button) made
+*>             up of up to 19 fixed-width text lines.
+*> Usage:      copy GC02BOXMEX.cpy into WORKING-STORAGE, populate Bxm-tabmex, then
+*>             call GC02BOXMEX using by content Boxmex-Area.
+*> Author:     DRM - GC-TOOLS maintenance
+*> License:    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+*> Version:    1.0 20260809
+*> Changelog:  1.0 first version.
+*> ***********************************************************************************
+*>    Dynamic-call target; CALL GC02BOXMEX resolves through this item
+*>    so the subprogram may be bound or rebound at run time.
+01  GC02BOXMEX              PIC X(10) VALUE "GC02BOXMEX".
+
+01  Boxmex-Area.
+*>    Box position, sized the same way as Box-r1/Box-c1/Box-r2/Box-c2.
+    05  Bxm-r1                  PIC 9(03).
+    05  Bxm-c1                  PIC 9(03).
+    05  Bxm-r2                  PIC 9(03).
+    05  Bxm-c2                  PIC 9(03).
+*>    Box appearance.
+    05  Bxm-style               PIC X(01).
+    05  Bxm-3D                  PIC X(01).
+    05  Bxm-bco                 PIC 9(02).
+    05  Bxm-fco                 PIC 9(02).
+*>    Optional title, centered on the top border.
+    05  Bxm-tit                 PIC X(01).
+    05  Bxm-titBco              PIC 9(02).
+    05  Bxm-titFco              PIC 9(02).
+    05  Bxm-titDes              PIC X(40).
+*>    Optional OK button, and whether a mouse click anywhere closes
+*>    the box without waiting for the OK button/Enter key.
+    05  Bxm-OkButton            PIC X(01).
+    05  Bxm-bcoM                PIC 9(02).
+    05  Bxm-fcoM                PIC 9(02).
+    05  Bxm-Click               PIC X(01).
+*>    Bxm-mex(y) holds message line y; "move low-value to Bxm-tabmex"
+*>    clears the whole table before it is repopulated one line at a
+*>    time (see DisplayHelp in GC15OFFONDEMO.COB).
+    05  Bxm-tabmex.
+        10  Bxm-mex OCCURS 19 TIMES PIC X(31).
