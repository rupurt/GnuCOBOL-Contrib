@@ -0,0 +1,47 @@
+*> ***********************************************************************************
+*> Parameters of GC05YESNOCANC.COB
+*> Usage:  01 YesNoCanc-Area in the LINKAGE SECTION of the caller, passed
+*>         by reference via "call GC05YESNOCANC using YesNoCanc-Area".
+*> Author:     Eugenio Di Lorenzo - Italia (DILO) - eugenio.dilo@gmail.com
+*> License:    (c)2021 E.Di Lorenzo - GNU Lesser General Public License, LGPL, 3.0 (or greater)
+*> Version:    1.1 20260809
+*> Changelog:  1.0 first release.
+*>             1.1 adds Ync-Audit (operator-choice audit log opt-in).
+*> ***********************************************************************************
+01  YesNoCanc-Area.
+*>    Ync-Parameters1 groups the 4 colors as a single field so the
+*>    caller's initial settings can be snapshotted/restored (ALT-F9)
+*>    with one MOVE instead of 4.
+    05  Ync-Parameters1.
+        10  Ync-BcoNonSel           PIC 9(02).
+        10  Ync-FcoNonSel           PIC 9(02).
+        10  Ync-BcoSel              PIC 9(02).
+        10  Ync-FcoSel              PIC 9(02).
+*>    Box position (top-left corner); the box is a fixed 9 rows by
+*>    42 columns, so only the r1/c1 origin is a parameter.
+    05  Ync-r1                      PIC 9(03).
+    05  Ync-c1                      PIC 9(03).
+*>    Message lines, displayed inside the box above the buttons.
+    05  Ync-mess1                   PIC X(40).
+    05  Ync-mess2                   PIC X(40).
+    05  Ync-mess3                   PIC X(40).
+*>    Returned choice and the key/mouse-event that produced it.
+    05  Ync-YesNoCanc               PIC X(01).
+        88  Ync-Is-Yes                  VALUE 'Y'.
+        88  Ync-Is-No                   VALUE 'N'.
+        88  Ync-Is-Canc                 VALUE 'C'.
+    05  Ync-Key                     PIC 9(04).
+*>    Set Ync-Audit to 'Y' to have this call write one line (module,
+*>    Ync-Key, Ync-YesNoCanc) to the TUI-TOOLS operator-choice audit
+*>    log (see GC30AUDIT-SELECT.CPY/GC30AUDIT-FD.CPY); 'N' (the
+*>    default) writes nothing and opens no file.
+    05  Ync-Audit                   PIC X(01).
+        88  Ync-Audit-Enabled           VALUE 'Y'.
+*>    Box/button appearance.
+    05  Ync-shadow                  PIC X(01).
+    05  Ync-Box-Style               PIC X(01).
+    05  Ync-Box-3D                  PIC X(01).
+    05  Ync-Button-3D               PIC X(01).
+    05  Ync-ButtonYES-label         PIC X(10).
+    05  Ync-ButtonNO-label          PIC X(10).
+    05  Ync-ButtonCanc-label        PIC X(10).
