@@ -0,0 +1,69 @@
+*> ***********************************************************************************
+*> Parameters of GC20LISTBOX (external subprogram)
+*> Purpose:    Displays a scrollable list box of operator-supplied entries and lets
+*>             the operator pick one (Lsb-Is-Single) or mark any number of them
+*>             (Lsb-Is-Multi), the same way GC15OFFON manages a group of switches
+*>             except the entry table is not limited to a fixed OCCURS count: the
+*>             caller declares ListBox-Items with as many Lsb-Entry(n)/Lsb-Mark(n)
+*>             pairs as Lsb-EntryCount needs, so the list box itself is arbitrary
+*>             length rather than capped at 30 entries like Oo-Ele/Oo-Mark.
+*> Usage:      copy GC20LISTBOX.cpy into WORKING-STORAGE, populate ListBox-Area
+*>             and ListBox-Items (set Lsb-EntryCount first, then Lsb-Entry(n)),
+*>             then call GC20LISTBOX using by reference ListBox-Area ListBox-Items.
+*>             PageUp/PageDown/Up/Down/the mouse wheel scroll Lsb-TopItem; in
+*>             Lsb-Is-Multi mode the Space bar (or a mouse click on an entry)
+*>             toggles Lsb-Mark(Lsb-CurrItem) between Lsb-MarkChar and space,
+*>             Shift-F1 (K-F13) marks every entry and Shift-F2 (K-F14) clears
+*>             every mark, the same shifted-function-key convention GC97KEYCODEGC
+*>             defines as K-F13 thru K-F24 for "select all / select none"-style
+*>             shortcuts in any list-oriented tool built on this copybook.
+*> Author:     DRM - GC-TOOLS maintenance
+*> License:    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+*> Version:    1.0 20260809
+*> Changelog:  1.0 first version.
+*> ***********************************************************************************
+*>    Dynamic-call target; CALL GC20LISTBOX resolves through this item
+*>    so the subprogram may be bound or rebound at run time.
+01  GC20LISTBOX             PIC X(11) VALUE "GC20LISTBOX".
+
+01  ListBox-Area.
+*>    Box position; the box is drawn r1c1 to r2c2, and Lsb-r2 - Lsb-r1
+*>    (minus the border) sets how many entries are visible at once --
+*>    Lsb-EntryCount in ListBox-Items may be far larger than that.
+    05  Lsb-r1                  PIC 9(03).
+    05  Lsb-c1                  PIC 9(03).
+    05  Lsb-r2                  PIC 9(03).
+    05  Lsb-c2                  PIC 9(03).
+*>    Box/entry appearance; Sel colors mark the highlighted entry.
+    05  Lsb-style               PIC X(01).
+    05  Lsb-3D                  PIC X(01).
+    05  Lsb-bco                 PIC 9(02).
+    05  Lsb-fco                 PIC 9(02).
+    05  Lsb-bcoSel              PIC 9(02).
+    05  Lsb-fcoSel              PIC 9(02).
+*>    Lsb-MarkChar is the character written into Lsb-Mark(n) for a
+*>    selected entry when Lsb-Is-Multi; ignored when Lsb-Is-Single.
+    05  Lsb-MultiSelect         PIC X(01).
+        88  Lsb-Is-Single           VALUE 'N'.
+        88  Lsb-Is-Multi            VALUE 'Y'.
+    05  Lsb-MarkChar            PIC X(01).
+*>    Lsb-TopItem is the first entry currently scrolled into view;
+*>    Lsb-CurrItem is the highlighted entry.  Both are maintained by
+*>    the subprogram but may be preset by the caller to reopen the
+*>    list box where the operator last left it.
+    05  Lsb-TopItem             PIC 9(04).
+    05  Lsb-CurrItem            PIC 9(04).
+*>    Last key/mouse event seen by the subprogram.
+    05  Lsb-Key                 PIC 9(04).
+
+*>    Passed as a second by-reference parameter so its size is set by
+*>    the caller, not by this copybook -- this is what makes the list
+*>    box arbitrary length instead of a fixed OCCURS 30 like Oo-Ele.
+01  ListBox-Items.
+    05  Lsb-EntryCount          PIC 9(04).
+    05  Lsb-Entry               OCCURS 1 TO 9999 TIMES
+                                 DEPENDING ON Lsb-EntryCount
+                                 PIC X(60).
+    05  Lsb-Mark                OCCURS 1 TO 9999 TIMES
+                                 DEPENDING ON Lsb-EntryCount
+                                 PIC X(01).
