@@ -0,0 +1,47 @@
+*> ***********************************************************************************
+*> Parameters of GC10NUMDATE (external subprogram)
+*> Purpose:    Accepts a single screen field edited either as a numeric value
+*>             (Nmd-Format holds a PICTURE-style edit mask, e.g. 'ZZZ,ZZ9.99') or
+*>             as a date (Nmd-Format holds a date mask, e.g. 'MM/DD/YYYY'), and
+*>             validates what the operator typed against that mask before
+*>             returning, the same way GC15OFFON validates a group of switches.
+*> Usage:      copy GC10NUMDATE.cpy into WORKING-STORAGE, set Nmd-r1/Nmd-c1/
+*>             Nmd-Type/Nmd-Format/Nmd-Value, then
+*>             call GC10NUMDATE using by reference NumDate-Area.
+*>             Nmd-Valid comes back 'N' (and the field re-accepted) until the
+*>             operator types something that matches Nmd-Format, or presses
+*>             ESC, in which case Nmd-Key is set and control returns anyway.
+*> Author:     DRM - GC-TOOLS maintenance
+*> License:    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+*> Version:    1.0 20260809
+*> Changelog:  1.0 first version.
+*> ***********************************************************************************
+*>    Dynamic-call target; CALL GC10NUMDATE resolves through this item
+*>    so the subprogram may be bound or rebound at run time.
+01  GC10NUMDATE             PIC X(11) VALUE "GC10NUMDATE".
+
+01  NumDate-Area.
+*>    Field position (a single screen line).
+    05  Nmd-r1                  PIC 9(03).
+    05  Nmd-c1                  PIC 9(03).
+*>    Nmd-Type selects which of the two edit rules Nmd-Format is:
+*>      'N' a numeric PICTURE-style edit mask (Z,9,.,comma,CR,DB, sign)
+*>      'D' a date mask built from the letters M/D/Y (e.g. 'MM/DD/YYYY')
+    05  Nmd-Type                PIC X(01).
+        88  Nmd-Is-Numeric          VALUE 'N'.
+        88  Nmd-Is-Date             VALUE 'D'.
+    05  Nmd-Format              PIC X(12).
+*>    The value as typed/returned, always carried as display text so
+*>    the same field serves both a numeric and a date value.
+    05  Nmd-Value               PIC X(20).
+*>    Appearance; NonErr colors are used while the field has not yet
+*>    failed validation, Err colors the moment Nmd-Valid goes to 'N'.
+    05  Nmd-bco                 PIC 9(02).
+    05  Nmd-fco                 PIC 9(02).
+    05  Nmd-bcoErr              PIC 9(02).
+    05  Nmd-fcoErr              PIC 9(02).
+*>    Validation result and the key/mouse event that ended the ACCEPT.
+    05  Nmd-Valid               PIC X(01).
+        88  Nmd-Is-Valid            VALUE 'Y'.
+        88  Nmd-Is-Invalid          VALUE 'N'.
+    05  Nmd-Key                 PIC 9(04).
