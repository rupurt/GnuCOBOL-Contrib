@@ -0,0 +1,41 @@
+*> ***********************************************************************************
+*> GnuCOBOL TT (TUI TOOLS) COLLECTION
+*> Purpose:    PARAMETER AREA FOR THE GC01BOX SUBPROGRAM, WHICH DRAWS A
+*>             SINGLE/DOUBLE/RAISED/ETCHED BORDER BOX AT A GIVEN SCREEN POSITION.
+*> Usage:      copy GC01BOX.cpy into WORKING-STORAGE, then
+*>             call GC01BOX using by content (or by reference) Box-Area.
+*> Author:     DRM - GC-TOOLS maintenance
+*> License:    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+*> Version:    1.0 20260809
+*> Changelog:  1.0 first release.
+*> ***********************************************************************************
+*>    Dynamic-call target; CALL GC01BOX resolves through this item so
+*>    the subprogram may be bound or rebound at run time.
+01  GC01BOX                 PIC X(08) VALUE "GC01BOX".
+
+01  Box-Area.
+*>    Box position.  Box-r1c1/Box-r2c2 may be moved as a single 6-digit
+*>    packed string (rrrccc); Box-rc redefines the whole position so it
+*>    may also be moved as one 12-digit packed string (r1c1r2c2).
+    05  Box-Position.
+        10  Box-r1c1.
+            15  Box-r1              PIC 9(03).
+            15  Box-c1              PIC 9(03).
+        10  Box-r2c2.
+            15  Box-r2              PIC 9(03).
+            15  Box-c2              PIC 9(03).
+    05  Box-rc REDEFINES Box-Position
+                            PIC 9(12).
+*>    Box appearance.
+    05  Box-style               PIC X(01).
+        88  Box-style-single        VALUE 'S'.
+        88  Box-style-double        VALUE 'D'.
+        88  Box-style-raised        VALUE 'R'.
+        88  Box-style-etched        VALUE 'E'.
+    05  Box-3D                  PIC X(01).
+    05  Box-shadow              PIC X(01).
+    05  Box-bco                 PIC 9(02).
+    05  Box-fco                 PIC 9(02).
+*>    Optional title, centered on the top border.
+    05  Box-tit                 PIC X(01).
+    05  Box-titDes              PIC X(60).
