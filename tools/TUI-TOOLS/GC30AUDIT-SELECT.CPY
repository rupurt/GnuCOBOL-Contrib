@@ -0,0 +1,15 @@
+*> ***********************************************************************************
+*> FILE-CONTROL entry for the TUI-TOOLS operator-choice audit log.
+*>             Copy into FILE-CONTROL alongside GC30AUDIT-FD.CPY (copied into
+*>             the FILE SECTION) in any TUI-TOOLS subprogram that writes one
+*>             line per operator choice -- see GC05YESNOCANC.COB for the
+*>             OpenAuditLog/WriteAuditRecord/CloseAuditLog paragraphs that use
+*>             it, enabled per call by the caller setting Ync-Audit to 'Y'.
+*> Author:     DRM - GC-TOOLS maintenance
+*> License:    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+*> Version:    1.0 20260809
+*> Changelog:  1.0 first version.
+*> ***********************************************************************************
+    SELECT TUI-AUDIT-LOG ASSIGN TO "TUIAUDIT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS wTalFileStatus.
