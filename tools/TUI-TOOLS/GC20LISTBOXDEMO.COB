@@ -0,0 +1,114 @@
+       >> SOURCE FORMAT IS FREE
+REPLACE ==:BCOL:== BY ==BACKGROUND-COLOR== ==:FCOL:== BY ==FOREGROUND-COLOR==.
+ID DIVISION.
+program-id. GC20LISTBOXDEMO.
+*> ***********************************************************************************
+*> GnuCOBOL TT (TUI TOOLS) COLLECTION
+*> Purpose:    DEMO OF GC20LISTBOX TUI TOOL - SCROLLABLE MULTI-SELECT LIST BOX
+*> Description: Loads a list of entries larger than fits on screen, then calls
+*>              GC20LISTBOX to let the operator scroll (arrows, PgUp/PgDn, the
+*>              mouse wheel) and mark any number of them.
+*> Tectonics:  cobc -x GC20LISTBOXDEMO.COB -lpdcurses (compile with GnuCOBOL 3.1 or greater)
+*> Usage:      GC20LISTBOXDEMO
+*> Parameters: none
+*> Author:     Eugenio Di Lorenzo - Italia (DILO)
+*> License:    Copyright 2021 E.Di Lorenzo - GNU Lesser General Public License LGPL 3.0 (or greater)
+*> Version:    1.0 20210415
+*> Changelog:  1.0 first version.
+*> ***********************************************************************************
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+special-names.
+    CRT STATUS    is wCRT-STATUS.      *> Return Code (es. PF, Arrows, TAB, Mouse Keys)
+    CURSOR        is wCursorRowCol.    *> Cursor Position
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+copy GC00COLORS.CPY.
+
+01  wDummy              pic x(01) VALUE ' '.
+01  i                   pic 9(04) value zero.
+
+01  wCRT-STATUS         PIC 9(4) value 0.  *> CRT-STATUS codes
+01  wCursorRowCol       PIC 9(6) value 0.  *> from CURSOR IS ...
+01  redefines wCursorRowCol .
+    05 wCursorRow       Pic 9(3).
+    05 wCursorCol       Pic 9(3).
+
+COPY 'GC01BOX.CPY'        suppress.
+COPY 'GC20LISTBOX.CPY'    suppress.
+COPY 'GC97KEYCODEGC.CPY'  suppress.
+
+*> **************************************************************
+*>           P R O C E D U R E   D I V I S I O N
+*> **************************************************************
+PROCEDURE DIVISION.
+    set environment 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+    set environment 'COB_SCREEN_ESC'        TO 'Y'.
+
+Start-Display.
+    initialize Box-area ALL TO VALUE
+    move blue     to Box-bco   set Box-fco to white
+    move '001001' to Box-r1c1  move '016060' to Box-r2c2
+    move 'D'      to Box-style move 'N'      to Box-3D
+    move 'Y'      to Box-tit
+    move ' GC20LISTBOX DEMO ' to Box-titDes
+    perform callGC01BOX thru callGC01BOX-ex
+
+    move 40 to Lsb-EntryCount
+    perform varying i from 1 by 1 until i > Lsb-EntryCount
+        string 'Entry number ' i delimited by size
+               into Lsb-Entry(i)
+        move space to Lsb-Mark(i)
+    end-perform
+
+    initialize Lsb-r1 Lsb-c1 Lsb-r2 Lsb-c2
+               Lsb-style Lsb-3D Lsb-bco Lsb-fco Lsb-bcoSel Lsb-fcoSel
+               Lsb-MultiSelect Lsb-MarkChar Lsb-TopItem Lsb-CurrItem Lsb-Key
+    move 002 to Lsb-r1
+    move 003 to Lsb-c1
+    move 014 to Lsb-r2
+    move 058 to Lsb-c2
+    move 'S' to Lsb-style
+    move 'N' to Lsb-3D
+    move blue  to Lsb-bco
+    move white to Lsb-fco
+    move white to Lsb-bcoSel
+    move blue  to Lsb-fcoSel
+    move 'Y' to Lsb-MultiSelect
+    move '*' to Lsb-MarkChar
+    move 1 to Lsb-TopItem
+    move 1 to Lsb-CurrItem
+
+    perform callGC20LISTBOX thru callGC20LISTBOX-ex
+
+    display ' ESC to exit, Space to mark, Shift-F1 marks all, Shift-F2 clears all '
+             at 1701 with :BCOL: blue :FCOL: white end-display
+    accept wDummy at 1701
+    if wCRT-STATUS = K-ESCAPE go to END-OF-PROGRAM end-if
+    continue.
+END-OF-PROGRAM.
+    goback.
+
+*> ***********************************************************************************
+*> CALL WRAPPERS - TOLERATE A MISSING MODULE AT RUN TIME
+*> ***********************************************************************************
+callGC01BOX.
+    call GC01BOX using by reference BOX-AREA
+         on exception     display ' CALL GC01BOX error. Module GC01BOX not Found !' at 1201
+                          accept OMITTED
+         not on exception continue
+    end-call
+    continue.
+callGC01BOX-ex. exit.
+
+callGC20LISTBOX.
+    call GC20LISTBOX using by reference LISTBOX-AREA LISTBOX-ITEMS
+         on exception     display ' CALL GC20LISTBOX error. Module not Found !   ' at 1201
+                          accept OMITTED
+         not on exception continue
+    end-call
+    continue.
+callGC20LISTBOX-ex. exit.
+
+End Program GC20LISTBOXDEMO.
