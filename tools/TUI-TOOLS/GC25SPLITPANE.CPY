@@ -0,0 +1,66 @@
+*> ***********************************************************************************
+*> Parameters of GC25SPLITPANE (external subprogram)
+*> Purpose:    Divides one screen region (Spn-r1c1/Spn-r2c2) into Spn-PaneCount
+*>             adjacent panes, stacked top-to-bottom (Spn-Is-Horizontal) or placed
+*>             side-by-side (Spn-Is-Vertical), and returns each pane's own
+*>             r1c1/r2c2 box position in SplitPane-Panes the same packed-string
+*>             shape as Box-r1c1/Box-r2c2, so a caller can feed Spn-Pane-r1c1(n)/
+*>             Spn-Pane-r2c2(n) straight into a Box-Area and call GC01BOX (or a
+*>             GC20LISTBOX, GC05YESNOCANC, etc.) to fill that pane with content.
+*> Usage:      copy GC25SPLITPANE.cpy into WORKING-STORAGE, set Spn-r1c1/Spn-r2c2/
+*>             Spn-Orientation/Spn-PaneCount/Spn-DividerStyle, then
+*>             call GC25SPLITPANE using by reference SplitPane-Area SplitPane-Panes.
+*>             Tab/Shift-Tab (or a mouse click inside a pane) move Spn-ActivePane
+*>             from one pane to the next, the same way Tab/Backtab cycle the
+*>             active button in GC05YESNOCANC; Spn-Key returns the key/mouse
+*>             event that ended the last ACCEPT, same convention as Ync-Key/Oo-Key.
+*> Author:     DRM - GC-TOOLS maintenance
+*> License:    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+*> Version:    1.0 20260809
+*> Changelog:  1.0 first version.
+*> ***********************************************************************************
+*>    Dynamic-call target; CALL GC25SPLITPANE resolves through this item
+*>    so the subprogram may be bound or rebound at run time.
+01  GC25SPLITPANE            PIC X(13) VALUE "GC25SPLITPANE".
+
+01  SplitPane-Area.
+*>    Overall region to be divided, packed the same way as Box-r1c1/Box-r2c2.
+    05  Spn-Position.
+        10  Spn-r1c1.
+            15  Spn-r1              PIC 9(03).
+            15  Spn-c1              PIC 9(03).
+        10  Spn-r2c2.
+            15  Spn-r2              PIC 9(03).
+            15  Spn-c2              PIC 9(03).
+    05  Spn-rc REDEFINES Spn-Position
+                            PIC 9(12).
+*>    How the region is divided, how many panes it is divided into, and
+*>    the border style drawn on the dividers (same style letters as
+*>    Box-style).
+    05  Spn-Orientation         PIC X(01).
+        88  Spn-Is-Horizontal       VALUE 'H'.
+        88  Spn-Is-Vertical         VALUE 'V'.
+    05  Spn-PaneCount           PIC 9(02).
+    05  Spn-DividerStyle        PIC X(01).
+        88  Spn-Divider-single      VALUE 'S'.
+        88  Spn-Divider-double      VALUE 'D'.
+        88  Spn-Divider-raised      VALUE 'R'.
+        88  Spn-Divider-etched      VALUE 'E'.
+    05  Spn-bco                 PIC 9(02).
+    05  Spn-fco                 PIC 9(02).
+*>    Which pane currently has the focus, and the key/mouse event that
+*>    moved it there or ended the last ACCEPT inside it.
+    05  Spn-ActivePane          PIC 9(02).
+    05  Spn-Key                 PIC 9(04).
+
+*>    Returned pane positions, one entry per pane actually laid out
+*>    (Spn-PaneCount of the 20 available); passed as a second by-reference
+*>    parameter so SplitPane-Area itself stays a fixed, simple record.
+01  SplitPane-Panes.
+    05  Spn-Pane OCCURS 20 TIMES.
+        10  Spn-Pane-r1c1.
+            15  Spn-Pane-r1         PIC 9(03).
+            15  Spn-Pane-c1         PIC 9(03).
+        10  Spn-Pane-r2c2.
+            15  Spn-Pane-r2         PIC 9(03).
+            15  Spn-Pane-c2         PIC 9(03).
