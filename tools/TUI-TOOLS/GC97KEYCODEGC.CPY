@@ -0,0 +1,63 @@
+*> ***********************************************************************************
+*> GnuCOBOL TT (TUI TOOLS) COLLECTION
+*> Purpose:    CRT-STATUS KEY-CODE CONSTANTS RETURNED BY ACCEPT ... FROM CRT STATUS
+*>             WHEN COB_SCREEN_EXCEPTIONS IS ENABLED.  EVERY GC-PREFIXED TUI-TOOLS
+*>             PROGRAM COMPARES wCRT-STATUS AGAINST THESE NAMES INSTEAD OF A NUMBER.
+*> Author:     DRM - GC-TOOLS maintenance
+*> License:    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+*> Version:    1.1 20260809
+*> Changelog:  1.0 first release.
+*>             1.1 adds F13-F24 (shifted function keys) and mouse-wheel events.
+*> ***********************************************************************************
+*>
+*>    NAVIGATION KEYS.
+*>
+01  K-ESCAPE            CONSTANT AS 1001.
+01  K-ENTER             CONSTANT AS 1002.
+01  K-TAB               CONSTANT AS 1003.
+01  K-BACKTAB           CONSTANT AS 1004.
+01  K-UP                CONSTANT AS 2001.
+01  K-DOWN              CONSTANT AS 2002.
+01  K-LEFT              CONSTANT AS 2003.
+01  K-RIGHT             CONSTANT AS 2004.
+01  K-PAGEUP            CONSTANT AS 2005.
+01  K-PAGEDOWN          CONSTANT AS 2006.
+01  K-HOME              CONSTANT AS 2007.
+01  K-END               CONSTANT AS 2008.
+*>
+*>    FUNCTION KEYS.
+*>
+01  K-F1                CONSTANT AS 1021.
+01  K-ALT-F2            CONSTANT AS 1022.
+01  K-ALT-F3            CONSTANT AS 1023.
+01  K-ALT-F4            CONSTANT AS 1024.
+01  K-ALT-F5            CONSTANT AS 1025.
+01  K-ALT-F6            CONSTANT AS 1026.
+01  K-ALT-F7            CONSTANT AS 1027.
+01  K-ALT-F8            CONSTANT AS 1028.
+01  K-ALT-F9            CONSTANT AS 1029.
+01  K-ALT-F10           CONSTANT AS 1030.
+*>
+*>    SHIFTED FUNCTION KEYS F13-F24 (SHIFT-F1 THRU SHIFT-F12).
+*>
+01  K-F13               CONSTANT AS 1041.
+01  K-F14               CONSTANT AS 1042.
+01  K-F15               CONSTANT AS 1043.
+01  K-F16               CONSTANT AS 1044.
+01  K-F17               CONSTANT AS 1045.
+01  K-F18               CONSTANT AS 1046.
+01  K-F19               CONSTANT AS 1047.
+01  K-F20               CONSTANT AS 1048.
+01  K-F21               CONSTANT AS 1049.
+01  K-F22               CONSTANT AS 1050.
+01  K-F23               CONSTANT AS 1051.
+01  K-F24               CONSTANT AS 1052.
+*>
+*>    MOUSE EVENTS.
+*>
+01  K-LEFT-PRESSED      CONSTANT AS 2101.
+01  K-LEFT-DBL-CLICK    CONSTANT AS 2102.
+01  K-RIGHT-PRESSED     CONSTANT AS 2103.
+01  K-RIGHT-DBL-CLICK   CONSTANT AS 2104.
+01  K-MOUSE-WHEEL-UP    CONSTANT AS 2105.
+01  K-MOUSE-WHEEL-DOWN  CONSTANT AS 2106.
