@@ -0,0 +1,39 @@
+*> ***********************************************************************************
+*> Parameters of GC15OFFON (external subprogram, called from GC15OFFONDEMO.COB)
+*> Purpose:    Displays and manages up to 30 OFF/ON switches on screen, letting the
+*>             operator toggle each one and returning the resulting marks.
+*> Usage:      copy GC15OFFON.cpy into WORKING-STORAGE, populate Oo-tab, then
+*>             call GC15OFFON using by reference OFFON-Area.
+*> Author:     DRM - GC-TOOLS maintenance
+*> License:    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+*> Version:    1.0 20260809
+*> Changelog:  1.0 first version.
+*> ***********************************************************************************
+*>    Dynamic-call target; CALL GC15OFFON resolves through this item
+*>    so the subprogram may be bound or rebound at run time.
+01  GC15OFFON               PIC X(09) VALUE "GC15OFFON".
+
+01  OFFON-Area.
+*>    Appearance.
+    05  Oo-MarkChar             PIC X(01).
+    05  Oo-BracketChars         PIC X(02).
+    05  Oo-bcoN                 PIC 9(02).
+    05  Oo-bcoA                 PIC 9(02).
+    05  Oo-bcoH                 PIC 9(02).
+    05  Oo-fcoN                 PIC 9(02).
+    05  Oo-fcoA                 PIC 9(02).
+    05  Oo-fcoH                 PIC 9(02).
+    05  Oo-fcoNH                PIC X(01).
+    05  Oo-OFF-Descr            PIC X(04).
+    05  Oo-ON-Descr             PIC X(04).
+*>    Last key/mouse event seen by the subprogram.
+    05  Oo-Key                  PIC 9(04).
+*>    Count of switches currently ON, formatted for display.
+    05  Oo-Selected             PIC X(05).
+*>    Oo-Ele(n) packs, as one MOVE, the position/size/description of
+*>    switch n; Oo-Mark(n) is the single-character ON/OFF mark the
+*>    subprogram returns for switch n.  "move low-value to Oo-tab"
+*>    clears both tables together before Oo-Ele is repopulated.
+    05  Oo-tab.
+        10  Oo-Ele OCCURS 30 TIMES  PIC X(42).
+        10  Oo-Mark OCCURS 30 TIMES PIC X(01).
