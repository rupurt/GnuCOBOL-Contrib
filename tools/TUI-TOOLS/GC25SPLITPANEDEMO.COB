@@ -0,0 +1,95 @@
+       >> SOURCE FORMAT IS FREE
+REPLACE ==:BCOL:== BY ==BACKGROUND-COLOR== ==:FCOL:== BY ==FOREGROUND-COLOR==.
+ID DIVISION.
+program-id. GC25SPLITPANEDEMO.
+*> ***********************************************************************************
+*> GnuCOBOL TT (TUI TOOLS) COLLECTION
+*> Purpose:    DEMO OF GC25SPLITPANE TUI TOOL - SPLIT-PANE/MULTI-REGION LAYOUT
+*> Description: Splits the screen into 3 vertical panes, then draws a box in
+*>              each pane returned by GC25SPLITPANE.
+*> Tectonics:  cobc -x GC25SPLITPANEDEMO.COB -lpdcurses (compile with GnuCOBOL 3.1 or greater)
+*> Usage:      GC25SPLITPANEDEMO
+*> Parameters: none
+*> Author:     Eugenio Di Lorenzo - Italia (DILO)
+*> License:    Copyright 2021 E.Di Lorenzo - GNU Lesser General Public License LGPL 3.0 (or greater)
+*> Version:    1.0 20210415
+*> Changelog:  1.0 first version.
+*> ***********************************************************************************
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+special-names.
+    CRT STATUS    is wCRT-STATUS.      *> Return Code (es. PF, Arrows, TAB, Mouse Keys)
+    CURSOR        is wCursorRowCol.    *> Cursor Position
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+copy GC00COLORS.CPY.
+
+01  wDummy              pic x(01) VALUE ' '.
+01  i                   pic 9(02) value zero.
+
+01  wCRT-STATUS         PIC 9(4) value 0.  *> CRT-STATUS codes
+01  wCursorRowCol       PIC 9(6) value 0.  *> from CURSOR IS ...
+01  redefines wCursorRowCol .
+    05 wCursorRow       Pic 9(3).
+    05 wCursorCol       Pic 9(3).
+
+COPY 'GC01BOX.CPY'         suppress.
+COPY 'GC25SPLITPANE.CPY'   suppress.
+COPY 'GC97KEYCODEGC.CPY'   suppress.
+
+*> **************************************************************
+*>           P R O C E D U R E   D I V I S I O N
+*> **************************************************************
+PROCEDURE DIVISION.
+    set environment 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+    set environment 'COB_SCREEN_ESC'        TO 'Y'.
+
+Start-Display.
+    move '001001' to Spn-r1c1  move '020078' to Spn-r2c2
+    move 'V'      to Spn-Orientation
+    move 3        to Spn-PaneCount
+    move 'S'      to Spn-DividerStyle
+    move blue     to Spn-bco   move white to Spn-fco
+    move 1        to Spn-ActivePane
+    perform callGC25SPLITPANE thru callGC25SPLITPANE-ex
+
+    perform varying i from 1 by 1 until i > Spn-PaneCount
+        initialize Box-area ALL TO VALUE
+        move Spn-Pane-r1c1(i) to Box-r1c1
+        move Spn-Pane-r2c2(i) to Box-r2c2
+        move blue     to Box-bco   set Box-fco to white
+        move 'S'      to Box-style move 'N'      to Box-3D
+        perform callGC01BOX thru callGC01BOX-ex
+    end-perform
+
+    display ' ESC to exit, Tab to switch the active pane ' at 2101
+             with :BCOL: blue :FCOL: white end-display
+    accept wDummy at 2101
+    if wCRT-STATUS = K-ESCAPE go to END-OF-PROGRAM end-if
+    continue.
+END-OF-PROGRAM.
+    goback.
+
+*> ***********************************************************************************
+*> CALL WRAPPERS - TOLERATE A MISSING MODULE AT RUN TIME
+*> ***********************************************************************************
+callGC01BOX.
+    call GC01BOX using by reference BOX-AREA
+         on exception     display ' CALL GC01BOX error. Module GC01BOX not Found !' at 2201
+                          accept OMITTED
+         not on exception continue
+    end-call
+    continue.
+callGC01BOX-ex. exit.
+
+callGC25SPLITPANE.
+    call GC25SPLITPANE using by reference SPLITPANE-AREA SPLITPANE-PANES
+         on exception     display ' CALL GC25SPLITPANE error. Module not Found !' at 2201
+                          accept OMITTED
+         not on exception continue
+    end-call
+    continue.
+callGC25SPLITPANE-ex. exit.
+
+End Program GC25SPLITPANEDEMO.
