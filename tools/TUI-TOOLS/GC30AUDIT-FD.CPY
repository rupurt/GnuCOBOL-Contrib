@@ -0,0 +1,19 @@
+*> ***********************************************************************************
+*> Record layout for the TUI-TOOLS operator-choice audit log.
+*>             Copy into the FILE SECTION alongside GC30AUDIT-SELECT.CPY
+*>             (copied into FILE-CONTROL) in any TUI-TOOLS subprogram that
+*>             performs OpenAuditLog.  One line is written per operator
+*>             choice -- which widget it came from, the key/mouse event that
+*>             ended the ACCEPT, and the choice itself as display text.
+*> Author:     DRM - GC-TOOLS maintenance
+*> License:    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+*> Version:    1.0 20260809
+*> Changelog:  1.0 first version.
+*> ***********************************************************************************
+    FD  TUI-AUDIT-LOG.
+    01  TUI-AUDIT-RECORD.
+        05  Tal-Module              PIC X(13).
+        05  FILLER                  PIC X(01) VALUE SPACE.
+        05  Tal-Key                 PIC 9(04).
+        05  FILLER                  PIC X(01) VALUE SPACE.
+        05  Tal-Choice              PIC X(40).
