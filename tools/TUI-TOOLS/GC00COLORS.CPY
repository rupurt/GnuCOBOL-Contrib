@@ -0,0 +1,37 @@
+*> ***********************************************************************************
+*> GnuCOBOL TT (TUI TOOLS) COLLECTION
+*> Purpose:    STANDARD SCREEN-SECTION COLOR-NUMBER CONSTANTS, SHARED BY EVERY
+*>             GC-PREFIXED TUI-TOOLS PROGRAM SO A BACKGROUND-COLOR/FOREGROUND-COLOR
+*>             CLAUSE CAN BE WRITTEN AS "blue" OR "bright-white" INSTEAD OF A NUMBER.
+*>             Use colors from 0 to 7 and also from 8 to 15 (high intensity)
+*> Author:     DRM - GC-TOOLS maintenance
+*> License:    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+*> Version:    1.1 20260809
+*> Changelog:  1.0 first release.
+*>             1.1 adds the hc-bco/hc-fco high-contrast/accessibility preset.
+*> ***********************************************************************************
+01  black           CONSTANT AS 0.
+01  blue            CONSTANT AS 1.
+01  green           CONSTANT AS 2.
+01  cyan            CONSTANT AS 3.
+01  red             CONSTANT AS 4.
+01  magenta         CONSTANT AS 5.
+01  yellow          CONSTANT AS 6.
+01  white           CONSTANT AS 7.
+01  bright-black    CONSTANT AS 8.
+01  bright-blue     CONSTANT AS 9.
+01  bright-green    CONSTANT AS 10.
+01  bright-cyan     CONSTANT AS 11.
+01  bright-red      CONSTANT AS 12.
+01  bright-magenta  CONSTANT AS 13.
+01  bright-yellow   CONSTANT AS 14.
+01  bright-white    CONSTANT AS 15.
+*>    High-contrast/accessibility preset: black-on-bright-white for the
+*>    normal appearance, reversed for the active/selected appearance --
+*>    the maximum-contrast pairing available from the 16 colors above.
+*>    See GC05YESNOCANC.COB's ALT-F6 handling for how a tool toggles
+*>    into and back out of this preset.
+01  hc-bco-normal   CONSTANT AS 15.
+01  hc-fco-normal   CONSTANT AS 0.
+01  hc-bco-selected CONSTANT AS 0.
+01  hc-fco-selected CONSTANT AS 15.
