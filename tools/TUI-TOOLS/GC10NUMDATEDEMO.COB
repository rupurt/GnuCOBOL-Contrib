@@ -0,0 +1,119 @@
+       >> SOURCE FORMAT IS FREE
+REPLACE ==:BCOL:== BY ==BACKGROUND-COLOR== ==:FCOL:== BY ==FOREGROUND-COLOR==.
+ID DIVISION.
+program-id. GC10NUMDATEDEMO.
+*> ***********************************************************************************
+*> GnuCOBOL TT (TUI TOOLS) COLLECTION
+*> Purpose:    DEMO OF GC10NUMDATE TUI TOOL - ACCEPTS A NUMERIC OR DATE FIELD
+*> Description: Displays a box with one numeric field and one date field, calls
+*>              GC10NUMDATE for each and shows whether what was typed validated.
+*> Tectonics:  cobc -x GC10NUMDATEDEMO.COB -lpdcurses (compile with GnuCOBOL 3.1 or greater)
+*> Usage:      GC10NUMDATEDEMO
+*> Parameters: none
+*> Author:     Eugenio Di Lorenzo - Italia (DILO)
+*> License:    Copyright 2021 E.Di Lorenzo - GNU Lesser General Public License LGPL 3.0 (or greater)
+*> Version:    1.0 20210415
+*> Changelog:  1.0 first version.
+*> ***********************************************************************************
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+special-names.
+    CRT STATUS    is wCRT-STATUS.      *> Return Code (es. PF, Arrows, TAB, Mouse Keys)
+    CURSOR        is wCursorRowCol.    *> Cursor Position
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+copy GC00COLORS.CPY.
+
+01  wDummy              pic x(01) VALUE ' '.
+
+01  wCRT-STATUS         PIC 9(4) value 0.  *> CRT-STATUS codes
+01  wCursorRowCol       PIC 9(6) value 0.  *> from CURSOR IS ...
+01  redefines wCursorRowCol .
+    05 wCursorRow       Pic 9(3).
+    05 wCursorCol       Pic 9(3).
+
+COPY 'GC01BOX.CPY'        suppress.
+COPY 'GC10NUMDATE.CPY'    suppress.
+COPY 'GC97KEYCODEGC.CPY'  suppress.
+
+*> **************************************************************
+*>           P R O C E D U R E   D I V I S I O N
+*> **************************************************************
+PROCEDURE DIVISION.
+    set environment 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+    set environment 'COB_SCREEN_ESC'        TO 'Y'.
+
+Start-Display.
+    initialize Box-area ALL TO VALUE
+    move blue     to Box-bco   set Box-fco to white
+    move '001001' to Box-r1c1  move '010060' to Box-r2c2
+    move 'D'      to Box-style move 'N'      to Box-3D
+    move 'Y'      to Box-tit
+    move ' GC10NUMDATE DEMO ' to Box-titDes
+    perform callGC01BOX thru callGC01BOX-ex
+
+    display ' Quantity (numeric):' at 003003 with :BCOL: blue :FCOL: white end-display
+    initialize NumDate-Area ALL TO VALUE
+    move 003 to Nmd-r1
+    move 025 to Nmd-c1
+    move 'N' to Nmd-Type
+    move 'ZZZ,ZZ9.99' to Nmd-Format
+    move blue to Nmd-bco
+    move white to Nmd-fco
+    move red  to Nmd-bcoErr
+    move white to Nmd-fcoErr
+    perform callGC10NUMDATE thru callGC10NUMDATE-ex
+    if Nmd-Is-Valid
+        display ' valid    ' at 003045 with :BCOL: blue :FCOL: white end-display
+    else
+        display ' NOT valid' at 003045 with :BCOL: blue :FCOL: white end-display
+    end-if
+
+    display ' Due date (MM/DD/YYYY):' at 005003 with :BCOL: blue :FCOL: white end-display
+    initialize NumDate-Area ALL TO VALUE
+    move 005 to Nmd-r1
+    move 027 to Nmd-c1
+    move 'D' to Nmd-Type
+    move 'MM/DD/YYYY' to Nmd-Format
+    move blue to Nmd-bco
+    move white to Nmd-fco
+    move red  to Nmd-bcoErr
+    move white to Nmd-fcoErr
+    perform callGC10NUMDATE thru callGC10NUMDATE-ex
+    if Nmd-Is-Valid
+        display ' valid    ' at 005045 with :BCOL: blue :FCOL: white end-display
+    else
+        display ' NOT valid' at 005045 with :BCOL: blue :FCOL: white end-display
+    end-if
+
+    display ' ESC to exit, Enter to accept each field ' at 008003
+             with :BCOL: blue :FCOL: white end-display
+    accept wDummy at 0901
+    if wCRT-STATUS = K-ESCAPE go to END-OF-PROGRAM end-if
+    continue.
+END-OF-PROGRAM.
+    goback.
+
+*> ***********************************************************************************
+*> CALL WRAPPERS - TOLERATE A MISSING MODULE AT RUN TIME
+*> ***********************************************************************************
+callGC01BOX.
+    call GC01BOX using by reference BOX-AREA
+         on exception     display ' CALL GC01BOX error. Module GC01BOX not Found !' at 1201
+                          accept OMITTED
+         not on exception continue
+    end-call
+    continue.
+callGC01BOX-ex. exit.
+
+callGC10NUMDATE.
+    call GC10NUMDATE using by reference NUMDATE-AREA
+         on exception     display ' CALL GC10NUMDATE error. Module not Found !    ' at 1201
+                          accept OMITTED
+         not on exception continue
+    end-call
+    continue.
+callGC10NUMDATE-ex. exit.
+
+End Program GC10NUMDATEDEMO.
